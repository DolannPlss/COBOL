@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP027.
+      *AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      ***************************************************
+      * CONTROLE DE PERIODO DE EXPERIENCIA (45+45 DIAS) *
+      ***************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADEXPPRT ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADEXPPRT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEXPLST.DOC".
+       01 REGEXPPRT            PIC X(100).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 W-HOJE           PIC 9(08) VALUE ZEROS.
+       01 W-DIASADM        PIC 9(05) VALUE ZEROS.
+       01 W-TOTFLAG        PIC 9(04) VALUE ZEROS.
+       01 W-INTHOJE        PIC 9(09) VALUE ZEROS.
+       01 W-INTADM         PIC 9(09) VALUE ZEROS.
+       01 W-CONT           PIC 9(04) VALUE ZEROS.
+      *
+      *************************
+      * REPORT SECTION        *
+      *************************
+      *
+       01 CABEXP.
+          03 FILLER        PIC X(07) VALUE "CODIGO ".
+          03 FILLER        PIC X(31) VALUE
+             "NOME                          ".
+          03 FILLER        PIC X(14) VALUE "DIAS DE CASA  ".
+          03 FILLER        PIC X(28) VALUE "SITUACAO".
+      *
+       01 DETEXP.
+          03 DETCOD        PIC 999999.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETNOME       PIC X(30) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETDIAS       PIC ZZZZ9.
+          03 FILLER        PIC X(08) VALUE SPACES.
+          03 DETSIT        PIC X(40) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "      -- CONTROLE DE PERIODO DE EXPERIENCIA --".
+           05  LINE 10  COLUMN 01
+               VALUE  " IMPRIME OS FUNCIONARIOS ATIVOS AINDA DENTRO DO".
+           05  LINE 11  COLUMN 01
+               VALUE  " PERIODO DE EXPERIENCIA (45+45 DIAS), ALERTANDO".
+           05  LINE 12  COLUMN 01
+               VALUE  " QUEM ESTA A 5 DIAS OU MENOS DE UM VENCIMENTO.".
+           05  LINE 18  COLUMN 01
+               VALUE  " CONFIRMA A EMISSAO (S/N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 18  COLUMN 29  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO W-OPCAO
+                DISPLAY TELAPRINCIPAL.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                ACCEPT TW-OPCAO
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "N"
+                   MOVE "*** DIGITE S=SIM  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-OPCAO = "N"
+                   GO TO ROT-FIM2.
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM2.
+           OPEN OUTPUT CADEXPPRT
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADEXPPRT" TO
+                                                               MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADFUNC
+                      GO TO ROT-FIM2.
+      *
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE ZEROS TO W-TOTFLAG
+           MOVE SPACES TO REGEXPPRT
+           WRITE REGEXPPRT FROM CABEXP
+      *
+           MOVE LOW-VALUES TO CODFUNC
+           START CADFUNC KEY IS NOT LESS CODFUNC INVALID KEY
+                 GO TO FIM-PROC-FUNC.
+       PROC-FUNC.
+           READ CADFUNC NEXT RECORD
+              AT END
+                 GO TO FIM-PROC-FUNC.
+           IF FUNCSTAT = "D" OR DATAADM = ZEROS
+              GO TO PROC-FUNC.
+           COMPUTE W-INTHOJE = FUNCTION INTEGER-OF-DATE(W-HOJE)
+           COMPUTE W-INTADM  = FUNCTION INTEGER-OF-DATE(DATAADM)
+           IF W-INTHOJE < W-INTADM
+              GO TO PROC-FUNC.
+           COMPUTE W-DIASADM = W-INTHOJE - W-INTADM
+           IF W-DIASADM > 90
+              GO TO PROC-FUNC.
+           ADD 1 TO W-TOTFLAG
+           PERFORM CLASSIFICA-SITUACAO THRU CLASSIFICA-SITUACAO-FIM
+           MOVE SPACES TO REGEXPPRT
+           MOVE CODFUNC TO DETCOD
+           MOVE NOME TO DETNOME
+           MOVE W-DIASADM TO DETDIAS
+           WRITE REGEXPPRT FROM DETEXP
+           GO TO PROC-FUNC.
+       FIM-PROC-FUNC.
+           IF W-TOTFLAG = ZEROS
+              MOVE SPACES TO REGEXPPRT
+              MOVE "      (NENHUM FUNCIONARIO EM EXPERIENCIA)" TO
+                                                          REGEXPPRT
+              WRITE REGEXPPRT.
+      *
+           MOVE "RELATORIO DE EXPERIENCIA EMITIDO COM SUCESSO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **************************************
+      * CLASSIFICA A SITUACAO DO PERIODO   *
+      **************************************
+      *
+       CLASSIFICA-SITUACAO.
+           MOVE SPACES TO DETSIT
+           IF W-DIASADM > 85
+              MOVE "ALERTA: CONVERSAO EM ATE 5 DIAS" TO DETSIT
+              GO TO CLASSIFICA-SITUACAO-FIM.
+           IF W-DIASADM > 45
+              MOVE "EM EXPERIENCIA - 2O PERIODO (45 DIAS)" TO DETSIT
+              GO TO CLASSIFICA-SITUACAO-FIM.
+           IF W-DIASADM > 40
+              MOVE "ALERTA: 1O PERIODO VENCE EM ATE 5 DIAS" TO DETSIT
+              GO TO CLASSIFICA-SITUACAO-FIM.
+           MOVE "EM EXPERIENCIA - 1O PERIODO (45 DIAS)" TO DETSIT.
+       CLASSIFICA-SITUACAO-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADFUNC CADEXPPRT.
+       ROT-FIM2.
+           EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
