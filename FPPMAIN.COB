@@ -9,15 +9,63 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADOPER ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS OPER-ID
+                      FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+          03 OPER-ID                  PIC X(08).
+          03 OPER-NOME                PIC X(30).
+          03 OPER-SENHA               PIC X(08).
+          03 OPER-NIVEL               PIC 9(01).
+          03 OPER-STAT                PIC X(01).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-ACT           PIC 9(02) VALUE ZEROS.
-       01 MENU            PIC X(01) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 MENS            PIC X(50) VALUE SPACES.
+       01 LIMPA           PIC X(50) VALUE SPACES.
+       01 W-MENU          PIC X(01) VALUE SPACES.
+       01 W-LOGID         PIC X(08) VALUE SPACES.
+       01 W-LOGSENHA      PIC X(08) VALUE SPACES.
+       01 W-NIVEL         PIC 9(01) VALUE ZEROS.
+       01 W-TENTLOGIN     PIC 9(01) VALUE ZEROS.
+       01 W-RELPARM.
+          03 W-RELPARM-MODO    PIC X(01) VALUE SPACES.
+          03 W-RELPARM-MES     PIC 9(02) VALUE ZEROS.
+          03 W-RELPARM-ANO     PIC 9(04) VALUE ZEROS.
+          03 W-RELPARM-FILIAL  PIC 9(02) VALUE ZEROS.
        SCREEN SECTION.
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                      -- LOGIN --".
+           05  LINE 10  COLUMN 01
+               VALUE  "      OPERADOR: ".
+           05  LINE 12  COLUMN 01
+               VALUE  "      SENHA   : ".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TLOGID
+               LINE 10  COLUMN 23  PIC X(08)
+               USING  W-LOGID
+               HIGHLIGHT.
+           05  TLOGSENHA
+               LINE 12  COLUMN 23  PIC X(08)
+               USING  W-LOGSENHA
+               HIGHLIGHT
+               NO ECHO.
        01  TELAMENU.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01 
@@ -40,33 +88,76 @@
                VALUE  "F8 - FPP014.COB".
            05  LINE 20  COLUMN 01
                VALUE  "F9 - CADCEP.COB".
-           05  LINE 22  COLUMN 01 
+           05  LINE 22  COLUMN 01
                VALUE  "F10 - FPPREL.COB".
+           05  LINE 23  COLUMN 01
+               VALUE  "F11 - FPP005.COB".
+           05  LINE 24  COLUMN 40
+               VALUE  "F12 - FPP006.COB".
+           05  LINE 20  COLUMN 40
+               VALUE  "F13 - FPP007.COB".
+           05  LINE 18  COLUMN 40
+               VALUE  "F14 - FPP008.COB".
+           05  LINE 16  COLUMN 40
+               VALUE  "F15 - FPP009.COB".
+           05  LINE 14  COLUMN 40
+               VALUE  "F16 - FPP010.COB".
+           05  LINE 12  COLUMN 40
+               VALUE  "F17 - FPP017.COB".
+           05  LINE 10  COLUMN 40
+               VALUE  "F18 - FPP018.COB".
+           05  LINE 08  COLUMN 40
+               VALUE  "F19 - FPP019.COB".
+           05  LINE 06  COLUMN 40
+               VALUE  "F20 - FPP020.COB".
+           05  LINE 04  COLUMN 40
+               VALUE  "F21 - FPP021.COB".
+           05  LINE 02  COLUMN 40
+               VALUE  "F22 - FPP022.COB".
+           05  LINE 23  COLUMN 40
+               VALUE  "F23 - CADOPER.COB".
+           05  LINE 24  COLUMN 01
+               VALUE  "F24 - FPP023.COB".
+           05  LINE 22  COLUMN 40
+               VALUE  "F25 - FPP024.COB".
+           05  LINE 21  COLUMN 40
+               VALUE  "F26 - FPP025.COB".
+           05  LINE 19  COLUMN 40
+               VALUE  "F27 - FPP026.COB".
+           05  LINE 17  COLUMN 40
+               VALUE  "F28 - FPP027.COB".
+           05  LINE 15  COLUMN 40
+               VALUE  "F29 - FPP028.COB".
+           05  LINE 13  COLUMN 40
+               VALUE  "F30 - FPP029.COB".
 
-
-
-
-           
            05  TMENU
                LINE 01  COLUMN 01  PIC X(01)
-               USING  MENU
+               USING  W-MENU
                HIGHLIGHT.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
+           PERFORM LOGIN THRU LOGIN-FIM.
+       MENU-001.
            DISPLAY  TELAMENU.
            ACCEPT TMENU
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
-                   CALL "FPP001.COB".
+                   CALL "FPP001.COB" USING W-LOGID.
            IF W-ACT = 03
-                   CALL "FPP002.COB".
+                   IF W-NIVEL NOT = 1
+                      MOVE "*** ACESSO NEGADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO MENU-001
+                   ELSE
+                      CALL "FPP002.COB" USING W-LOGID.
            IF W-ACT = 04
-                   CALL "FPP003.COB".
+                   CALL "FPP003.COB" USING W-LOGID.
            IF W-ACT = 05
-                   CALL "FPP004.COB".
+                   CALL "FPP004.COB" USING W-LOGID.
            IF W-ACT = 06
                    CALL "FPP011.COB".
            IF W-ACT = 07
@@ -76,6 +167,148 @@
            IF W-ACT = 09
                    CALL "FPP014.COB".
            IF W-ACT = 10
-                   CALL "CADCEP.COB".
+                   CALL "CADCEP.COB" USING W-LOGID.
            IF W-ACT = 11
-                   CALL "FPPREL.COB".
+                   IF W-NIVEL NOT = 1
+                      MOVE "*** ACESSO NEGADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO MENU-001
+                   ELSE
+                      CALL "FPPREL.COB" USING W-RELPARM.
+           IF W-ACT = 12
+                   CALL "FPP005.COB".
+           IF W-ACT = 13
+                   CALL "FPP006.COB".
+           IF W-ACT = 14
+                   CALL "FPP007.COB".
+           IF W-ACT = 15
+                   CALL "FPP008.COB".
+           IF W-ACT = 16
+                   CALL "FPP009.COB".
+           IF W-ACT = 17
+                   CALL "FPP010.COB".
+           IF W-ACT = 18
+                   CALL "FPP017.COB".
+           IF W-ACT = 19
+                   CALL "FPP018.COB".
+           IF W-ACT = 20
+                   CALL "FPP019.COB" USING W-LOGID.
+           IF W-ACT = 21
+                   CALL "FPP020.COB".
+           IF W-ACT = 22
+                   CALL "FPP021.COB".
+           IF W-ACT = 23
+                   CALL "FPP022.COB".
+           IF W-ACT = 24
+                   IF W-NIVEL NOT = 1
+                      MOVE "*** ACESSO NEGADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO MENU-001
+                   ELSE
+                      CALL "CADOPER.COB".
+           IF W-ACT = 25
+                   IF W-NIVEL NOT = 1
+                      MOVE "*** ACESSO NEGADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO MENU-001
+                   ELSE
+                      CALL "FPP023.COB".
+           IF W-ACT = 26
+                   IF W-NIVEL NOT = 1
+                      MOVE "*** ACESSO NEGADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO MENU-001
+                   ELSE
+                      CALL "FPP024.COB" USING W-LOGID.
+           IF W-ACT = 27
+                   IF W-NIVEL NOT = 1
+                      MOVE "*** ACESSO NEGADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO MENU-001
+                   ELSE
+                      CALL "FPP025.COB".
+           IF W-ACT = 28
+                   CALL "FPP026.COB".
+           IF W-ACT = 29
+                   CALL "FPP027.COB".
+           IF W-ACT = 30
+                   CALL "FPP028.COB".
+           IF W-ACT = 31
+                   IF W-NIVEL NOT = 1
+                      MOVE "*** ACESSO NEGADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO MENU-001
+                   ELSE
+                      CALL "FPP029.COB".
+           STOP RUN.
+      *
+      **************************************
+      * LOGIN DO OPERADOR                  *
+      **************************************
+      *
+       LOGIN.
+           MOVE ZEROS TO W-TENTLOGIN.
+       LOGIN-001.
+           MOVE SPACES TO W-LOGID W-LOGSENHA
+           DISPLAY TELALOGIN
+           ACCEPT TLOGID
+           ACCEPT TLOGSENHA.
+       LOGIN-002.
+           OPEN INPUT CADOPER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 PERFORM CRIA-CADOPER THRU CRIA-CADOPER-FIM
+                 GO TO LOGIN-002
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADOPER" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 STOP RUN.
+           MOVE W-LOGID TO OPER-ID
+           READ CADOPER
+           CLOSE CADOPER
+           IF ST-ERRO NOT = "00" OR OPER-SENHA NOT = W-LOGSENHA
+              OR OPER-STAT NOT = "A"
+              ADD 1 TO W-TENTLOGIN
+              IF W-TENTLOGIN > 2
+                 MOVE "*** ACESSO BLOQUEADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 STOP RUN
+              ELSE
+                 MOVE "*** OPERADOR OU SENHA INVALIDOS ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LOGIN-001.
+           MOVE OPER-NIVEL TO W-NIVEL.
+       LOGIN-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * CRIA O ARQUIVO CADOPER.DAT NO PRIMEIRO USO E JA GRAVA UM
+      * OPERADOR PADRAO COM NIVEL=1, POIS CADOPER.COB (A UNICA FORMA
+      * DE CADASTRAR OPERADORES) SO PODE SER CHAMADO DEPOIS DO LOGIN -
+      * SEM ISSO, UM ARQUIVO VAZIO DEIXARIA TODOS OS OPERADORES
+      * TRANCADOS FORA DO SISTEMA.
+      *--------------------------------------------------------------
+       CRIA-CADOPER.
+           OPEN OUTPUT CADOPER
+           MOVE "ADMIN"         TO OPER-ID
+           MOVE "ADMINISTRADOR" TO OPER-NOME
+           MOVE "ADMIN"         TO OPER-SENHA
+           MOVE 1                TO OPER-NIVEL
+           MOVE "A"              TO OPER-STAT
+           WRITE REGOPER
+           CLOSE CADOPER
+           MOVE "*** CADOPER CRIADO - OPERADOR PADRAO ADMIN/ADMIN ***"
+                                                              TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       CRIA-CADOPER-FIM.
+           EXIT.
+      *
+      **********************
+      * MENSAGENS          *
+      **********************
+      *
+       ROT-MENS.
+           DISPLAY (24, 13) LIMPA
+           DISPLAY (24, 13) MENS.
+       ROT-MENS-FIM.
+           EXIT.
