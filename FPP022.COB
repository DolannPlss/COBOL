@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP022.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *******************************************
+      * RECONCILIACAO - CEP ORFAO EM CADFUNC     *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADCEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CEP-NUMCEP
+                      ALTERNATE RECORD KEY IS CEP-LOGRA
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS CEP-CIDADE
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADRECTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP-NUMCEP               PIC 9(08).
+          03 CEP-LOGRA                PIC X(30).
+          03 CEP-BAIRRO                PIC X(20).
+          03 CEP-CIDADE               PIC X(20).
+          03 CEP-UF                   PIC X(02).
+      *-----------------------------------------------------------------
+       FD CADRECTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMEARQ.
+       01 REGRECTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-OPCAO         PIC X(01) VALUE SPACES.
+       01 W-TOTLIDOS      PIC 9(06) VALUE ZEROS.
+       01 W-TOTORFAOS     PIC 9(06) VALUE ZEROS.
+       01 W-HOJE          PIC 9(08) VALUE ZEROS.
+       01 W-NOMEARQ       PIC X(20) VALUE SPACES.
+       01 W-NOMEARQ1.
+          03 FILLER       PIC X(08) VALUE "CADRECTX".
+          03 W-NOMEARQ-DD PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-MM PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-AA PIC 9(04) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".DOC".
+      *----------[ LINHAS DO RELATORIO ]---------------------------------
+       01 CAB1.
+                03 FILLER PIC X(40) VALUE
+                        "RECONCILIACAO DE CEP ORFAO EM CADFUNC  ".
+       01 CAB2.
+                03 FILLER PIC X(10) VALUE "CODIGO    ".
+                03 FILLER PIC X(30) VALUE
+                           "NOME                          ".
+                03 FILLER PIC X(10) VALUE "CEP       ".
+       01 LINDET.
+                03 LD-CODFUNC  PIC ZZZZZ9.
+                03 FILLER      PIC X(04) VALUE SPACES.
+                03 LD-NOME     PIC X(30).
+                03 FILLER      PIC X(04) VALUE SPACES.
+                03 LD-CEP      PIC 9(08).
+       01 LINTOT.
+                03 FILLER      PIC X(20) VALUE "REGISTROS LIDOS     ".
+                03 LT-LIDOS    PIC ZZZZZ9.
+       01 LINTOT2.
+                03 FILLER      PIC X(20) VALUE "CEP ORFAO ENCONTRADO".
+                03 LT-ORFAOS   PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "  *** RECONCILIACAO DE CEP ORFAO EM CADFUNC **".
+           05  LINE 02  COLUMN 48
+               VALUE  "*".
+           05  LINE 10  COLUMN 01
+               VALUE  " VERIFICA SE TODO FUNCCEP DE CADFUNC EXISTE EM".
+           05  LINE 10  COLUMN 48
+               VALUE  " CADCEP".
+           05  LINE 18  COLUMN 01
+               VALUE  " CONFIRMA A RECONCILIACAO (S/N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 18  COLUMN 36  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO W-OPCAO
+                MOVE ZEROS TO W-TOTLIDOS W-TOTORFAOS
+                DISPLAY TELAPRINCIPAL.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                ACCEPT TW-OPCAO
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "N"
+                   MOVE "*** DIGITE S=SIM  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-OPCAO = "N"
+                   GO TO ROT-FIM2.
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM2.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADFUNC
+                      GO TO ROT-FIM2.
+      *
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-HOJE(7:2) TO W-NOMEARQ-DD
+           MOVE W-HOJE(5:2) TO W-NOMEARQ-MM
+           MOVE W-HOJE(1:4) TO W-NOMEARQ-AA
+           MOVE W-NOMEARQ1 TO W-NOMEARQ
+           OPEN OUTPUT CADRECTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADRECTX" TO
+                                                                  MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           WRITE REGRECTX FROM CAB1
+           WRITE REGRECTX FROM CAB2.
+      *
+           MOVE LOW-VALUES TO CODFUNC
+           START CADFUNC KEY IS NOT LESS CODFUNC INVALID KEY
+                 GO TO ROT-TOTAIS.
+      *
+       PROC-FUNC.
+           READ CADFUNC NEXT RECORD
+              AT END
+                 GO TO ROT-TOTAIS.
+           ADD 1 TO W-TOTLIDOS
+           MOVE FUNCCEP TO CEP-NUMCEP
+           READ CADCEP
+           IF ST-ERRO = "23"
+              ADD 1 TO W-TOTORFAOS
+              MOVE CODFUNC TO LD-CODFUNC
+              MOVE NOME TO LD-NOME
+              MOVE FUNCCEP TO LD-CEP
+              WRITE REGRECTX FROM LINDET.
+           GO TO PROC-FUNC.
+      *
+       ROT-TOTAIS.
+           MOVE W-TOTLIDOS TO LT-LIDOS
+           WRITE REGRECTX FROM LINTOT.
+           MOVE W-TOTORFAOS TO LT-ORFAOS
+           WRITE REGRECTX FROM LINTOT2.
+      *
+           MOVE "RECONCILIACAO CONCLUIDA COM SUCESSO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * MENSAGENS          *
+      **********************
+      *
+       ROT-MENS.
+           DISPLAY (24, 13) LIMPA
+           DISPLAY (24, 13) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADFUNC CADCEP CADRECTX.
+       ROT-FIM2.
+           EXIT PROGRAM.
