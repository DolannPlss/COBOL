@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP026.
+      *AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      ***************************************************
+      * ORGANOGRAMA - DEPARTAMENTOS AGRUPADOS POR NIVEL *
+      ***************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODDEP
+                      ALTERNATE RECORD KEY IS DENDEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADORGPRT ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+          03 CODDEP                   PIC 9(03).
+          03 DENDEP                   PIC X(25).
+          03 NVL                      PIC 9(02).
+          03 STAT                     PIC X(01).
+          03 RESPFUNC                 PIC 9(06).
+          03 FILIAL                   PIC 9(02).
+          03 LIMFUNC                  PIC 9(03).
+          03 LIMSAL                   PIC 9(08)V99.
+      *-----------------------------------------------------------------
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADORGPRT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADORGRL.DOC".
+       01 REGORGPRT           PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 IND              PIC 9(02) VALUE 1.
+       01 W-NVLIND         PIC 9(02) VALUE 1.
+       01 W-TOTDEP         PIC 9(04) VALUE ZEROS.
+       01 W-TOTFUNC        PIC 9(06) VALUE ZEROS.
+       01 W-DEPHEADCNT     PIC 9(04) VALUE ZEROS.
+
+       01 TABNIVEL.
+          03 FILLER PIC X(28) VALUE "01CONSELHO CONSULTIVO".
+          03 FILLER PIC X(28) VALUE "02CONSELHO FISCAL".
+          03 FILLER PIC X(28) VALUE "03PRESIDENCIA".
+          03 FILLER PIC X(28) VALUE "04DIRETORIA ADMINISTRATIVA".
+          03 FILLER PIC X(28) VALUE "05DIRETORIA INDUSTRIAL".
+          03 FILLER PIC X(28) VALUE "06DIRETORIA COMERCIAL".
+          03 FILLER PIC X(28) VALUE "07DIRETORIA MARKETING".
+          03 FILLER PIC X(28) VALUE "08DIRETORIA JURIDICA".
+          03 FILLER PIC X(28) VALUE "09CONSULTORIA".
+       01 TABNIVELX   REDEFINES TABNIVEL.
+          03 TBNIVEL  PIC X(28) OCCURS 9 TIMES.
+      *
+       01 TXTNIVEL.
+          03 TXTNIVEL1 PIC X(02) VALUE SPACES.
+          03 TXTNIVEL2 PIC X(26) VALUE SPACES.
+      *
+      *************************
+      * REPORT SECTION        *
+      *************************
+      *
+       01 CABNIVEL.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 CABNVLCOD     PIC 99.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 CABNVLDEN     PIC X(26) VALUE SPACES.
+      *
+       01 DETDEPTO.
+          03 FILLER        PIC X(06) VALUE SPACES.
+          03 DETCOD        PIC 999.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETDEN        PIC X(25) VALUE SPACES.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 FILLER        PIC X(12) VALUE "FUNCIONARIOS".
+          03 FILLER        PIC X(01) VALUE ":".
+          03 DETQTDE       PIC ZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "              -- ORGANOGRAMA POR NIVEL --".
+           05  LINE 10  COLUMN 01
+               VALUE  " IMPRIME OS DEPARTAMENTOS DE CADDEP AGRUPADOS".
+           05  LINE 11  COLUMN 01
+               VALUE  " E IDENTADOS POR NIVEL HIERARQUICO (NVL), COM O".
+           05  LINE 12  COLUMN 01
+               VALUE  " TOTAL DE FUNCIONARIOS LOTADOS EM CADA DEPTO.".
+           05  LINE 18  COLUMN 01
+               VALUE  " CONFIRMA A EMISSAO (S/N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 18  COLUMN 29  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO W-OPCAO
+                DISPLAY TELAPRINCIPAL.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                ACCEPT TW-OPCAO
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "N"
+                   MOVE "*** DIGITE S=SIM  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-OPCAO = "N"
+                   GO TO ROT-FIM2.
+       INC-OP0.
+           OPEN INPUT CADDEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM2.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO
+                                                               MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP
+                      GO TO ROT-FIM2.
+           OPEN OUTPUT CADORGPRT
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADORGPRT" TO
+                                                               MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP CADFUNC
+                      GO TO ROT-FIM2.
+      *
+           MOVE 1 TO W-NVLIND.
+       PROC-NVL.
+           MOVE TBNIVEL(W-NVLIND) TO TXTNIVEL
+           MOVE SPACES TO REGORGPRT
+           MOVE TXTNIVEL1 TO CABNVLCOD
+           MOVE TXTNIVEL2 TO CABNVLDEN
+           WRITE REGORGPRT FROM CABNIVEL
+      *
+           MOVE ZEROS TO W-TOTDEP
+           MOVE LOW-VALUES TO CODDEP
+           START CADDEP KEY IS NOT LESS CODDEP INVALID KEY
+                 GO TO FIM-PROC-DEP.
+       PROC-DEP.
+           READ CADDEP NEXT RECORD
+              AT END
+                 GO TO FIM-PROC-DEP.
+           IF NVL NOT = TXTNIVEL1
+              GO TO PROC-DEP.
+           ADD 1 TO W-TOTDEP
+           PERFORM CONTA-FUNC THRU CONTA-FUNC-FIM
+           MOVE SPACES TO REGORGPRT
+           MOVE CODDEP TO DETCOD
+           MOVE DENDEP TO DETDEN
+           MOVE W-DEPHEADCNT TO DETQTDE
+           WRITE REGORGPRT FROM DETDEPTO
+           GO TO PROC-DEP.
+       FIM-PROC-DEP.
+           IF W-TOTDEP = ZEROS
+              MOVE SPACES TO REGORGPRT
+              MOVE "      (NENHUM DEPARTAMENTO NESTE NIVEL)" TO
+                                                          REGORGPRT
+              WRITE REGORGPRT.
+           MOVE SPACES TO REGORGPRT
+           WRITE REGORGPRT.
+      *
+           ADD 1 TO W-NVLIND
+           IF W-NVLIND < 10
+              GO TO PROC-NVL.
+      *
+           MOVE "ORGANOGRAMA EMITIDO COM SUCESSO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **************************************
+      * CONTAGEM DE FUNCIONARIOS DO DEPTO  *
+      **************************************
+      *
+       CONTA-FUNC.
+           MOVE ZEROS TO W-DEPHEADCNT
+           MOVE LOW-VALUES TO CODFUNC
+           START CADFUNC KEY IS NOT LESS CODFUNC INVALID KEY
+                 GO TO CONTA-FUNC-FIM.
+       CONTA-FUNC-LOOP.
+           READ CADFUNC NEXT RECORD
+              AT END
+                 GO TO CONTA-FUNC-FIM.
+           IF FUNCDEP = CODDEP AND FUNCSTAT NOT = "D"
+              ADD 1 TO W-DEPHEADCNT.
+           GO TO CONTA-FUNC-LOOP.
+       CONTA-FUNC-FIM.
+           EXIT.
+      *
+      **********************
+      * MENSAGENS          *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO IND.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO IND
+           IF IND < 100
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADDEP CADFUNC CADORGPRT.
+       ROT-FIM2.
+           EXIT PROGRAM.
+      *
