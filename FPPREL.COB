@@ -33,6 +33,10 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CADCKPT ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -55,11 +59,38 @@
           03 NUMRES                   PIC 9(04).
           03 COMPRES                  PIC X(12).
           03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
       *-----------------------------------------------------------------
        FD CADPAGTX
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADPAGRL.DOC".
+               VALUE OF FILE-ID IS W-NOMEARQ.
        01 REGPAGTX    PIC X(100).
+      *-----------------------------------------------------------------
+       FD CADCKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMECKP.
+       01 REGCKPT.
+          03 CKPT-CODFUNC    PIC 9(06).
+          03 CKPT-TOTFUNC    PIC 9(06).
+          03 CKPT-TOTBRUTO   PIC 9(08)V99.
+          03 CKPT-TOTINSS    PIC 9(08)V99.
+          03 CKPT-TOTIMPREN  PIC 9(08)V99.
+          03 CKPT-TOTLIQ     PIC 9(08)V99.
+          03 CKPT-TOTRAT     PIC 9(08)V99.
       *-----------------------------------------------------------------
        FD CADCAR
                LABEL RECORD IS STANDARD
@@ -70,6 +101,7 @@
           03 TIPOSAL                  PIC X(01).
           03 SALBASE                  PIC 9(06)V99.
           03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT          PIC 9(06) VALUE ZEROS.
@@ -80,10 +112,80 @@
        01 ST-ERRO         PIC X(02) VALUE "00".
        01 W-SEL           PIC 9(01) VALUE ZEROS.
        01 IND             PIC 9(02) VALUE 1.
+       01 W-MESCOMPET     PIC 9(02) VALUE ZEROS.
+       01 W-ANOCOMPET     PIC 9(04) VALUE ZEROS.
+       01 W-FILIALSEL     PIC 9(02) VALUE ZEROS.
+       01 W-NOMEARQ       PIC X(20) VALUE SPACES.
+       01 W-NOMEARQ1.
+          03 FILLER       PIC X(08) VALUE "CADPAGRL".
+          03 W-NOMEARQ-MM PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-AA PIC 9(04) VALUE ZEROS.
+          03 W-NOMEARQ-FIL PIC 9(02) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".DOC".
+       01 W-NOMECKP       PIC X(20) VALUE SPACES.
+       01 W-NOMECKP1.
+          03 FILLER       PIC X(08) VALUE "CADPAGRL".
+          03 W-NOMECKP-MM PIC 9(02) VALUE ZEROS.
+          03 W-NOMECKP-AA PIC 9(04) VALUE ZEROS.
+          03 W-NOMECKP-FIL PIC 9(02) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".CKP".
+       01 W-ULTCOD        PIC 9(06) VALUE ZEROS.
+       01 W-RETOMAR       PIC 9(01) VALUE ZEROS.
        01 SALBRUTO        PIC 9(06)V99 VALUE ZEROS.
        01 INSS            PIC 9(06)V99 VALUE ZEROS.
        01 IMPREN          PIC 9(06)V99 VALUE ZEROS.
        01 SALLIQ          PIC 9(06)V99 VALUE ZEROS.
+       01 W-BASEIMP       PIC 9(06)V99 VALUE ZEROS.
+       01 RATSAT          PIC 9(06)V99 VALUE ZEROS.
+       01 W-TOTFUNC       PIC 9(06) VALUE ZEROS.
+       01 W-TOTBRUTO      PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTINSS       PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTIMPREN     PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTLIQ        PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTRAT        PIC 9(08)V99 VALUE ZEROS.
+
+      *----------[ TABELA DE ALIQUOTAS RAT/SAT POR GRAU DE RISCO ]------
+       01 TAB-RAT.
+          03 FILLER PIC 9(01)V9999 VALUE 0,0100.
+          03 FILLER PIC 9(01)V9999 VALUE 0,0200.
+          03 FILLER PIC 9(01)V9999 VALUE 0,0300.
+       01 TAB-RATX REDEFINES TAB-RAT.
+          03 TB-RAT-ALIQ PIC 9(01)V9999 OCCURS 3 TIMES.
+
+      *----------[ TABELA DE FAIXAS DE DESCONTO INSS ]------------------
+       01 TAB-INSS.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 002300,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,0800.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 004500,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,0900.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 999999,99.
+             05 FILLER PIC 9(01)V9999 VALUE 0,1000.
+       01 TAB-INSSX REDEFINES TAB-INSS.
+          03 TB-INSS OCCURS 3 TIMES.
+             05 TB-INSS-LIMITE PIC 9(06)V99.
+             05 TB-INSS-ALIQ   PIC 9(01)V9999.
+
+      *----------[ TABELA DE FAIXAS DE DESCONTO IRRF ]-------------------
+       01 TAB-IRRF.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 003400,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,0000.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 006000,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,1200.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 009500,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,1500.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 999999,99.
+             05 FILLER PIC 9(01)V9999 VALUE 0,2000.
+       01 TAB-IRRFX REDEFINES TAB-IRRF.
+          03 TB-IRRF OCCURS 4 TIMES.
+             05 TB-IRRF-LIMITE PIC 9(06)V99.
+             05 TB-IRRF-ALIQ   PIC 9(01)V9999.
 
 
        01 PAGTX.
@@ -101,11 +203,21 @@
                 03 IMPRENTX          PIC 9(06)V99.
                 03 FILLER            PIC X(01) VALUE " ".
                 03 SALLIQTX          PIC 9(06)V99.
+                03 FILLER            PIC X(01) VALUE " ".
+                03 RATSATTX          PIC 9(06)V99.
        01 CAB0.
                 03 FILLER      PIC X(20) VALUE "FATEC ZL".
                 03 FILLER      PIC X(30) VALUE
                         "   *** RELACAO DE PAGAMENTO ***".
 
+       01 CAB0B.
+                03 FILLER         PIC X(13) VALUE "COMPETENCIA: ".
+                03 CAB-MESCOMPET  PIC 99.
+                03 FILLER         PIC X(01) VALUE "/".
+                03 CAB-ANOCOMPET  PIC 9999.
+                03 FILLER         PIC X(11) VALUE "   FILIAL: ".
+                03 CAB-FILIAL     PIC 99.
+
        01 CAB1.
                 03 CAB-CODFUNCTX     PIC X(06) VALUE "COD".
                 03 FILLER            PIC X(01) VALUE " ".
@@ -120,6 +232,8 @@
                 03 CAB-IMPRENTX      PIC X(09) VALUE "IMP.RENDA".
                 03 FILLER            PIC X(01) VALUE " ".
                 03 CAB-SALLIQTX      PIC X(07) VALUE "SAL.LIQ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-RATSATTX      PIC X(08) VALUE "RAT/SAT ".
        01 CAB2.
                 03 CAB-CODFUNCTX     PIC X(06) VALUE "------".
                 03 FILLER            PIC X(01) VALUE " ".
@@ -134,6 +248,33 @@
                 03 CAB-IMPRENTX      PIC X(09) VALUE "---------".
                 03 FILLER            PIC X(01) VALUE " ".
                 03 CAB-SALLIQTX      PIC X(07) VALUE "-------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-RATSATTX      PIC X(08) VALUE "--------".
+       01 CABTOT.
+                03 FILLER            PIC X(05) VALUE "FUNC:".
+                03 CABTOT-TOTFUNC    PIC ZZZ.ZZ9.
+                03 FILLER            PIC X(01) VALUE SPACES.
+                03 FILLER            PIC X(06) VALUE "BRUTO:".
+                03 CABTOT-TOTBRUTO   PIC ZZZ.ZZZ,99.
+                03 FILLER            PIC X(01) VALUE SPACES.
+                03 FILLER            PIC X(05) VALUE "INSS:".
+                03 CABTOT-TOTINSS    PIC ZZZ.ZZZ,99.
+                03 FILLER            PIC X(01) VALUE SPACES.
+                03 FILLER            PIC X(05) VALUE "IRRF:".
+                03 CABTOT-TOTIMPREN  PIC ZZZ.ZZZ,99.
+                03 FILLER            PIC X(01) VALUE SPACES.
+                03 FILLER            PIC X(04) VALUE "LIQ:".
+                03 CABTOT-TOTLIQ     PIC ZZZ.ZZZ,99.
+                03 FILLER            PIC X(01) VALUE SPACES.
+                03 FILLER            PIC X(08) VALUE "RAT/SAT:".
+                03 CABTOT-TOTRAT     PIC ZZZ.ZZZ,99.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-AUTOPARM.
+          03 LK-AUTOMODO       PIC X(01).
+          03 LK-AUTOMES        PIC 9(02).
+          03 LK-AUTOANO        PIC 9(04).
+          03 LK-AUTOFILIAL     PIC 9(02).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAPRINCIPAL.
@@ -142,26 +283,117 @@
                VALUE  "        *** IMPRESSAO DE RELATORIO PAG  ***".
            05  LINE 02  COLUMN 41 
                VALUE  " ".
-           05  LINE 12  COLUMN 01 
+           05  LINE 09  COLUMN 01
+               VALUE  "                         COMPETENCIA (MM/A".
+           05  LINE 09  COLUMN 44
+               VALUE  "AAA) :".
+           05  LINE 11  COLUMN 01
+               VALUE  "                         FILIAL (MATRIZ=01)".
+           05  LINE 11  COLUMN 44
+               VALUE  " :".
+           05  LINE 12  COLUMN 01
                VALUE  "                         CONFIRMA IMPRES".
-           05  LINE 12  COLUMN 41 
+           05  LINE 12  COLUMN 41
                VALUE  "SAO (S ou N ) :".
-           05  LINE 24  COLUMN 01 
+           05  LINE 24  COLUMN 01
                VALUE  " MENSAGEM :".
+           05  TW-MESCOMPET
+               LINE 09  COLUMN 51  PIC 99
+               USING  W-MESCOMPET
+               HIGHLIGHT.
+           05  LINE 09  COLUMN 53
+               VALUE  "/".
+           05  TW-ANOCOMPET
+               LINE 09  COLUMN 54  PIC 9999
+               USING  W-ANOCOMPET
+               HIGHLIGHT.
+           05  TW-FILIALSEL
+               LINE 11  COLUMN 46  PIC 99
+               USING  W-FILIALSEL
+               HIGHLIGHT.
            05  TW-OPCAO
                LINE 12  COLUMN 57  PIC X(01)
                USING  W-OPCAO
                HIGHLIGHT.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO. 
+       PROCEDURE DIVISION USING LK-AUTOPARM.
+       INICIO.
       *
        INC-001.
                 MOVE SPACES TO NOME DENCAR TIPOSAL
-                MOVE ZEROS TO CODFUNC FUNCCAR 
+                MOVE ZEROS TO CODFUNC FUNCCAR
                 MOVE ZEROS TO SALBASE SALBRUTO INSS
-                MOVE ZEROS TO IMPREN SALLIQ
+                MOVE ZEROS TO IMPREN SALLIQ RATSAT
+                MOVE ZEROS TO W-MESCOMPET W-ANOCOMPET W-FILIALSEL
+                MOVE ZEROS TO W-TOTFUNC W-TOTBRUTO W-TOTINSS
+                MOVE ZEROS TO W-TOTIMPREN W-TOTLIQ W-TOTRAT
+                IF LK-AUTOMODO = "A"
+                   GO TO INC-AUTO.
                 DISPLAY TELAPRINCIPAL.
+       INC-COMPET.
+                ACCEPT TW-MESCOMPET
+                IF W-MESCOMPET < 1 OR W-MESCOMPET > 12
+                   MOVE "*** MES DE COMPETENCIA INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-COMPET.
+                ACCEPT TW-ANOCOMPET
+                IF W-ANOCOMPET < 1900
+                   MOVE "*** ANO DE COMPETENCIA INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-COMPET.
+       INC-FILIAL.
+                ACCEPT TW-FILIALSEL
+                IF W-FILIALSEL < 1
+                   MOVE "*** FILIAL INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-FILIAL.
+       INC-AUTO.
+                MOVE LK-AUTOMES TO W-MESCOMPET
+                MOVE LK-AUTOANO TO W-ANOCOMPET
+                MOVE LK-AUTOFILIAL TO W-FILIALSEL
+                IF W-MESCOMPET < 1 OR W-MESCOMPET > 12
+                   OR W-ANOCOMPET < 1900 OR W-FILIALSEL < 1
+                   DISPLAY
+                     "*** PARAMETROS INVALIDOS PARA EXECUCAO AUTOMATICA"
+                   GO TO ROT-FIM.
+                MOVE "S" TO W-OPCAO.
+       INC-CKPT.
+                MOVE ZEROS TO W-RETOMAR W-ULTCOD
+                MOVE W-MESCOMPET TO W-NOMECKP-MM
+                MOVE W-ANOCOMPET TO W-NOMECKP-AA
+                MOVE W-FILIALSEL TO W-NOMECKP-FIL
+                MOVE W-NOMECKP1 TO W-NOMECKP
+                OPEN INPUT CADCKPT
+                IF ST-ERRO = "00"
+                   READ CADCKPT
+                   IF ST-ERRO = "00"
+                      MOVE CKPT-CODFUNC TO W-ULTCOD
+                   END-IF
+                   CLOSE CADCKPT
+                ELSE
+                   NEXT SENTENCE.
+                IF W-ULTCOD NOT = ZEROS
+                   IF LK-AUTOMODO = "A"
+                      MOVE 1 TO W-RETOMAR
+                   ELSE
+                      DISPLAY (23, 13)
+                      "*** EXISTE PROCESSAMENTO INTERROMPIDO. RETOMAR"
+                      DISPLAY (24, 13) "(S/N) : "
+                      MOVE "S" TO W-OPCAO
+                      ACCEPT (24, 21) W-OPCAO WITH UPDATE
+                      IF W-OPCAO = "S" OR "s"
+                         MOVE 1 TO W-RETOMAR
+                      ELSE
+                         MOVE ZEROS TO W-ULTCOD.
+                IF W-RETOMAR = 1
+                   MOVE CKPT-TOTFUNC TO W-TOTFUNC
+                   MOVE CKPT-TOTBRUTO TO W-TOTBRUTO
+                   MOVE CKPT-TOTINSS TO W-TOTINSS
+                   MOVE CKPT-TOTIMPREN TO W-TOTIMPREN
+                   MOVE CKPT-TOTLIQ TO W-TOTLIQ
+                   MOVE CKPT-TOTRAT TO W-TOTRAT.
+                IF LK-AUTOMODO = "A"
+                   GO TO INC-OP0.
        INC-OPC.
                 ACCEPT TW-OPCAO
                 IF W-OPCAO = "N" OR "n"
@@ -198,13 +430,32 @@
            ELSE
                     NEXT SENTENCE.
       *
-           OPEN OUTPUT CADPAGTX
+           MOVE W-MESCOMPET TO W-NOMEARQ-MM
+           MOVE W-ANOCOMPET TO W-NOMEARQ-AA
+           MOVE W-FILIALSEL TO W-NOMEARQ-FIL
+           MOVE W-NOMEARQ1 TO W-NOMEARQ
+           IF W-RETOMAR = 1
+              OPEN EXTEND CADPAGTX
+           ELSE
+              OPEN OUTPUT CADPAGTX.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO CADPAGTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
+           IF W-RETOMAR = 1
+              MOVE "*** RETOMANDO PROCESSAMENTO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE W-ULTCOD TO CODFUNC
+              START CADFUNC KEY IS GREATER CODFUNC
+                 INVALID KEY
+                    GO TO ROT-TOTAIS
+              GO TO LER-FUNC01.
        ROT-CABEC.
            WRITE REGPAGTX FROM CAB0.
+           MOVE W-MESCOMPET TO CAB-MESCOMPET
+           MOVE W-ANOCOMPET TO CAB-ANOCOMPET
+           MOVE W-FILIALSEL TO CAB-FILIAL
+           WRITE REGPAGTX FROM CAB0B.
            MOVE SPACES TO REGPAGTX
            WRITE REGPAGTX.
            WRITE REGPAGTX FROM CAB1.
@@ -216,13 +467,15 @@
                    IF ST-ERRO = "10"
                       MOVE "*** FIM DO CADFUNC ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
+                      GO TO ROT-TOTAIS
                    ELSE
                       MOVE "ERRO NA LEITURA CADFUNC"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                    NEXT SENTENCE.
+           IF FILIAL NOT = W-FILIALSEL
+              GO TO LER-FUNC01.
        INC-003.
 
 
@@ -245,35 +498,31 @@
            
            MOVE SALBRUTO TO SALBRUTOTX.
 
-           IF SALBRUTO < 2300
-                   COMPUTE INSS = SALBRUTO * 0,08.
-           IF SALBRUTO > 2300,01 AND SALBRUTO < 4500
-                   COMPUTE INSS = SALBRUTO * 0,09.
-           IF SALBRUTO > 4500
-                   COMPUTE INSS = SALBRUTO * 0,10.
+           PERFORM CALC-INSS THRU CALC-INSS-FIM.
 
            MOVE INSS TO INSSTX.
 
-           IF (SALBRUTO - INSS) < 3400
-                   COMPUTE IMPREN = (SALBRUTO - INSS) * 0.
-
-           IF (SALBRUTO - INSS) > 3400,01 AND (SALBRUTO - INSS)<6000
-                   COMPUTE IMPREN = (SALBRUTO - INSS) * 0,12.
-
-           IF (SALBRUTO - INSS) > 6000,01 AND (SALBRUTO - INSS)<9500
-                   COMPUTE IMPREN = (SALBRUTO - INSS) * 0,15.
-
-           IF (SALBRUTO - INSS) > 9500
-                   COMPUTE IMPREN = (SALBRUTO - INSS) * 0,2.
+           PERFORM CALC-IRRF THRU CALC-IRRF-FIM.
 
            MOVE IMPREN TO IMPRENTX.
 
            COMPUTE SALLIQ = SALBRUTO - INSS - IMPREN
            MOVE SALLIQ TO SALLIQTX.
-           
+
+           PERFORM CALC-RAT THRU CALC-RAT-FIM.
+
+           MOVE RATSAT TO RATSATTX.
+
        INC-WR1.
                 WRITE REGPAGTX FROM PAGTX
-                IF ST-ERRO = "00" 
+                IF ST-ERRO = "00"
+                      ADD 1 TO W-TOTFUNC
+                      ADD SALBRUTO TO W-TOTBRUTO
+                      ADD INSS TO W-TOTINSS
+                      ADD IMPREN TO W-TOTIMPREN
+                      ADD SALLIQ TO W-TOTLIQ
+                      ADD RATSAT TO W-TOTRAT
+                      PERFORM SALVA-CKPT THRU SALVA-CKPT-FIM
                       DISPLAY (20, 50) CODFUNCTX
                       MOVE "*** DADOS IMPRESSOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -284,6 +533,71 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
+       ROT-TOTAIS.
+                WRITE REGPAGTX FROM CAB2
+                MOVE W-TOTFUNC TO CABTOT-TOTFUNC
+                MOVE W-TOTBRUTO TO CABTOT-TOTBRUTO
+                MOVE W-TOTINSS TO CABTOT-TOTINSS
+                MOVE W-TOTIMPREN TO CABTOT-TOTIMPREN
+                MOVE W-TOTLIQ TO CABTOT-TOTLIQ
+                MOVE W-TOTRAT TO CABTOT-TOTRAT
+                WRITE REGPAGTX FROM CABTOT.
+                MOVE ZEROS TO CKPT-CODFUNC CKPT-TOTFUNC CKPT-TOTBRUTO
+                              CKPT-TOTINSS CKPT-TOTIMPREN CKPT-TOTLIQ
+                              CKPT-TOTRAT
+                OPEN OUTPUT CADCKPT
+                WRITE REGCKPT
+                CLOSE CADCKPT
+                GO TO ROT-FIM.
+      *
+      *----------------------------------------------------------------
+       SALVA-CKPT.
+                MOVE CODFUNC TO CKPT-CODFUNC
+                MOVE W-TOTFUNC TO CKPT-TOTFUNC
+                MOVE W-TOTBRUTO TO CKPT-TOTBRUTO
+                MOVE W-TOTINSS TO CKPT-TOTINSS
+                MOVE W-TOTIMPREN TO CKPT-TOTIMPREN
+                MOVE W-TOTLIQ TO CKPT-TOTLIQ
+                MOVE W-TOTRAT TO CKPT-TOTRAT
+                OPEN OUTPUT CADCKPT
+                WRITE REGCKPT
+                CLOSE CADCKPT.
+       SALVA-CKPT-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+       CALC-INSS.
+                MOVE 1 TO IND.
+       CALC-INSS-LOOP.
+                IF SALBRUTO <= TB-INSS-LIMITE(IND) OR IND = 3
+                   COMPUTE INSS = SALBRUTO * TB-INSS-ALIQ(IND)
+                   MOVE 1 TO IND
+                ELSE
+                   ADD 1 TO IND
+                   GO TO CALC-INSS-LOOP.
+       CALC-INSS-FIM.
+                EXIT.
+      *
+       CALC-IRRF.
+                MOVE 1 TO IND
+                COMPUTE W-BASEIMP = SALBRUTO - INSS.
+       CALC-IRRF-LOOP.
+                IF W-BASEIMP <= TB-IRRF-LIMITE(IND) OR IND = 4
+                   COMPUTE IMPREN = W-BASEIMP * TB-IRRF-ALIQ(IND)
+                   MOVE 1 TO IND
+                ELSE
+                   ADD 1 TO IND
+                   GO TO CALC-IRRF-LOOP.
+       CALC-IRRF-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+       CALC-RAT.
+                IF GRAURISCO < 1 OR GRAURISCO > 3
+                   COMPUTE RATSAT = SALBRUTO * TB-RAT-ALIQ(1)
+                ELSE
+                   COMPUTE RATSAT = SALBRUTO * TB-RAT-ALIQ(GRAURISCO).
+       CALC-RAT-FIM.
+                EXIT.
+      *----------------------------------------------------------------
       **********************
       * ROTINA DE FIM      *
       **********************
