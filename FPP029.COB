@@ -0,0 +1,601 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP029.
+      *AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      ***************************************************************
+      * BACKUP NOTURNO E VERIFICACAO DE INTEGRIDADE DOS MESTRES     *
+      ***************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODDEP
+                      ALTERNATE RECORD KEY IS DENDEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADCAR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODCAR
+                      ALTERNATE RECORD KEY IS DENCAR
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADDEPEN ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS DEPENKEY
+                      ALTERNATE RECORD KEY IS DEPENCODFUNC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS NOMEDEPEN
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DEPENDATANASC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADCEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CEP-NUMCEP
+                      ALTERNATE RECORD KEY IS CEP-LOGRA
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS CEP-CIDADE
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADBKDEP ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADBKCAR ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADBKDEPEN ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADBKFUNC ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADBKCEP ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADBKPRT ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+          03 CODDEP                   PIC 9(03).
+          03 DENDEP                   PIC X(25).
+          03 NVL                      PIC 9(02).
+          03 STAT                     PIC X(01).
+          03 RESPFUNC                 PIC 9(06).
+          03 FILIAL                   PIC 9(02).
+          03 LIMFUNC                  PIC 9(03).
+          03 LIMSAL                   PIC 9(08)V99.
+      *-----------------------------------------------------------------
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCAR.DAT".
+       01 REGCAR.
+          03 CODCAR                   PIC 9(03).
+          03 DENCAR                   PIC X(25).
+          03 TIPOSAL                  PIC X(01).
+          03 SALBASE                  PIC 9(06)V99.
+          03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
+      *-----------------------------------------------------------------
+       FD CADDEPEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPEN.DAT".
+       01 REGDEPEN.
+          03 NOMEDEPEN                PIC X(30).
+          03 GRAUPAREN                PIC 9(01).
+          03 DEPENDATANASC            PIC 9(08).
+          03 SEXODEPEN                PIC X(01).
+          03 DEPENINSS                PIC X(01).
+          03 DEPENIMPRENDA            PIC X(01).
+          03 DEPENSTAT                PIC X(01).
+          03 DEPENKEY.
+              05 DEPENCODFUNC         PIC 9(06).
+              05 DEPENSEQ             PIC 9(01).
+      *-----------------------------------------------------------------
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP-NUMCEP               PIC 9(08).
+          03 CEP-LOGRA                PIC X(30).
+          03 CEP-BAIRRO               PIC X(20).
+          03 CEP-CIDADE               PIC X(20).
+          03 CEP-UF                   PIC X(02).
+      *-----------------------------------------------------------------
+       FD CADBKDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-BKNOMEDEP.
+       01 REGBKDEP       PIC X(52).
+      *-----------------------------------------------------------------
+       FD CADBKCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-BKNOMECAR.
+       01 REGBKCAR       PIC X(39).
+      *-----------------------------------------------------------------
+       FD CADBKDEPEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-BKNOMEDEPEN.
+       01 REGBKDEPEN     PIC X(50).
+      *-----------------------------------------------------------------
+       FD CADBKFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-BKNOMEFUNC.
+       01 REGBKFUNC      PIC X(179).
+      *-----------------------------------------------------------------
+       FD CADBKCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-BKNOMECEP.
+       01 REGBKCEP       PIC X(80).
+      *-----------------------------------------------------------------
+       FD CADBKPRT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADBKRL.DOC".
+       01 REGBKPRT       PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 IND              PIC 9(02) VALUE 1.
+       01 W-HOJE           PIC 9(08) VALUE ZEROS.
+      *
+       01 W-BKNOMEDEP      PIC X(20) VALUE SPACES.
+       01 W-BKNOMECAR      PIC X(20) VALUE SPACES.
+       01 W-BKNOMEDEPEN    PIC X(20) VALUE SPACES.
+       01 W-BKNOMEFUNC     PIC X(20) VALUE SPACES.
+       01 W-BKNOMECEP      PIC X(20) VALUE SPACES.
+      *
+       01 W-TOTDEPBK       PIC 9(06) VALUE ZEROS.
+       01 W-TOTDEPVER      PIC 9(06) VALUE ZEROS.
+       01 W-TOTCARBK       PIC 9(06) VALUE ZEROS.
+       01 W-TOTCARVER      PIC 9(06) VALUE ZEROS.
+       01 W-TOTDEPENBK     PIC 9(06) VALUE ZEROS.
+       01 W-TOTDEPENVER    PIC 9(06) VALUE ZEROS.
+       01 W-TOTFUNCBK      PIC 9(06) VALUE ZEROS.
+       01 W-TOTFUNCVER     PIC 9(06) VALUE ZEROS.
+       01 W-TOTCEPBK       PIC 9(06) VALUE ZEROS.
+       01 W-TOTCEPVER      PIC 9(06) VALUE ZEROS.
+      *
+      *************************
+      * REPORT SECTION        *
+      *************************
+      *
+       01 CABBK.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 FILLER        PIC X(38) VALUE
+             "RELATORIO DE BACKUP NOTURNO - DATA: ".
+          03 CABBKDATA     PIC 99/99/9999.
+      *
+       01 DETBK.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETBKARQ      PIC X(10).
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETBKCOPIA    PIC X(20).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 FILLER        PIC X(11) VALUE "GRAVADOS: ".
+          03 DETBKGRAV     PIC ZZZZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 FILLER        PIC X(11) VALUE "VERIFIC.: ".
+          03 DETBKVER      PIC ZZZZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETBKSTAT     PIC X(04).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE
+               "        -- BACKUP NOTURNO DOS ARQUIVOS MESTRES --".
+           05  LINE 10  COLUMN 01
+               VALUE
+               " COPIA ARQDEP, ARQCAR, ARQDEPEN, ARQFUNC E CADCEP PARA".
+           05  LINE 11  COLUMN 01
+               VALUE
+               " UMA COPIA DE BACKUP DATADA E CONFERE SE CADA COPIA".
+           05  LINE 12  COLUMN 01
+               VALUE  " ABRE E LE CORRETAMENTE.".
+           05  LINE 18  COLUMN 01
+               VALUE  " CONFIRMA O BACKUP (S/N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 18  COLUMN 29  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO W-OPCAO
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                STRING "ARQDEP"   W-HOJE ".BAK" DELIMITED BY SIZE
+                       INTO W-BKNOMEDEP
+                STRING "ARQCAR"   W-HOJE ".BAK" DELIMITED BY SIZE
+                       INTO W-BKNOMECAR
+                STRING "ARQDEPEN" W-HOJE ".BAK" DELIMITED BY SIZE
+                       INTO W-BKNOMEDEPEN
+                STRING "ARQFUNC"  W-HOJE ".BAK" DELIMITED BY SIZE
+                       INTO W-BKNOMEFUNC
+                STRING "CADCEP"   W-HOJE ".BAK" DELIMITED BY SIZE
+                       INTO W-BKNOMECEP
+                DISPLAY TELAPRINCIPAL.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                ACCEPT TW-OPCAO
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "N"
+                   MOVE "*** DIGITE S=SIM  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-OPCAO = "N"
+                   GO TO ROT-FIM2.
+       INC-OP0.
+           OPEN INPUT CADDEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM2.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCAR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP
+                      GO TO ROT-FIM2.
+           OPEN INPUT CADDEPEN
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEPEN" TO
+                                                               MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP CADCAR
+                      GO TO ROT-FIM2.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO
+                                                               MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP CADCAR CADDEPEN
+                      GO TO ROT-FIM2.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP CADCAR CADDEPEN CADFUNC
+                      GO TO ROT-FIM2.
+           OPEN OUTPUT CADBKPRT
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADBKPRT" TO
+                                                               MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP CADCAR CADDEPEN CADFUNC CADCEP
+                      GO TO ROT-FIM2.
+      *
+           MOVE SPACES TO REGBKPRT
+           MOVE W-HOJE TO CABBKDATA
+           WRITE REGBKPRT FROM CABBK
+           MOVE SPACES TO REGBKPRT
+           WRITE REGBKPRT.
+      *
+           PERFORM BKP-DEP   THRU BKP-DEP-FIM
+           PERFORM BKP-CAR   THRU BKP-CAR-FIM
+           PERFORM BKP-DEPEN THRU BKP-DEPEN-FIM
+           PERFORM BKP-FUNC  THRU BKP-FUNC-FIM
+           PERFORM BKP-CEP   THRU BKP-CEP-FIM.
+      *
+           MOVE "BACKUP NOTURNO CONCLUIDO COM SUCESSO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      ***************************************************
+      * COPIA E VERIFICACAO - ARQDEP                     *
+      ***************************************************
+       BKP-DEP.
+           MOVE ZEROS TO W-TOTDEPBK W-TOTDEPVER
+           OPEN OUTPUT CADBKDEP
+           MOVE LOW-VALUES TO CODDEP
+           START CADDEP KEY IS NOT LESS CODDEP INVALID KEY
+                 GO TO BKP-DEP-COPIA-FIM.
+       BKP-DEP-COPIA.
+           READ CADDEP NEXT RECORD
+              AT END
+                 GO TO BKP-DEP-COPIA-FIM.
+           WRITE REGBKDEP FROM REGDEP
+           ADD 1 TO W-TOTDEPBK
+           GO TO BKP-DEP-COPIA.
+       BKP-DEP-COPIA-FIM.
+           CLOSE CADBKDEP.
+           OPEN INPUT CADBKDEP
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO" TO DETBKSTAT
+              GO TO BKP-DEP-DET.
+       BKP-DEP-VERIF.
+           READ CADBKDEP
+              AT END
+                 GO TO BKP-DEP-VERIF-FIM.
+           ADD 1 TO W-TOTDEPVER
+           GO TO BKP-DEP-VERIF.
+       BKP-DEP-VERIF-FIM.
+           CLOSE CADBKDEP.
+           IF W-TOTDEPVER = W-TOTDEPBK
+              MOVE "OK" TO DETBKSTAT
+           ELSE
+              MOVE "ERRO" TO DETBKSTAT.
+       BKP-DEP-DET.
+           MOVE SPACES TO REGBKPRT DETBK
+           MOVE "ARQDEP" TO DETBKARQ
+           MOVE W-BKNOMEDEP TO DETBKCOPIA
+           MOVE W-TOTDEPBK TO DETBKGRAV
+           MOVE W-TOTDEPVER TO DETBKVER
+           WRITE REGBKPRT FROM DETBK.
+       BKP-DEP-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * COPIA E VERIFICACAO - ARQCAR                     *
+      ***************************************************
+       BKP-CAR.
+           MOVE ZEROS TO W-TOTCARBK W-TOTCARVER
+           OPEN OUTPUT CADBKCAR
+           MOVE LOW-VALUES TO CODCAR
+           START CADCAR KEY IS NOT LESS CODCAR INVALID KEY
+                 GO TO BKP-CAR-COPIA-FIM.
+       BKP-CAR-COPIA.
+           READ CADCAR NEXT RECORD
+              AT END
+                 GO TO BKP-CAR-COPIA-FIM.
+           WRITE REGBKCAR FROM REGCAR
+           ADD 1 TO W-TOTCARBK
+           GO TO BKP-CAR-COPIA.
+       BKP-CAR-COPIA-FIM.
+           CLOSE CADBKCAR.
+           OPEN INPUT CADBKCAR
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO" TO DETBKSTAT
+              GO TO BKP-CAR-DET.
+       BKP-CAR-VERIF.
+           READ CADBKCAR
+              AT END
+                 GO TO BKP-CAR-VERIF-FIM.
+           ADD 1 TO W-TOTCARVER
+           GO TO BKP-CAR-VERIF.
+       BKP-CAR-VERIF-FIM.
+           CLOSE CADBKCAR.
+           IF W-TOTCARVER = W-TOTCARBK
+              MOVE "OK" TO DETBKSTAT
+           ELSE
+              MOVE "ERRO" TO DETBKSTAT.
+       BKP-CAR-DET.
+           MOVE SPACES TO REGBKPRT DETBK
+           MOVE "ARQCAR" TO DETBKARQ
+           MOVE W-BKNOMECAR TO DETBKCOPIA
+           MOVE W-TOTCARBK TO DETBKGRAV
+           MOVE W-TOTCARVER TO DETBKVER
+           WRITE REGBKPRT FROM DETBK.
+       BKP-CAR-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * COPIA E VERIFICACAO - ARQDEPEN                   *
+      ***************************************************
+       BKP-DEPEN.
+           MOVE ZEROS TO W-TOTDEPENBK W-TOTDEPENVER
+           OPEN OUTPUT CADBKDEPEN
+           MOVE LOW-VALUES TO DEPENKEY
+           START CADDEPEN KEY IS NOT LESS DEPENKEY INVALID KEY
+                 GO TO BKP-DEPEN-COPIA-FIM.
+       BKP-DEPEN-COPIA.
+           READ CADDEPEN NEXT RECORD
+              AT END
+                 GO TO BKP-DEPEN-COPIA-FIM.
+           WRITE REGBKDEPEN FROM REGDEPEN
+           ADD 1 TO W-TOTDEPENBK
+           GO TO BKP-DEPEN-COPIA.
+       BKP-DEPEN-COPIA-FIM.
+           CLOSE CADBKDEPEN.
+           OPEN INPUT CADBKDEPEN
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO" TO DETBKSTAT
+              GO TO BKP-DEPEN-DET.
+       BKP-DEPEN-VERIF.
+           READ CADBKDEPEN
+              AT END
+                 GO TO BKP-DEPEN-VERIF-FIM.
+           ADD 1 TO W-TOTDEPENVER
+           GO TO BKP-DEPEN-VERIF.
+       BKP-DEPEN-VERIF-FIM.
+           CLOSE CADBKDEPEN.
+           IF W-TOTDEPENVER = W-TOTDEPENBK
+              MOVE "OK" TO DETBKSTAT
+           ELSE
+              MOVE "ERRO" TO DETBKSTAT.
+       BKP-DEPEN-DET.
+           MOVE SPACES TO REGBKPRT DETBK
+           MOVE "ARQDEPEN" TO DETBKARQ
+           MOVE W-BKNOMEDEPEN TO DETBKCOPIA
+           MOVE W-TOTDEPENBK TO DETBKGRAV
+           MOVE W-TOTDEPENVER TO DETBKVER
+           WRITE REGBKPRT FROM DETBK.
+       BKP-DEPEN-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * COPIA E VERIFICACAO - ARQFUNC                    *
+      ***************************************************
+       BKP-FUNC.
+           MOVE ZEROS TO W-TOTFUNCBK W-TOTFUNCVER
+           OPEN OUTPUT CADBKFUNC
+           MOVE LOW-VALUES TO CODFUNC
+           START CADFUNC KEY IS NOT LESS CODFUNC INVALID KEY
+                 GO TO BKP-FUNC-COPIA-FIM.
+       BKP-FUNC-COPIA.
+           READ CADFUNC NEXT RECORD
+              AT END
+                 GO TO BKP-FUNC-COPIA-FIM.
+           WRITE REGBKFUNC FROM REGFUNC
+           ADD 1 TO W-TOTFUNCBK
+           GO TO BKP-FUNC-COPIA.
+       BKP-FUNC-COPIA-FIM.
+           CLOSE CADBKFUNC.
+           OPEN INPUT CADBKFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO" TO DETBKSTAT
+              GO TO BKP-FUNC-DET.
+       BKP-FUNC-VERIF.
+           READ CADBKFUNC
+              AT END
+                 GO TO BKP-FUNC-VERIF-FIM.
+           ADD 1 TO W-TOTFUNCVER
+           GO TO BKP-FUNC-VERIF.
+       BKP-FUNC-VERIF-FIM.
+           CLOSE CADBKFUNC.
+           IF W-TOTFUNCVER = W-TOTFUNCBK
+              MOVE "OK" TO DETBKSTAT
+           ELSE
+              MOVE "ERRO" TO DETBKSTAT.
+       BKP-FUNC-DET.
+           MOVE SPACES TO REGBKPRT DETBK
+           MOVE "ARQFUNC" TO DETBKARQ
+           MOVE W-BKNOMEFUNC TO DETBKCOPIA
+           MOVE W-TOTFUNCBK TO DETBKGRAV
+           MOVE W-TOTFUNCVER TO DETBKVER
+           WRITE REGBKPRT FROM DETBK.
+       BKP-FUNC-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * COPIA E VERIFICACAO - CADCEP                      *
+      ***************************************************
+       BKP-CEP.
+           MOVE ZEROS TO W-TOTCEPBK W-TOTCEPVER
+           OPEN OUTPUT CADBKCEP
+           MOVE LOW-VALUES TO CEP-NUMCEP
+           START CADCEP KEY IS NOT LESS CEP-NUMCEP INVALID KEY
+                 GO TO BKP-CEP-COPIA-FIM.
+       BKP-CEP-COPIA.
+           READ CADCEP NEXT RECORD
+              AT END
+                 GO TO BKP-CEP-COPIA-FIM.
+           WRITE REGBKCEP FROM REGCEP
+           ADD 1 TO W-TOTCEPBK
+           GO TO BKP-CEP-COPIA.
+       BKP-CEP-COPIA-FIM.
+           CLOSE CADBKCEP.
+           OPEN INPUT CADBKCEP
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO" TO DETBKSTAT
+              GO TO BKP-CEP-DET.
+       BKP-CEP-VERIF.
+           READ CADBKCEP
+              AT END
+                 GO TO BKP-CEP-VERIF-FIM.
+           ADD 1 TO W-TOTCEPVER
+           GO TO BKP-CEP-VERIF.
+       BKP-CEP-VERIF-FIM.
+           CLOSE CADBKCEP.
+           IF W-TOTCEPVER = W-TOTCEPBK
+              MOVE "OK" TO DETBKSTAT
+           ELSE
+              MOVE "ERRO" TO DETBKSTAT.
+       BKP-CEP-DET.
+           MOVE SPACES TO REGBKPRT DETBK
+           MOVE "CADCEP" TO DETBKARQ
+           MOVE W-BKNOMECEP TO DETBKCOPIA
+           MOVE W-TOTCEPBK TO DETBKGRAV
+           MOVE W-TOTCEPVER TO DETBKVER
+           WRITE REGBKPRT FROM DETBK.
+       BKP-CEP-FIM.
+           EXIT.
+      *
+      **********************
+      * MENSAGENS          *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO IND.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO IND
+           IF IND < 100
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADDEP CADCAR CADDEPEN CADFUNC CADCEP CADBKPRT.
+       ROT-FIM2.
+           EXIT PROGRAM.
+      *
