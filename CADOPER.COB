@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADOPER.
+      *AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      ********************************************************
+      * MANUTENCAO DO CADASTRO DE OPERADORES   *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADOPER ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS OPER-ID
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+          03 OPER-ID                  PIC X(08).
+          03 OPER-NOME                PIC X(30).
+          03 OPER-SENHA               PIC X(08).
+          03 OPER-NIVEL               PIC 9(01).
+          03 OPER-STAT                PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-SEL           PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                       CADASTRO DE OPERADORES".
+           05  LINE 05  COLUMN 01
+               VALUE  "      ID DO OPERADOR: ".
+           05  LINE 07  COLUMN 01
+               VALUE  "      NOME: ".
+           05  LINE 09  COLUMN 01
+               VALUE  "      SENHA: ".
+           05  LINE 11  COLUMN 01
+               VALUE  "      NIVEL (1=PAYROLL  2=PADRAO): ".
+           05  LINE 13  COLUMN 01
+               VALUE  "      STATUS (A=ATIVO  I=INATIVO): ".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TOPERID
+               LINE 05  COLUMN 24  PIC X(08)
+               USING  OPER-ID
+               HIGHLIGHT.
+           05  TOPERNOME
+               LINE 07  COLUMN 24  PIC X(30)
+               USING  OPER-NOME
+               HIGHLIGHT.
+           05  TOPERSENHA
+               LINE 09  COLUMN 24  PIC X(08)
+               USING  OPER-SENHA
+               HIGHLIGHT.
+           05  TOPERNIVEL
+               LINE 11  COLUMN 38  PIC 9(01)
+               USING  OPER-NIVEL
+               HIGHLIGHT.
+           05  TOPERSTAT
+               LINE 13  COLUMN 38  PIC X(01)
+               USING  OPER-STAT
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O CADOPER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADOPER
+                 CLOSE CADOPER
+                 MOVE "*** ARQUIVO CADOPER FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO NO INICIO! **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADOPER" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       R1.
+           MOVE SPACES TO OPER-ID OPER-NOME OPER-SENHA OPER-STAT
+           MOVE ZEROS TO OPER-NIVEL W-SEL
+      *-------------[VISUALIZACAO DA TELA PRINCIPAL]--------------------
+           DISPLAY TELAPRINCIPAL.
+      *-------------[ ENTRADA DO ID ]------------------------------------
+       R2.
+           ACCEPT TOPERID
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      GO TO ROT-FIM.
+           IF OPER-ID = SPACES
+              MOVE "---ID INVALIDO!---" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+       LER-CADOPER.
+           READ CADOPER
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                DISPLAY TELAPRINCIPAL
+                MOVE "*** OPERADOR JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADOPER" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R2A.
+           ACCEPT TOPERNOME
+           IF OPER-NOME = SPACES
+              MOVE "CAMPO NOME VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2A.
+       R3.
+           ACCEPT TOPERSENHA
+           IF OPER-SENHA = SPACES
+              MOVE "CAMPO SENHA VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       R4.
+           ACCEPT TOPERNIVEL
+           IF OPER-NIVEL NOT = 1 AND OPER-NIVEL NOT = 2
+              MOVE "*** NIVEL INVALIDO (1 OU 2) ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R5.
+           ACCEPT TOPERSTAT
+           IF OPER-STAT NOT = "A" AND OPER-STAT NOT = "I"
+              MOVE "*** DIGITE A=ATIVO  I=INATIVO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+      * ------------- VERICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGOPER
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* OPERADOR JA EXISTE,DADOS NAO GRAVADOS *" TO
+                                                                   MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADOPER" TO
+                                                                  MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R2A
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADOPER RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** OPERADOR EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGOPER
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE OPERADOR" TO
+                                                                  MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADOPER.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
