@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP021.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *******************************************
+      * IMPORTACAO EM LOTE DO EXTRATO DE CEP     *
+      * (LAYOUT CORREIOS - POSICIONAL)           *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CEP-NUMCEP
+                      ALTERNATE RECORD KEY IS CEP-LOGRA
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS CEP-CIDADE
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADCEPIMP ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADCEPRPT ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP-NUMCEP               PIC 9(08).
+          03 CEP-LOGRA                PIC X(30).
+          03 CEP-BAIRRO               PIC X(20).
+          03 CEP-CIDADE               PIC X(20).
+          03 CEP-UF                   PIC X(02).
+      *-----------------------------------------------------------------
+       FD CADCEPIMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPIMP.TXT".
+       01 REGCEPIMP.
+          03 IMP-NUMCEP               PIC 9(08).
+          03 IMP-LOGRA                PIC X(30).
+          03 IMP-BAIRRO               PIC X(20).
+          03 IMP-CIDADE               PIC X(20).
+          03 IMP-UF                   PIC X(02).
+      *-----------------------------------------------------------------
+       FD CADCEPRPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMEARQ.
+       01 REGCEPRPT    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-OPCAO         PIC X(01) VALUE SPACES.
+       01 W-TOTLIDOS      PIC 9(06) VALUE ZEROS.
+       01 W-TOTGRAVADOS   PIC 9(06) VALUE ZEROS.
+       01 W-TOTDUPLIC     PIC 9(06) VALUE ZEROS.
+       01 W-TOTERROS      PIC 9(06) VALUE ZEROS.
+       01 W-HOJE          PIC 9(08) VALUE ZEROS.
+       01 W-NOMEARQ       PIC X(20) VALUE SPACES.
+       01 W-NOMEARQ1.
+          03 FILLER       PIC X(08) VALUE "CADCEPRL".
+          03 W-NOMEARQ-DD PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-MM PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-AA PIC 9(04) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".DOC".
+      *----------[ LINHAS DO RELATORIO ]---------------------------------
+       01 CAB1.
+                03 FILLER PIC X(40) VALUE
+                        "IMPORTACAO EM LOTE DO EXTRATO DE CEP   ".
+       01 LINTOT.
+                03 FILLER      PIC X(20) VALUE "REGISTROS LIDOS     ".
+                03 LT-LIDOS    PIC ZZZZZ9.
+       01 LINTOT2.
+                03 FILLER      PIC X(20) VALUE "REGISTROS GRAVADOS  ".
+                03 LT-GRAV     PIC ZZZZZ9.
+       01 LINTOT3.
+                03 FILLER      PIC X(20) VALUE "CEP DUPLICADO       ".
+                03 LT-DUPLIC   PIC ZZZZZ9.
+       01 LINTOT4.
+                03 FILLER      PIC X(20) VALUE "CEP INVALIDO        ".
+                03 LT-ERROS    PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "     *** IMPORTACAO EM LOTE DO EXTRATO DE CE".
+           05  LINE 02  COLUMN 45
+               VALUE  "P ***".
+           05  LINE 10  COLUMN 01
+               VALUE  " ARQUIVO DE ENTRADA : CADCEPIMP.TXT".
+           05  LINE 18  COLUMN 01
+               VALUE  " CONFIRMA A IMPORTACAO (S/N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 18  COLUMN 32  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO W-OPCAO
+                MOVE ZEROS TO W-TOTLIDOS W-TOTGRAVADOS W-TOTDUPLIC
+                              W-TOTERROS
+                DISPLAY TELAPRINCIPAL.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                ACCEPT TW-OPCAO
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "N"
+                   MOVE "*** DIGITE S=SIM  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-OPCAO = "N"
+                   GO TO ROT-FIM2.
+       INC-OP0.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM2.
+           OPEN INPUT CADCEPIMP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEPIMP" TO
+                                                                   MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADCEP
+                      GO TO ROT-FIM2.
+      *
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-HOJE(7:2) TO W-NOMEARQ-DD
+           MOVE W-HOJE(5:2) TO W-NOMEARQ-MM
+           MOVE W-HOJE(1:4) TO W-NOMEARQ-AA
+           MOVE W-NOMEARQ1 TO W-NOMEARQ
+           OPEN OUTPUT CADCEPRPT
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEPRPT" TO
+                                                                   MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           WRITE REGCEPRPT FROM CAB1.
+      *
+       PROC-IMPORTA.
+           READ CADCEPIMP
+              AT END
+                 GO TO ROT-TOTAIS.
+           ADD 1 TO W-TOTLIDOS
+           IF IMP-NUMCEP < 1000000 OR IMP-LOGRA = SPACES
+              ADD 1 TO W-TOTERROS
+              GO TO PROC-IMPORTA.
+           MOVE IMP-NUMCEP TO CEP-NUMCEP
+           MOVE IMP-LOGRA TO CEP-LOGRA
+           MOVE IMP-BAIRRO TO CEP-BAIRRO
+           MOVE IMP-CIDADE TO CEP-CIDADE
+           MOVE IMP-UF TO CEP-UF
+           WRITE REGCEP
+           IF ST-ERRO = "22"
+              ADD 1 TO W-TOTDUPLIC
+           ELSE
+              IF ST-ERRO NOT = "00"
+                 ADD 1 TO W-TOTERROS
+              ELSE
+                 ADD 1 TO W-TOTGRAVADOS.
+           GO TO PROC-IMPORTA.
+      *
+       ROT-TOTAIS.
+           MOVE W-TOTLIDOS TO LT-LIDOS
+           WRITE REGCEPRPT FROM LINTOT.
+           MOVE W-TOTGRAVADOS TO LT-GRAV
+           WRITE REGCEPRPT FROM LINTOT2.
+           MOVE W-TOTDUPLIC TO LT-DUPLIC
+           WRITE REGCEPRPT FROM LINTOT3.
+           MOVE W-TOTERROS TO LT-ERROS
+           WRITE REGCEPRPT FROM LINTOT4.
+      *
+           MOVE "IMPORTACAO CONCLUIDA COM SUCESSO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * MENSAGENS          *
+      **********************
+      *
+       ROT-MENS.
+           DISPLAY (24, 13) LIMPA
+           DISPLAY (24, 13) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADCEP CADCEPIMP CADCEPRPT.
+       ROT-FIM2.
+           EXIT PROGRAM.
