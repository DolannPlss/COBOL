@@ -0,0 +1,410 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP018.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *******************************************
+      * GERACAO DE ARQUIVO DE PAGAMENTO (CNAB)   *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCAR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODCAR
+                      ALTERNATE RECORD KEY IS DENCAR
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADCNBTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADCNBTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMEARQ.
+       01 REGCNBTX    PIC X(100).
+      *-----------------------------------------------------------------
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCAR.DAT".
+       01 REGCAR.
+          03 CODCAR                   PIC 9(03).
+          03 DENCAR                   PIC X(25).
+          03 TIPOSAL                  PIC X(01).
+          03 SALBASE                  PIC 9(06)V99.
+          03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 IND             PIC 9(02) VALUE 1.
+       01 W-MESCOMPET     PIC 9(02) VALUE ZEROS.
+       01 W-ANOCOMPET     PIC 9(04) VALUE ZEROS.
+       01 W-NOMEARQ       PIC X(20) VALUE SPACES.
+       01 W-NOMEARQ1.
+          03 FILLER       PIC X(08) VALUE "CADCNBRL".
+          03 W-NOMEARQ-MM PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-AA PIC 9(04) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".REM".
+       01 SALBRUTO        PIC 9(06)V99 VALUE ZEROS.
+       01 INSS            PIC 9(06)V99 VALUE ZEROS.
+       01 IMPREN          PIC 9(06)V99 VALUE ZEROS.
+       01 SALLIQ          PIC 9(06)V99 VALUE ZEROS.
+       01 W-BASEIMP       PIC 9(06)V99 VALUE ZEROS.
+       01 W-TOTFUNC       PIC 9(06) VALUE ZEROS.
+       01 W-TOTLIQ        PIC 9(09)V99 VALUE ZEROS.
+       01 W-DATAGER       PIC 9(08) VALUE ZEROS.
+
+      *----------[ TABELA DE FAIXAS DE DESCONTO INSS ]------------------
+       01 TAB-INSS.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 002300,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,0800.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 004500,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,0900.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 999999,99.
+             05 FILLER PIC 9(01)V9999 VALUE 0,1000.
+       01 TAB-INSSX REDEFINES TAB-INSS.
+          03 TB-INSS OCCURS 3 TIMES.
+             05 TB-INSS-LIMITE PIC 9(06)V99.
+             05 TB-INSS-ALIQ   PIC 9(01)V9999.
+
+      *----------[ TABELA DE FAIXAS DE DESCONTO IRRF ]-------------------
+       01 TAB-IRRF.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 003400,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,0000.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 006000,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,1200.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 009500,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,1500.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 999999,99.
+             05 FILLER PIC 9(01)V9999 VALUE 0,2000.
+       01 TAB-IRRFX REDEFINES TAB-IRRF.
+          03 TB-IRRF OCCURS 4 TIMES.
+             05 TB-IRRF-LIMITE PIC 9(06)V99.
+             05 TB-IRRF-ALIQ   PIC 9(01)V9999.
+
+      *----------[ LAYOUT SIMPLIFICADO DO ARQUIVO CNAB DE PAGAMENTO ]----
+      * ESTE LAYOUT E UMA REPRESENTACAO SIMPLIFICADA NO PADRAO CNAB,
+      * POIS O BANCO DESTINO NAO FOI DEFINIDO; SEGUE A ESTRUTURA
+      * HEADER/DETALHE/TRAILER COMUM A TODOS OS LAYOUTS CNAB 400/240.
+       01 CNAB-HEADER.
+                03 FILLER            PIC X(01) VALUE "0".
+                03 FILLER            PIC X(01) VALUE "1".
+                03 FILLER            PIC X(07) VALUE "REMESSA".
+                03 FILLER            PIC X(02) VALUE "01".
+                03 HDR-BANCO         PIC 9(03).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 FILLER            PIC X(20) VALUE
+                        "FATEC ZL FOLHA PGTO ".
+                03 HDR-MESCOMPET     PIC 99.
+                03 FILLER            PIC X(01) VALUE "/".
+                03 HDR-ANOCOMPET     PIC 9999.
+                03 FILLER            PIC X(01) VALUE " ".
+                03 HDR-DATAGER       PIC 9(08).
+       01 CNAB-DETALHE.
+                03 FILLER            PIC X(01) VALUE "1".
+                03 DET-CODFUNC       PIC 9(06).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 DET-NOME          PIC X(30).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 DET-BANCO         PIC 9(03).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 DET-AGENCIA       PIC 9(04).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 DET-CONTA         PIC 9(08).
+                03 FILLER            PIC X(01) VALUE "-".
+                03 DET-CONTADV       PIC X(01).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 DET-VALOR         PIC 9(09)V99.
+       01 CNAB-TRAILER.
+                03 FILLER            PIC X(01) VALUE "9".
+                03 TRL-TOTFUNC       PIC 9(06).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 TRL-TOTVALOR      PIC 9(09)V99.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "     *** GERACAO DE ARQUIVO DE PAGAMENTO (CNAB)".
+           05  LINE 02  COLUMN 49
+               VALUE  " ***".
+           05  LINE 09  COLUMN 01
+               VALUE  "                         COMPETENCIA (MM/A".
+           05  LINE 09  COLUMN 44
+               VALUE  "AAA) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERA".
+           05  LINE 12  COLUMN 41
+               VALUE  "CAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-MESCOMPET
+               LINE 09  COLUMN 51  PIC 99
+               USING  W-MESCOMPET
+               HIGHLIGHT.
+           05  LINE 09  COLUMN 53
+               VALUE  "/".
+           05  TW-ANOCOMPET
+               LINE 09  COLUMN 54  PIC 9999
+               USING  W-ANOCOMPET
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO NOME DENCAR TIPOSAL
+                MOVE ZEROS TO CODFUNC FUNCCAR
+                MOVE ZEROS TO SALBASE SALBRUTO INSS IMPREN SALLIQ
+                MOVE ZEROS TO W-MESCOMPET W-ANOCOMPET
+                MOVE ZEROS TO W-TOTFUNC W-TOTLIQ
+                DISPLAY TELAPRINCIPAL.
+       INC-COMPET.
+                ACCEPT TW-MESCOMPET
+                IF W-MESCOMPET < 1 OR W-MESCOMPET > 12
+                   MOVE "*** MES DE COMPETENCIA INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-COMPET.
+                ACCEPT TW-ANOCOMPET
+                IF W-ANOCOMPET < 1900
+                   MOVE "*** ANO DE COMPETENCIA INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-COMPET.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO FUNC NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CAR NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           MOVE W-MESCOMPET TO W-NOMEARQ-MM
+           MOVE W-ANOCOMPET TO W-NOMEARQ-AA
+           MOVE W-NOMEARQ1 TO W-NOMEARQ
+           OPEN OUTPUT CADCNBTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCNBTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           MOVE ZEROS TO HDR-BANCO
+           ACCEPT W-DATAGER FROM DATE YYYYMMDD
+           MOVE W-DATAGER TO HDR-DATAGER
+           MOVE W-MESCOMPET TO HDR-MESCOMPET
+           MOVE W-ANOCOMPET TO HDR-ANOCOMPET
+           WRITE REGCNBTX FROM CNAB-HEADER.
+      *
+       LER-FUNC01.
+                READ CADFUNC NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADFUNC ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-TOTAIS
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADFUNC"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+           IF FUNCSTAT NOT = "A"
+              GO TO LER-FUNC01.
+           IF BANCO = 0 OR CONTA = 0
+              MOVE "*** FUNC. SEM DADOS BANCARIOS, PULADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LER-FUNC01.
+       INC-003.
+           MOVE FUNCCAR TO CODCAR.
+           READ CADCAR
+
+           IF TIPOSAL = "H"
+                   COMPUTE SALBRUTO = SALBASE * 220.
+           IF TIPOSAL = "D"
+                   COMPUTE SALBRUTO = SALBASE * 30.
+           IF TIPOSAL = "M"
+                   COMPUTE SALBRUTO = SALBASE * 1.
+
+           PERFORM CALC-INSS THRU CALC-INSS-FIM.
+           PERFORM CALC-IRRF THRU CALC-IRRF-FIM.
+           COMPUTE SALLIQ = SALBRUTO - INSS - IMPREN.
+
+           MOVE CODFUNC TO DET-CODFUNC
+           MOVE NOME TO DET-NOME
+           MOVE BANCO TO DET-BANCO
+           MOVE AGENCIA TO DET-AGENCIA
+           MOVE CONTA TO DET-CONTA
+           MOVE CONTADV TO DET-CONTADV
+           MOVE SALLIQ TO DET-VALOR.
+       INC-WR1.
+                WRITE REGCNBTX FROM CNAB-DETALHE
+                IF ST-ERRO = "00"
+                      ADD 1 TO W-TOTFUNC
+                      ADD SALLIQ TO W-TOTLIQ
+                      DISPLAY (20, 50) DET-CODFUNC
+                      MOVE "*** FUNCIONARIO GRAVADO NO CNAB ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LER-FUNC01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCNBTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       ROT-TOTAIS.
+                MOVE W-TOTFUNC TO TRL-TOTFUNC
+                MOVE W-TOTLIQ TO TRL-TOTVALOR
+                WRITE REGCNBTX FROM CNAB-TRAILER
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       CALC-INSS.
+                MOVE 1 TO IND.
+       CALC-INSS-LOOP.
+                IF SALBRUTO <= TB-INSS-LIMITE(IND) OR IND = 3
+                   COMPUTE INSS = SALBRUTO * TB-INSS-ALIQ(IND)
+                   MOVE 1 TO IND
+                ELSE
+                   ADD 1 TO IND
+                   GO TO CALC-INSS-LOOP.
+       CALC-INSS-FIM.
+                EXIT.
+      *
+       CALC-IRRF.
+                MOVE 1 TO IND
+                COMPUTE W-BASEIMP = SALBRUTO - INSS.
+       CALC-IRRF-LOOP.
+                IF W-BASEIMP <= TB-IRRF-LIMITE(IND) OR IND = 4
+                   COMPUTE IMPREN = W-BASEIMP * TB-IRRF-ALIQ(IND)
+                   MOVE 1 TO IND
+                ELSE
+                   ADD 1 TO IND
+                   GO TO CALC-IRRF-LOOP.
+       CALC-IRRF-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADFUNC CADCAR CADCNBTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
