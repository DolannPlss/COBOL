@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP020.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *******************************************
+      * RELATORIO DE ANIVERSARIANTES             *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADDEPEN ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS DEPENKEY
+                      ALTERNATE RECORD KEY IS DEPENCODFUNC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS NOMEDEPEN
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DEPENDATANASC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADANIVTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADDEPEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPEN.DAT".
+       01 REGDEPEN.
+          03 NOMEDEPEN                PIC X(30).
+          03 GRAUPAREN                PIC 9(01).
+          03 DEPENDATANASC            PIC 9(08).
+          03 SEXODEPEN                PIC X(01).
+          03 DEPENINSS                PIC X(01).
+          03 DEPENIMPRENDA            PIC X(01).
+          03 DEPENSTAT                PIC X(01).
+          03 DEPENKEY.
+              05 DEPENCODFUNC         PIC 9(06).
+              05 DEPENSEQ             PIC 9(01).
+      *-----------------------------------------------------------------
+       FD CADANIVTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMEARQ.
+       01 REGANIVTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-MESSEL        PIC 9(02) VALUE ZEROS.
+       01 W-OPCAO         PIC X(01) VALUE SPACES.
+       01 W-TOTFUNC       PIC 9(04) VALUE ZEROS.
+       01 W-TOTDEPEN      PIC 9(04) VALUE ZEROS.
+       01 W-HOJE          PIC 9(08) VALUE ZEROS.
+       01 W-NOMEARQ       PIC X(20) VALUE SPACES.
+       01 W-NOMEARQ1.
+          03 FILLER       PIC X(08) VALUE "CADANIV".
+          03 W-NOMEARQ-DD PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-MM PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-AA PIC 9(04) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".DOC".
+       01 W-ANOREG        PIC X(04) VALUE SPACES.
+       01 W-MESREG        PIC X(02) VALUE SPACES.
+       01 W-DIAREG        PIC X(02) VALUE SPACES.
+      *----------[ LINHAS DO RELATORIO ]---------------------------------
+       01 CABFUNC.
+                03 FILLER PIC X(40) VALUE
+                        "ANIVERSARIANTES - FUNCIONARIOS - MES : ".
+                03 CF-MES      PIC 99.
+       01 CABDEPEN.
+                03 FILLER PIC X(40) VALUE
+                        "ANIVERSARIANTES - DEPENDENTES - MES :  ".
+                03 CD-MES      PIC 99.
+       01 CAB2.
+                03 FILLER PIC X(40) VALUE
+                        "  COD   NOME                      NASCI".
+                03 FILLER PIC X(09) VALUE "MENTO".
+       01 LINDETF.
+                03 LDF-COD      PIC ZZZZZ9.
+                03 FILLER       PIC X(02) VALUE SPACES.
+                03 LDF-NOME     PIC X(30).
+                03 FILLER       PIC X(02) VALUE SPACES.
+                03 LDF-DIA      PIC 99.
+                03 FILLER       PIC X(01) VALUE "/".
+                03 LDF-MES      PIC 99.
+                03 FILLER       PIC X(01) VALUE "/".
+                03 LDF-ANO      PIC 9999.
+       01 LINDETD.
+                03 LDD-COD      PIC ZZZZZ9.
+                03 FILLER       PIC X(02) VALUE SPACES.
+                03 LDD-NOME     PIC X(30).
+                03 FILLER       PIC X(02) VALUE SPACES.
+                03 LDD-DIA      PIC 99.
+                03 FILLER       PIC X(01) VALUE "/".
+                03 LDD-MES      PIC 99.
+                03 FILLER       PIC X(01) VALUE "/".
+                03 LDD-ANO      PIC 9999.
+       01 LINTOT.
+                03 FILLER      PIC X(20) VALUE "TOTAL DE REGISTROS :".
+                03 LT-TOTAL    PIC ZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "         *** RELATORIO DE ANIVERSARIANTES *".
+           05  LINE 02  COLUMN 45
+               VALUE  "**".
+           05  LINE 10  COLUMN 01
+               VALUE  " MES PARA O RELATORIO (01 A 12) :".
+           05  LINE 18  COLUMN 01
+               VALUE  " CONFIRMA (S/N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-MESSEL
+               LINE 10  COLUMN 36  PIC 9(02)
+               USING  W-MESSEL
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 18  COLUMN 19  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-MESSEL
+                MOVE SPACES TO W-OPCAO
+                MOVE ZEROS TO W-TOTFUNC W-TOTDEPEN
+                DISPLAY TELAPRINCIPAL.
+       INC-MES.
+                ACCEPT TW-MESSEL
+                IF W-MESSEL < 1 OR W-MESSEL > 12
+                   MOVE "*** INFORME MES ENTRE 01 E 12 ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-MES.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                ACCEPT TW-OPCAO
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "N"
+                   MOVE "*** DIGITE S=SIM  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-OPCAO = "N"
+                   GO TO INC-001.
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM2.
+           OPEN INPUT CADDEPEN
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEPEN" TO
+                                                                   MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM2.
+      *
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-HOJE(7:2) TO W-NOMEARQ-DD
+           MOVE W-HOJE(5:2) TO W-NOMEARQ-MM
+           MOVE W-HOJE(1:4) TO W-NOMEARQ-AA
+           MOVE W-NOMEARQ1 TO W-NOMEARQ
+           OPEN OUTPUT CADANIVTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADANIVTX" TO
+                                                                   MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           MOVE W-MESSEL TO CF-MES.
+           WRITE REGANIVTX FROM CABFUNC
+           WRITE REGANIVTX FROM CAB2.
+      *----------------------------------------------------------------
+      * ANIVERSARIANTES - FUNCIONARIOS (CADFUNC POR DATANASC)
+      *----------------------------------------------------------------
+       PROC-FUNC.
+                MOVE LOW-VALUES TO DATANASC
+                START CADFUNC KEY IS NOT LESS DATANASC
+                   INVALID KEY
+                      GO TO PROC-FUNC-FIM.
+       PROC-FUNC-RD.
+                READ CADFUNC NEXT RECORD
+                   AT END
+                      GO TO PROC-FUNC-FIM.
+                MOVE DATANASC(5:2) TO W-MESREG
+                IF W-MESREG NOT = W-MESSEL
+                   GO TO PROC-FUNC-RD.
+                MOVE CODFUNC TO LDF-COD
+                MOVE NOME TO LDF-NOME
+                MOVE DATANASC(7:2) TO LDF-DIA
+                MOVE DATANASC(5:2) TO LDF-MES
+                MOVE DATANASC(1:4) TO LDF-ANO
+                WRITE REGANIVTX FROM LINDETF
+                ADD 1 TO W-TOTFUNC
+                GO TO PROC-FUNC-RD.
+       PROC-FUNC-FIM.
+           MOVE W-TOTFUNC TO LT-TOTAL
+           WRITE REGANIVTX FROM LINTOT.
+      *----------------------------------------------------------------
+      * ANIVERSARIANTES - DEPENDENTES (CADDEPEN POR DEPENDATANASC)
+      *----------------------------------------------------------------
+           MOVE W-MESSEL TO CD-MES.
+           WRITE REGANIVTX FROM CABDEPEN
+           WRITE REGANIVTX FROM CAB2.
+       PROC-DEPEN.
+                MOVE ZEROS TO DEPENDATANASC
+                START CADDEPEN KEY IS NOT LESS DEPENDATANASC
+                   INVALID KEY
+                      GO TO PROC-DEPEN-FIM.
+       PROC-DEPEN-RD.
+                READ CADDEPEN NEXT RECORD
+                   AT END
+                      GO TO PROC-DEPEN-FIM.
+                MOVE DEPENDATANASC(5:2) TO W-MESREG
+                IF W-MESREG NOT = W-MESSEL
+                   GO TO PROC-DEPEN-RD.
+                MOVE DEPENCODFUNC TO LDD-COD
+                MOVE NOMEDEPEN TO LDD-NOME
+                MOVE DEPENDATANASC(7:2) TO LDD-DIA
+                MOVE DEPENDATANASC(5:2) TO LDD-MES
+                MOVE DEPENDATANASC(1:4) TO LDD-ANO
+                WRITE REGANIVTX FROM LINDETD
+                ADD 1 TO W-TOTDEPEN
+                GO TO PROC-DEPEN-RD.
+       PROC-DEPEN-FIM.
+           MOVE W-TOTDEPEN TO LT-TOTAL
+           WRITE REGANIVTX FROM LINTOT.
+      *
+           MOVE "RELATORIO GERADO COM SUCESSO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * MENSAGENS          *
+      **********************
+      *
+       ROT-MENS.
+           DISPLAY (24, 13) LIMPA
+           DISPLAY (24, 13) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADFUNC CADDEPEN CADANIVTX.
+       ROT-FIM2.
+           EXIT PROGRAM.
