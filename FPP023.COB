@@ -0,0 +1,431 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP023.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *******************************************************
+      * RELATORIO CONSOLIDADO DE AUDITORIA DE CADASTROS      *
+      * (CADDEP + CADCAR + CADFUNC + CADDEPEN)                *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODDEP
+                      ALTERNATE RECORD KEY IS DENDEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADCAR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODCAR
+                      ALTERNATE RECORD KEY IS DENCAR
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADDEPEN ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS DEPENKEY
+                      ALTERNATE RECORD KEY IS DEPENCODFUNC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS NOMEDEPEN
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DEPENDATANASC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADRECTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+          03 CODDEP                   PIC 9(03).
+          03 DENDEP                   PIC X(25).
+          03 NVL                      PIC 9(02).
+          03 STAT                     PIC X(01).
+          03 RESPFUNC                 PIC 9(06).
+          03 FILIAL                   PIC 9(02).
+          03 LIMFUNC                  PIC 9(03).
+          03 LIMSAL                   PIC 9(08)V99.
+      *-----------------------------------------------------------------
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCAR.DAT".
+       01 REGCAR.
+          03 CODCAR                   PIC 9(03).
+          03 DENCAR                   PIC X(25).
+          03 TIPOSAL                  PIC X(01).
+          03 SALBASE                  PIC 9(06)V99.
+          03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
+      *-----------------------------------------------------------------
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADDEPEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPEN.DAT".
+       01 REGDEPEN.
+          03 NOMEDEPEN                PIC X(30).
+          03 GRAUPAREN                PIC 9(01).
+          03 DEPENDATANASC            PIC 9(08).
+          03 SEXODEPEN                PIC X(01).
+          03 DEPENINSS                PIC X(01).
+          03 DEPENIMPRENDA            PIC X(01).
+          03 DEPENSTAT                PIC X(01).
+          03 DEPENKEY.
+              05 DEPENCODFUNC         PIC 9(06).
+              05 DEPENSEQ             PIC 9(01).
+      *-----------------------------------------------------------------
+       FD CADRECTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMEARQ.
+       01 REGRECTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-OPCAO         PIC X(01) VALUE SPACES.
+       01 W-TOTDEP        PIC 9(06) VALUE ZEROS.
+       01 W-TOTCAR        PIC 9(06) VALUE ZEROS.
+       01 W-TOTFUNC       PIC 9(06) VALUE ZEROS.
+       01 W-TOTDEPEN      PIC 9(06) VALUE ZEROS.
+       01 W-HOJE          PIC 9(08) VALUE ZEROS.
+       01 W-NOMEARQ       PIC X(20) VALUE SPACES.
+       01 W-NOMEARQ1.
+          03 FILLER       PIC X(08) VALUE "CADRECTX".
+          03 W-NOMEARQ-DD PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-MM PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-AA PIC 9(04) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".DOC".
+      *----------[ LINHAS DO RELATORIO ]---------------------------------
+       01 CAB0.
+                03 FILLER PIC X(20) VALUE "FATEC ZL".
+                03 FILLER PIC X(40) VALUE
+                   "   *** AUDITORIA DE CADASTROS ***".
+       01 CAB1DEP.
+                03 FILLER PIC X(40) VALUE
+                        "1 - DEPARTAMENTOS (CADDEP)             ".
+       01 CAB2DEP.
+                03 FILLER PIC X(10) VALUE "CODIGO    ".
+                03 FILLER PIC X(25) VALUE "DENOMINACAO              ".
+                03 FILLER PIC X(08) VALUE "NIVEL   ".
+                03 FILLER PIC X(08) VALUE "STATUS  ".
+       01 LINDEP.
+                03 LD-CODDEP   PIC ZZ9.
+                03 FILLER      PIC X(07) VALUE SPACES.
+                03 LD-DENDEP   PIC X(25).
+                03 FILLER      PIC X(03) VALUE SPACES.
+                03 LD-NVL      PIC Z9.
+                03 FILLER      PIC X(06) VALUE SPACES.
+                03 LD-STAT     PIC X(01).
+       01 LINTOTDEP.
+                03 FILLER      PIC X(30) VALUE
+                   "TOTAL DE DEPARTAMENTOS LIDOS: ".
+                03 LT-DEP      PIC ZZZZZ9.
+      *
+       01 CAB1CAR.
+                03 FILLER PIC X(40) VALUE
+                        "2 - CARGOS (CADCAR)                    ".
+       01 CAB2CAR.
+                03 FILLER PIC X(10) VALUE "CODIGO    ".
+                03 FILLER PIC X(25) VALUE "DENOMINACAO              ".
+                03 FILLER PIC X(12) VALUE "SALARIO     ".
+                03 FILLER PIC X(08) VALUE "STATUS  ".
+       01 LINCAR.
+                03 LC-CODCAR   PIC ZZ9.
+                03 FILLER      PIC X(07) VALUE SPACES.
+                03 LC-DENCAR   PIC X(25).
+                03 FILLER      PIC X(03) VALUE SPACES.
+                03 LC-SALBASE  PIC ZZZ.ZZ9,99.
+                03 FILLER      PIC X(02) VALUE SPACES.
+                03 LC-STAT     PIC X(01).
+       01 LINTOTCAR.
+                03 FILLER      PIC X(30) VALUE
+                   "TOTAL DE CARGOS LIDOS:        ".
+                03 LT-CAR      PIC ZZZZZ9.
+      *
+       01 CAB1FUNC.
+                03 FILLER PIC X(40) VALUE
+                        "3 - FUNCIONARIOS (CADFUNC)             ".
+       01 CAB2FUNC.
+                03 FILLER PIC X(10) VALUE "CODIGO    ".
+                03 FILLER PIC X(30) VALUE
+                           "NOME                          ".
+                03 FILLER PIC X(10) VALUE "DEPTO     ".
+                03 FILLER PIC X(08) VALUE "STATUS  ".
+       01 LINFUNC.
+                03 LF-CODFUNC  PIC ZZZZZ9.
+                03 FILLER      PIC X(04) VALUE SPACES.
+                03 LF-NOME     PIC X(30).
+                03 FILLER      PIC X(04) VALUE SPACES.
+                03 LF-FUNCDEP  PIC ZZ9.
+                03 FILLER      PIC X(05) VALUE SPACES.
+                03 LF-STAT     PIC X(01).
+       01 LINTOTFUNC.
+                03 FILLER      PIC X(30) VALUE
+                   "TOTAL DE FUNCIONARIOS LIDOS:  ".
+                03 LT-FUNC     PIC ZZZZZ9.
+      *
+       01 CAB1DEPEN.
+                03 FILLER PIC X(40) VALUE
+                        "4 - DEPENDENTES (CADDEPEN)              ".
+       01 CAB2DEPEN.
+                03 FILLER PIC X(10) VALUE "FUNC      ".
+                03 FILLER PIC X(30) VALUE
+                           "NOME                          ".
+                03 FILLER PIC X(10) VALUE "PARENTESC ".
+                03 FILLER PIC X(08) VALUE "STATUS  ".
+       01 LINDEPEN.
+                03 LE-CODFUNC  PIC ZZZZZ9.
+                03 FILLER      PIC X(04) VALUE SPACES.
+                03 LE-NOME     PIC X(30).
+                03 FILLER      PIC X(04) VALUE SPACES.
+                03 LE-PAREN    PIC 9.
+                03 FILLER      PIC X(09) VALUE SPACES.
+                03 LE-STAT     PIC X(01).
+       01 LINTOTDEPEN.
+                03 FILLER      PIC X(30) VALUE
+                   "TOTAL DE DEPENDENTES LIDOS:   ".
+                03 LT-DEPEN    PIC ZZZZZ9.
+       01 LINBRANCO.
+                03 FILLER      PIC X(40) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "  *** AUDITORIA CONSOLIDADA DE CADASTROS ***".
+           05  LINE 10  COLUMN 01
+               VALUE  " GERA RELATORIO UNICO DE DEPARTAMENTOS,".
+           05  LINE 11  COLUMN 01
+               VALUE  " CARGOS, FUNCIONARIOS E DEPENDENTES".
+           05  LINE 18  COLUMN 01
+               VALUE  " CONFIRMA A GERACAO DO RELATORIO (S/N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 18  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO W-OPCAO
+                MOVE ZEROS TO W-TOTDEP W-TOTCAR W-TOTFUNC W-TOTDEPEN
+                DISPLAY TELAPRINCIPAL.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                ACCEPT TW-OPCAO
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "N"
+                   MOVE "*** DIGITE S=SIM  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-OPCAO = "N"
+                   GO TO ROT-FIM2.
+       INC-OP0.
+           OPEN INPUT CADDEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM2.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCAR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP
+                      GO TO ROT-FIM2.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO
+                                                               MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP CADCAR
+                      GO TO ROT-FIM2.
+           OPEN INPUT CADDEPEN
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEPEN" TO
+                                                               MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP CADCAR CADFUNC
+                      GO TO ROT-FIM2.
+      *
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-HOJE(7:2) TO W-NOMEARQ-DD
+           MOVE W-HOJE(5:2) TO W-NOMEARQ-MM
+           MOVE W-HOJE(1:4) TO W-NOMEARQ-AA
+           MOVE W-NOMEARQ1 TO W-NOMEARQ
+           OPEN OUTPUT CADRECTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADRECTX" TO
+                                                                  MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           WRITE REGRECTX FROM CAB0
+           WRITE REGRECTX FROM LINBRANCO.
+      *
+      ***** SECAO 1 - DEPARTAMENTOS *****
+           WRITE REGRECTX FROM CAB1DEP
+           WRITE REGRECTX FROM CAB2DEP.
+           MOVE LOW-VALUES TO CODDEP
+           START CADDEP KEY IS NOT LESS CODDEP INVALID KEY
+                 GO TO FIM-SEC-DEP.
+       PROC-DEP.
+           READ CADDEP NEXT RECORD
+              AT END
+                 GO TO FIM-SEC-DEP.
+           ADD 1 TO W-TOTDEP
+           MOVE CODDEP TO LD-CODDEP
+           MOVE DENDEP TO LD-DENDEP
+           MOVE NVL TO LD-NVL
+           MOVE STAT IN REGDEP TO LD-STAT
+           WRITE REGRECTX FROM LINDEP.
+           GO TO PROC-DEP.
+       FIM-SEC-DEP.
+           MOVE W-TOTDEP TO LT-DEP
+           WRITE REGRECTX FROM LINTOTDEP
+           WRITE REGRECTX FROM LINBRANCO.
+      *
+      ***** SECAO 2 - CARGOS *****
+           WRITE REGRECTX FROM CAB1CAR
+           WRITE REGRECTX FROM CAB2CAR.
+           MOVE LOW-VALUES TO CODCAR
+           START CADCAR KEY IS NOT LESS CODCAR INVALID KEY
+                 GO TO FIM-SEC-CAR.
+       PROC-CAR.
+           READ CADCAR NEXT RECORD
+              AT END
+                 GO TO FIM-SEC-CAR.
+           ADD 1 TO W-TOTCAR
+           MOVE CODCAR TO LC-CODCAR
+           MOVE DENCAR TO LC-DENCAR
+           MOVE SALBASE TO LC-SALBASE
+           MOVE STAT IN REGCAR TO LC-STAT
+           WRITE REGRECTX FROM LINCAR.
+           GO TO PROC-CAR.
+       FIM-SEC-CAR.
+           MOVE W-TOTCAR TO LT-CAR
+           WRITE REGRECTX FROM LINTOTCAR
+           WRITE REGRECTX FROM LINBRANCO.
+      *
+      ***** SECAO 3 - FUNCIONARIOS *****
+           WRITE REGRECTX FROM CAB1FUNC
+           WRITE REGRECTX FROM CAB2FUNC.
+           MOVE LOW-VALUES TO CODFUNC
+           START CADFUNC KEY IS NOT LESS CODFUNC INVALID KEY
+                 GO TO FIM-SEC-FUNC.
+       PROC-FUNC.
+           READ CADFUNC NEXT RECORD
+              AT END
+                 GO TO FIM-SEC-FUNC.
+           ADD 1 TO W-TOTFUNC
+           MOVE CODFUNC TO LF-CODFUNC
+           MOVE NOME TO LF-NOME
+           MOVE FUNCDEP TO LF-FUNCDEP
+           MOVE FUNCSTAT TO LF-STAT
+           WRITE REGRECTX FROM LINFUNC.
+           GO TO PROC-FUNC.
+       FIM-SEC-FUNC.
+           MOVE W-TOTFUNC TO LT-FUNC
+           WRITE REGRECTX FROM LINTOTFUNC
+           WRITE REGRECTX FROM LINBRANCO.
+      *
+      ***** SECAO 4 - DEPENDENTES *****
+           WRITE REGRECTX FROM CAB1DEPEN
+           WRITE REGRECTX FROM CAB2DEPEN.
+           MOVE LOW-VALUES TO DEPENKEY
+           START CADDEPEN KEY IS NOT LESS DEPENKEY INVALID KEY
+                 GO TO FIM-SEC-DEPEN.
+       PROC-DEPEN.
+           READ CADDEPEN NEXT RECORD
+              AT END
+                 GO TO FIM-SEC-DEPEN.
+           ADD 1 TO W-TOTDEPEN
+           MOVE DEPENCODFUNC TO LE-CODFUNC
+           MOVE NOMEDEPEN TO LE-NOME
+           MOVE GRAUPAREN TO LE-PAREN
+           MOVE DEPENSTAT TO LE-STAT
+           WRITE REGRECTX FROM LINDEPEN.
+           GO TO PROC-DEPEN.
+       FIM-SEC-DEPEN.
+           MOVE W-TOTDEPEN TO LT-DEPEN
+           WRITE REGRECTX FROM LINTOTDEPEN.
+      *
+           MOVE "RELATORIO DE AUDITORIA GERADO COM SUCESSO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * MENSAGENS          *
+      **********************
+      *
+       ROT-MENS.
+           DISPLAY (24, 13) LIMPA
+           DISPLAY (24, 13) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADDEP CADCAR CADFUNC CADDEPEN CADRECTX.
+       ROT-FIM2.
+           EXIT PROGRAM.
