@@ -0,0 +1,373 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP017.
+      *AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      ***************************************************
+      * CONSULTA DE FERIAS *
+      ***************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+       SELECT CADFERIAS ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS FERKEY
+                      ALTERNATE RECORD KEY IS FERCODFUNC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *
+       FD CADFERIAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFERIAS.DAT".
+       01 REGFERIAS.
+          03 FERDATAADM               PIC 9(08).
+          03 FERDIASADQ                PIC 9(02).
+          03 FERDIASGOZ                PIC 9(02).
+          03 FERDATAINIGOZ             PIC 9(08).
+          03 FERSTAT                   PIC X(01).
+          03 FERKEY.
+              05 FERCODFUNC            PIC 9(06).
+              05 FERSEQ                PIC 9(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO2       PIC X(02) VALUE "00".
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA             PIC X(55) VALUE SPACES.
+       01 SOLIC             PIC X(20) VALUE SPACES.
+       01 CONLIN          PIC 9(03) VALUE 001.
+       01 LIN             PIC 9(03) VALUE ZEROS.
+       01 CODENTER      PIC 9(06) VALUE ZEROS.
+       01 DENENTER    PIC X(30) VALUE SPACES.
+       01 W-CODFUNCREF  PIC 9(06) VALUE ZEROS.
+       01 W-HOJE           PIC 9(08) VALUE ZEROS.
+       01 W-VENCTO         PIC 9(08) VALUE ZEROS.
+       01 W-ANOVENC        PIC 9(04) VALUE ZEROS.
+       01 W-MESVENC        PIC 9(02) VALUE ZEROS.
+       01 W-DIAVENC        PIC 9(02) VALUE ZEROS.
+       01 W-INTHOJE        PIC 9(09) VALUE ZEROS.
+       01 W-INTVENC        PIC 9(09) VALUE ZEROS.
+       01 W-DIASVENC        PIC 9(05) VALUE ZEROS.
+       01 W-ANOADM         PIC 9(04) VALUE ZEROS.
+       01 W-MESADM         PIC 9(02) VALUE ZEROS.
+       01 W-DIAADM         PIC 9(02) VALUE ZEROS.
+
+       01 TABSTATUS.
+          03 FILLER PIC X(13) VALUE "AABERTO".
+          03 FILLER PIC X(13) VALUE "GGOZADO".
+          03 FILLER PIC X(13) VALUE "VVENCIDO".
+
+       01 TABSTAUTSX   REDEFINES TABSTATUS.
+          03 TBSTATUS  PIC X(13) OCCURS 3 TIMES.
+      *
+       01 TXTSTATUS.
+          03 TXTSTATUS1 PIC x(01) VALUE SPACES.
+          03 TXTSTATUS2 PIC X(12) VALUE SPACES.
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DETALHE.
+          03 DETSEQ        PIC 9.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 DETDATAADM    PIC X(08) VALUE SPACES.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETADQ        PIC ZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETGOZ        PIC ZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETTXTSTATUS  PIC X(12) VALUE SPACES.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETALERTA     PIC X(20) VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACONSULTA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                       -- CONSULTA DE FE".
+           05  LINE 02  COLUMN 41
+               VALUE  "RIAS --".
+           05  LINE 04  COLUMN 01
+               VALUE  "SEQ  DT.ADMISSAO  ADQ  GOZ  STATUS     ".
+           05  LINE 04  COLUMN 41
+               VALUE  "     ALERTA".
+
+           05  TCODENTER
+               LINE 06  COLUMN 01  PIC 9(06)
+               USING  CODENTER
+               HIGHLIGHT.
+           05  TDENENTER
+               LINE 06  COLUMN 08  PIC X(30)
+               USING  DENENTER
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADFUNC NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "ISAM NAO CARREGADO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM2
+                ELSE
+                  MOVE "ERRO ABERTURA DO ARQUIVO CADFUNC" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM2.
+       INC-OP2.
+           OPEN INPUT  CADFERIAS
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 MOVE "ARQUIVO DE CADFERIAS NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADFUNC
+                 GO TO ROT-FIM2
+              ELSE
+                  MOVE "ERRO ABERTURA DO ARQUIVO CADFERIAS" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  CLOSE CADFUNC
+                  GO TO ROT-FIM2.
+      *
+       INC-001.
+           MOVE ZEROS TO CODENTER
+           MOVE SPACES TO DENENTER
+           DISPLAY  TELACONSULTA.
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> ESC=ENCERRA CONSULTA F1=CONSULTA P/NOME"
+           ACCEPT TCODENTER
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      CLOSE CADFUNC CADFERIAS
+                      GO TO ROT-FIM.
+           IF W-ACT = 02
+                      GO TO INC-001B.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CODENTER TO CODFUNC
+           READ CADFUNC
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-BUSCA.
+       INC-001B.
+           DISPLAY (23, 13)
+            "SOLIC.=> ESC=ENCERRA CONSULTA   F1=CONSULTA P/CODIGO "
+           ACCEPT TDENENTER
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      CLOSE CADFUNC CADFERIAS
+                      GO TO ROT-FIM.
+           IF W-ACT = 02
+                      GO TO INC-001A.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE DENENTER TO NOME
+           START CADFUNC KEY IS NOT LESS NOME INVALID KEY
+                 MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+           READ CADFUNC NEXT
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+       INC-BUSCA.
+           MOVE CODFUNC TO W-CODFUNCREF
+           MOVE CODFUNC TO FERCODFUNC
+           START CADFERIAS KEY IS NOT LESS FERCODFUNC INVALID KEY
+                 MOVE "*** SEM FERIAS CADASTRADAS ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ CADFERIAS NEXT
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFERIAS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF FERCODFUNC NOT = W-CODFUNCREF
+                 MOVE "*** FIM DAS FERIAS DO FUNCIONARIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL.
+       R3.
+           MOVE TBSTATUS(1) TO TXTSTATUS
+           IF TXTSTATUS1 NOT = FERSTAT
+              MOVE TBSTATUS(2) TO TXTSTATUS
+              IF TXTSTATUS1 NOT = FERSTAT
+                 MOVE TBSTATUS(3) TO TXTSTATUS.
+           MOVE TXTSTATUS2 TO DETTXTSTATUS.
+      *------ PRAZO LEGAL: 12 MESES AQUISITIVOS + 12 CONCESSIVOS -------
+       R4.
+           MOVE SPACES TO DETALERTA
+           IF FERSTAT = "G"
+                 GO TO ROT-MONTAR.
+      * FERDATAADM E PIC 9(08) NO FORMATO AAAAMMDD. O PERIODO
+      * AQUISITIVO DE ORDEM FERSEQ COMECA (FERSEQ-1) ANOS APOS A
+      * ADMISSAO, POR ISSO O VENCIMENTO (12+12 MESES) E DESLOCADO POR
+      * FERSEQ ALEM DOS 2 ANOS-BASE.
+           MOVE FERDATAADM(1:4) TO W-ANOADM
+           MOVE FERDATAADM(5:2) TO W-MESADM
+           MOVE FERDATAADM(7:2) TO W-DIAADM
+           ADD FERSEQ TO W-ANOADM
+           ADD 1 TO W-ANOADM
+           MOVE W-DIAADM TO W-DIAVENC
+           MOVE W-MESADM TO W-MESVENC
+           MOVE W-ANOADM TO W-ANOVENC
+           MOVE W-DIAVENC TO W-VENCTO(7:2)
+           MOVE W-MESVENC TO W-VENCTO(5:2)
+           MOVE W-ANOVENC TO W-VENCTO(1:4)
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           IF W-VENCTO < W-HOJE
+                 MOVE "*** VENCIDA ***" TO DETALERTA
+           ELSE
+                 COMPUTE W-INTHOJE = FUNCTION INTEGER-OF-DATE(W-HOJE)
+                 COMPUTE W-INTVENC = FUNCTION INTEGER-OF-DATE(W-VENCTO)
+                 COMPUTE W-DIASVENC = W-INTVENC - W-INTHOJE
+                 IF W-DIASVENC < 060
+                       MOVE "*** PROX.DO VENCIMENTO ***" TO DETALERTA.
+      *
+       ROT-MONTAR.
+           MOVE FERSEQ TO DETSEQ
+           MOVE FERDATAADM TO DETDATAADM
+           MOVE FERDIASADQ TO DETADQ
+           MOVE FERDIASGOZ TO DETGOZ
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 01) DETALHE
+           ADD 1 TO CONLIN
+           IF CONLIN < 16
+                  GO TO INC-RD2.
+      *
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACONSULTA
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC-001.
+      *
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
