@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP028.
+      *AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      ***************************************************************
+      * RELATORIO DE REFERENCIA CRUZADA - ARQUIVO x PROGRAMA *
+      ***************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADXREFPRT ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADXREFPRT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADXREFL.DOC".
+       01 REGXREFPRT           PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 IND              PIC 9(02) VALUE 1.
+       01 W-XREFIND        PIC 9(02) VALUE 1.
+       01 W-LASTARQ        PIC X(10) VALUE SPACES.
+      *
+      *-------------------------------------------------------------
+      * TABELA DE REFERENCIA CRUZADA, MONTADA A PARTIR DO SELECT E
+      * DAS CLAUSULAS OPEN DE CADA PROGRAMA - NAO HA COPYBOOKS NESTE
+      * SISTEMA, ENTAO ESTA TABELA E A UNICA FONTE CENTRALIZADA DE
+      * QUEM ABRE CADA ARQUIVO E EM QUE MODO.
+      *-------------------------------------------------------------
+       01 TAB-XREF.
+          03 FILLER PIC X(27) VALUE "CADDEP    FPP001    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADDEP    FPP004    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADDEP    FPP011    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADDEP    FPP019    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADDEP    FPP023    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADDEP    FPP024    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADDEP    FPP026    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADDEP    FPP029    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP002    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP004    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP005    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP006    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP007    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP008    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP012    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP014    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP018    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP019    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP023    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP024    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPPREL    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCAR    FPP029    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADDEPEN  FPP003    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADDEPEN  FPP013    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADDEPEN  FPP020    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADDEPEN  FPP023    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADDEPEN  FPP024    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADDEPEN  FPP029    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP001    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP002    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP003    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP004    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP005    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP006    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP007    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP008    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP009    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP010    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP013    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP014    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP017    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP018    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP019    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP020    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP022    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP023    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP024    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP026    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP027    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPPREL    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADFUNC   FPP029    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCEP    CADCEP    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADCEP    FPP004    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCEP    FPP021    I-O    ".
+          03 FILLER PIC X(27) VALUE "CADCEP    FPP022    INPUT  ".
+          03 FILLER PIC X(27) VALUE "CADCEP    FPP029    INPUT  ".
+       01 TAB-XREFX REDEFINES TAB-XREF.
+          03 XR-ENTRY PIC X(27) OCCURS 56 TIMES.
+       01 TXTXREF.
+          03 TXTXREF-ARQ  PIC X(10) VALUE SPACES.
+          03 TXTXREF-PROG PIC X(10) VALUE SPACES.
+          03 TXTXREF-MODO PIC X(07) VALUE SPACES.
+      *
+      *************************
+      * REPORT SECTION        *
+      *************************
+      *
+       01 CABARQ.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 FILLER        PIC X(08) VALUE "ARQUIVO:".
+          03 CABARQNOME    PIC X(10).
+          03 FILLER        PIC X(09) VALUE SPACES.
+          03 FILLER        PIC X(22) VALUE "PROGRAMAS QUE ACESSAM".
+      *
+       01 DETPROG.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 DETPROGNOME   PIC X(10).
+          03 FILLER        PIC X(05) VALUE "MODO:".
+          03 DETPROGMODO   PIC X(07).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE
+               "      -- REFERENCIA CRUZADA ARQUIVO x PROGRAMA --".
+           05  LINE 10  COLUMN 01
+               VALUE
+               " IMPRIME, PARA CADA ARQUIVO COMPARTILHADO, TODOS OS".
+           05  LINE 11  COLUMN 01
+               VALUE
+               " PROGRAMAS QUE O ABREM E EM QUE MODO (I-O/INPUT).".
+           05  LINE 12  COLUMN 01
+               VALUE  " USE ANTES DE ALTERAR O LAYOUT DE UM REGISTRO.".
+           05  LINE 18  COLUMN 01
+               VALUE  " CONFIRMA A EMISSAO (S/N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 18  COLUMN 29  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO W-OPCAO
+                DISPLAY TELAPRINCIPAL.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                ACCEPT TW-OPCAO
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "N"
+                   MOVE "*** DIGITE S=SIM  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-OPCAO = "N"
+                   GO TO ROT-FIM2.
+       INC-OP0.
+           OPEN OUTPUT CADXREFPRT
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADXREFPRT" TO
+                                                               MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM2.
+      *
+           MOVE SPACES TO W-LASTARQ
+           MOVE 1 TO W-XREFIND.
+       PROC-XREF.
+           MOVE XR-ENTRY(W-XREFIND) TO TXTXREF
+           IF TXTXREF-ARQ NOT = W-LASTARQ
+              MOVE SPACES TO REGXREFPRT
+              WRITE REGXREFPRT
+              MOVE SPACES TO REGXREFPRT
+              MOVE TXTXREF-ARQ TO CABARQNOME
+              WRITE REGXREFPRT FROM CABARQ
+              MOVE TXTXREF-ARQ TO W-LASTARQ.
+           MOVE SPACES TO REGXREFPRT
+           MOVE TXTXREF-PROG TO DETPROGNOME
+           MOVE TXTXREF-MODO TO DETPROGMODO
+           WRITE REGXREFPRT FROM DETPROG
+      *
+           ADD 1 TO W-XREFIND
+           IF W-XREFIND < 57
+              GO TO PROC-XREF.
+      *
+           MOVE "RELATORIO DE REFERENCIA CRUZADA EMITIDO COM SUCESSO"
+                                                              TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * MENSAGENS          *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO IND.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO IND
+           IF IND < 100
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADXREFPRT.
+       ROT-FIM2.
+           EXIT PROGRAM.
+      *
