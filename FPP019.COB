@@ -0,0 +1,512 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP019.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *******************************************
+      * REAJUSTE SALARIAL EM LOTE (DISSIDIO)     *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCAR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODCAR
+                      ALTERNATE RECORD KEY IS DENCAR
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODDEP
+                      ALTERNATE RECORD KEY IS DENDEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADDISTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADLOG ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCAR.DAT".
+       01 REGCAR.
+          03 CODCAR                   PIC 9(03).
+          03 DENCAR                   PIC X(25).
+          03 TIPOSAL                  PIC X(01).
+          03 SALBASE                  PIC 9(06)V99.
+          03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
+      *-----------------------------------------------------------------
+       FD CADDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+          03 CODDEP                   PIC 9(03).
+          03 DENDEP                   PIC X(25).
+          03 NVL                      PIC 9(02).
+          03 STAT                     PIC X(01).
+          03 RESPFUNC                 PIC 9(06).
+          03 FILIAL                   PIC 9(02).
+          03 LIMFUNC                  PIC 9(03).
+          03 LIMSAL                   PIC 9(08)V99.
+      *-----------------------------------------------------------------
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADDISTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMEARQ.
+       01 REGDISTX    PIC X(100).
+      *-----------------------------------------------------------------
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01 REGLOG.
+          03 LOG-OPERID               PIC X(08).
+          03 LOG-DATAHORA             PIC X(14).
+          03 LOG-ARQUIVO              PIC X(10).
+          03 LOG-ACAO                 PIC X(01).
+          03 LOG-CHAVE                PIC X(10).
+          03 LOG-ANTES                PIC X(180).
+          03 LOG-DEPOIS               PIC X(180).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-OPERID        PIC X(08) VALUE SPACES.
+       01 W-REGANTES      PIC X(180) VALUE SPACES.
+       01 W-HOJELOG       PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG       PIC 9(08) VALUE ZEROS.
+       01 IND             PIC 9(02) VALUE 1.
+       01 W-MODO          PIC 9(01) VALUE ZEROS.
+       01 W-TIPOSALSEL    PIC X(01) VALUE SPACES.
+       01 W-CODDEPSEL     PIC 9(03) VALUE ZEROS.
+       01 W-TIPOAJUSTE    PIC X(01) VALUE SPACES.
+       01 W-PERCENT       PIC 9(03)V99 VALUE ZEROS.
+       01 W-VALOR         PIC 9(06)V99 VALUE ZEROS.
+       01 W-SALANTES      PIC 9(06)V99 VALUE ZEROS.
+       01 W-SALDEPOIS     PIC 9(06)V99 VALUE ZEROS.
+       01 W-TOTALT        PIC 9(04) VALUE ZEROS.
+       01 W-HOJE          PIC 9(08) VALUE ZEROS.
+       01 W-NOMEARQ       PIC X(20) VALUE SPACES.
+       01 W-NOMEARQ1.
+          03 FILLER       PIC X(08) VALUE "CADDISRL".
+          03 W-NOMEARQ-DD PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-MM PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-AA PIC 9(04) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".DOC".
+      *----------[ TABELA DE CARGOS DISTINTOS (MODO POR DEPARTAMENTO) ]--
+       01 W-QTDCAR        PIC 9(03) VALUE ZEROS.
+       01 W-TABCAR        OCCURS 200 TIMES PIC 9(03) VALUE ZEROS.
+       01 W-ACHOU         PIC 9(01) VALUE ZEROS.
+
+       01 TABTIPO.
+          03 FILLER PIC X(13) VALUE "HHORISTA".
+          03 FILLER PIC X(13) VALUE "DDIARISTA".
+          03 FILLER PIC X(13) VALUE "MMENSALISTA".
+       01 TABTIPOX   REDEFINES TABTIPO.
+          03 TBTIPO  PIC X(13) OCCURS 3 TIMES.
+      *
+       01 TXTTIPO.
+          03 TXTTIPO1 PIC X(01) VALUE SPACES.
+          03 TXTTIPO2 PIC X(12) VALUE SPACES.
+
+      *----------[ LINHAS DO RELATORIO ]---------------------------------
+       01 CAB1.
+                03 FILLER PIC X(40) VALUE
+                        "  COD   DENOMINACAO               ANTES".
+                03 FILLER PIC X(20) VALUE "       DEPOIS".
+       01 LINDET.
+                03 LD-COD      PIC ZZ9.
+                03 FILLER      PIC X(03) VALUE SPACES.
+                03 LD-DEN      PIC X(25).
+                03 FILLER      PIC X(02) VALUE SPACES.
+                03 LD-ANTES    PIC ZZZ.ZZZ,99.
+                03 FILLER      PIC X(05) VALUE SPACES.
+                03 LD-DEPOIS   PIC ZZZ.ZZZ,99.
+       01 LINTOT.
+                03 FILLER      PIC X(20) VALUE "TOTAL DE CARGOS AJUS".
+                03 FILLER      PIC X(06) VALUE "TADOS:".
+                03 LT-TOTAL    PIC ZZZ9.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERID       PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "         *** REAJUSTE SALARIAL EM LOTE (DIS".
+           05  LINE 02  COLUMN 45
+               VALUE  "SIDIO) ***".
+           05  LINE 08  COLUMN 01
+               VALUE  " APLICAR POR: 1=TIPO DE SALARIO  2=DEPARTAM".
+           05  LINE 08  COLUMN 45
+               VALUE  "ENTO :".
+           05  LINE 10  COLUMN 01
+               VALUE  " TIPO DE SALARIO (H/D/M) :".
+           05  LINE 10  COLUMN 35
+               VALUE  " CODIGO DEPARTAMENTO :".
+           05  LINE 12  COLUMN 01
+               VALUE  " TIPO DE AJUSTE (P=PERCENTUAL  V=VALOR FIXO".
+           05  LINE 12  COLUMN 45
+               VALUE  ") :".
+           05  LINE 14  COLUMN 01
+               VALUE  " PERCENTUAL (%) :".
+           05  LINE 14  COLUMN 35
+               VALUE  " VALOR FIXO (R$) :".
+           05  LINE 18  COLUMN 01
+               VALUE  " CONFIRMA O REAJUSTE (S/N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-MODO
+               LINE 08  COLUMN 51  PIC 9(01)
+               USING  W-MODO
+               HIGHLIGHT.
+           05  TW-TIPOSALSEL
+               LINE 10  COLUMN 29  PIC X(01)
+               USING  W-TIPOSALSEL
+               HIGHLIGHT.
+           05  TW-CODDEPSEL
+               LINE 10  COLUMN 58  PIC 9(03)
+               USING  W-CODDEPSEL
+               HIGHLIGHT.
+           05  TW-TIPOAJUSTE
+               LINE 12  COLUMN 49  PIC X(01)
+               USING  W-TIPOAJUSTE
+               HIGHLIGHT.
+           05  TW-PERCENT
+               LINE 14  COLUMN 19  PIC 9(03)V99
+               USING  W-PERCENT
+               HIGHLIGHT.
+           05  TW-VALOR
+               LINE 14  COLUMN 54  PIC 9(06)V99
+               USING  W-VALOR
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 18  COLUMN 30  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERID.
+       INICIO.
+           MOVE LK-OPERID TO W-OPERID.
+      *
+       INC-000.
+           OPEN INPUT CADDEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADDEP NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIMS
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADDEP " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIMS.
+       INC-001.
+                MOVE ZEROS TO W-MODO W-CODDEPSEL W-PERCENT W-VALOR
+                MOVE SPACES TO W-TIPOSALSEL W-TIPOAJUSTE
+                MOVE ZEROS TO W-TOTALT W-QTDCAR
+                DISPLAY TELAPRINCIPAL.
+       INC-MODO.
+                ACCEPT TW-MODO
+                IF W-MODO NOT = 1 AND W-MODO NOT = 2
+                   MOVE "*** INFORME 1 OU 2 ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-MODO.
+                IF W-MODO = 1
+                   GO TO INC-TIPOSAL.
+       INC-CODDEP.
+                ACCEPT TW-CODDEPSEL
+                IF W-CODDEPSEL = 0
+                   MOVE "*** CODIGO DE DEPARTAMENTO INVALIDO ***" TO
+                                                                   MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-CODDEP.
+                MOVE W-CODDEPSEL TO CODDEP
+                READ CADDEP
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** DEPARTAMENTO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-CODDEP.
+                GO TO INC-AJUSTE.
+       INC-TIPOSAL.
+                ACCEPT TW-TIPOSALSEL.
+       INC-TIPOSAL-A.
+                MOVE TBTIPO(IND) TO TXTTIPO
+                IF TXTTIPO1 NOT = W-TIPOSALSEL
+                   ADD 1 TO IND
+                   IF IND < 4
+                      GO TO INC-TIPOSAL-A
+                   ELSE
+                      DISPLAY (24, 14) "TIPO INVALIDO"
+                      MOVE 1 TO IND
+                      GO TO INC-TIPOSAL
+                ELSE
+                    MOVE 1 TO IND
+                    DISPLAY (10, 29) TXTTIPO2.
+       INC-AJUSTE.
+                ACCEPT TW-TIPOAJUSTE
+                IF W-TIPOAJUSTE NOT = "P" AND W-TIPOAJUSTE NOT = "V"
+                   MOVE "*** INFORME P OU V ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-AJUSTE.
+                IF W-TIPOAJUSTE = "P"
+                   GO TO INC-PERCENT
+                ELSE
+                   GO TO INC-VALOR.
+       INC-PERCENT.
+                ACCEPT TW-PERCENT
+                IF W-PERCENT = 0
+                   MOVE "*** PERCENTUAL INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-PERCENT.
+                GO TO INC-OPC.
+       INC-VALOR.
+                ACCEPT TW-VALOR
+                IF W-VALOR = 0
+                   MOVE "*** VALOR INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-VALOR.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* REAJUSTE CANCELADO PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-OP0.
+           OPEN I-O CADCAR
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCAR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           IF W-MODO = 2
+              OPEN INPUT CADFUNC
+              IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-HOJE(7:2) TO W-NOMEARQ-DD
+           MOVE W-HOJE(5:2) TO W-NOMEARQ-MM
+           MOVE W-HOJE(1:4) TO W-NOMEARQ-AA
+           MOVE W-NOMEARQ1 TO W-NOMEARQ
+           OPEN OUTPUT CADDISTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDISTX" TO
+                                                                   MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           WRITE REGDISTX FROM CAB1.
+      *
+           IF W-MODO = 1
+              GO TO PROC-TIPOSAL
+           ELSE
+              GO TO PROC-DEPTO.
+      *----------------------------------------------------------------
+      * MODO 1 - AJUSTE POR TIPO DE SALARIO
+      *----------------------------------------------------------------
+       PROC-TIPOSAL.
+                MOVE LOW-VALUES TO CODCAR
+                START CADCAR KEY IS NOT LESS CODCAR
+                   INVALID KEY
+                      GO TO ROT-TOTAIS.
+       PROC-TIPOSAL-RD.
+                READ CADCAR NEXT RECORD
+                   AT END
+                      GO TO ROT-TOTAIS.
+                IF TIPOSAL NOT = W-TIPOSALSEL OR
+                   STAT IN REGCAR NOT = "A"
+                   GO TO PROC-TIPOSAL-RD.
+                PERFORM AJUSTA-CARGO THRU AJUSTA-CARGO-FIM.
+                GO TO PROC-TIPOSAL-RD.
+      *----------------------------------------------------------------
+      * MODO 2 - AJUSTE POR CARGOS LIGADOS A UM DEPARTAMENTO
+      *----------------------------------------------------------------
+       PROC-DEPTO.
+                MOVE LOW-VALUES TO CODFUNC
+                START CADFUNC KEY IS NOT LESS CODFUNC
+                   INVALID KEY
+                      GO TO PROC-DEPTO-APLICA.
+       PROC-DEPTO-RD.
+                READ CADFUNC NEXT RECORD
+                   AT END
+                      GO TO PROC-DEPTO-APLICA.
+                IF FUNCDEP NOT = W-CODDEPSEL OR FUNCSTAT NOT = "A"
+                   GO TO PROC-DEPTO-RD.
+                PERFORM GUARDA-CARGO THRU GUARDA-CARGO-FIM.
+                GO TO PROC-DEPTO-RD.
+       PROC-DEPTO-APLICA.
+                MOVE 1 TO IND.
+       PROC-DEPTO-APLICA-LP.
+                IF IND > W-QTDCAR
+                   GO TO ROT-TOTAIS.
+                MOVE W-TABCAR(IND) TO CODCAR
+                READ CADCAR
+                IF ST-ERRO = "00"
+                   PERFORM AJUSTA-CARGO THRU AJUSTA-CARGO-FIM.
+                ADD 1 TO IND
+                GO TO PROC-DEPTO-APLICA-LP.
+      *----------------------------------------------------------------
+       GUARDA-CARGO.
+                MOVE 0 TO W-ACHOU
+                MOVE 1 TO IND.
+       GUARDA-CARGO-LP.
+                IF IND > W-QTDCAR
+                   GO TO GUARDA-CARGO-ADD.
+                IF W-TABCAR(IND) = FUNCCAR
+                   MOVE 1 TO W-ACHOU
+                   GO TO GUARDA-CARGO-FIM.
+                ADD 1 TO IND
+                GO TO GUARDA-CARGO-LP.
+       GUARDA-CARGO-ADD.
+                IF W-QTDCAR < 200
+                   ADD 1 TO W-QTDCAR
+                   MOVE FUNCCAR TO W-TABCAR(W-QTDCAR).
+       GUARDA-CARGO-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+       AJUSTA-CARGO.
+                MOVE SALBASE TO W-SALANTES
+                MOVE SPACES TO W-REGANTES
+                MOVE REGCAR TO W-REGANTES
+                IF W-TIPOAJUSTE = "P"
+                   COMPUTE W-SALDEPOIS ROUNDED =
+                           SALBASE * (1 + (W-PERCENT / 100))
+                ELSE
+                   COMPUTE W-SALDEPOIS ROUNDED = SALBASE + W-VALOR.
+                MOVE W-SALDEPOIS TO SALBASE
+                REWRITE REGCAR
+                IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+                   GO TO AJUSTA-CARGO-FIM.
+                MOVE "CADCAR" TO LOG-ARQUIVO
+                MOVE "A" TO LOG-ACAO
+                MOVE CODCAR TO LOG-CHAVE
+                MOVE W-REGANTES TO LOG-ANTES
+                MOVE REGCAR TO LOG-DEPOIS
+                PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                ADD 1 TO W-TOTALT
+                MOVE CODCAR TO LD-COD
+                MOVE DENCAR TO LD-DEN
+                MOVE W-SALANTES TO LD-ANTES
+                MOVE W-SALDEPOIS TO LD-DEPOIS
+                WRITE REGDISTX FROM LINDET.
+       AJUSTA-CARGO-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+       ROT-TOTAIS.
+                MOVE W-TOTALT TO LT-TOTAL
+                WRITE REGDISTX FROM LINTOT
+                MOVE "*** REAJUSTE CONCLUIDO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *----------------------------------------------------------------
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADDEP.
+                CLOSE CADCAR.
+                IF W-MODO = 2
+                   CLOSE CADFUNC.
+                CLOSE CADDISTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * GRAVACAO DE LOG    *
+      **********************
+      *
+       GRAVA-LOG.
+                MOVE W-OPERID TO LOG-OPERID
+                ACCEPT W-HOJELOG FROM DATE YYYYMMDD
+                ACCEPT W-HORALOG FROM TIME
+                STRING W-HOJELOG W-HORALOG(1:6) DELIMITED BY SIZE
+                       INTO LOG-DATAHORA
+                OPEN EXTEND CADLOG
+                IF ST-ERRO NOT = "00"
+                   OPEN OUTPUT CADLOG.
+                WRITE REGLOG
+                CLOSE CADLOG.
+       GRAVA-LOG-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (24, 13) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (24, 13) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
