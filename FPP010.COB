@@ -0,0 +1,465 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP010.
+      *AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      ********************************************************
+      * CADASTRO DE FERIAS *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFERIAS ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS FERKEY
+                      ALTERNATE RECORD KEY IS FERCODFUNC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD CADFERIAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFERIAS.DAT".
+       01 REGFERIAS.
+          03 FERDATAADM               PIC 9(08).
+          03 FERDIASADQ                PIC 9(02).
+          03 FERDIASGOZ                PIC 9(02).
+          03 FERDATAINIGOZ             PIC 9(08).
+          03 FERSTAT                   PIC X(01).
+          03 FERKEY.
+              05 FERCODFUNC            PIC 9(06).
+              05 FERSEQ                PIC 9(01).
+      *-----------------------------------------------------------------
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-SEL           PIC 9(01) VALUE ZEROS.
+       01 IND             PIC 9(02) VALUE 1.
+
+       01 TABSTATUS.
+          03 FILLER PIC X(13) VALUE "AABERTO".
+          03 FILLER PIC X(13) VALUE "GGOZADO".
+          03 FILLER PIC X(13) VALUE "VVENCIDO".
+
+       01 TABSTAUTSX   REDEFINES TABSTATUS.
+          03 TBSTATUS  PIC X(13) OCCURS 3 TIMES.
+      *
+       01 TXTSTATUS.
+          03 TXTSTATUS1 PIC x(01) VALUE SPACES.
+          03 TXTSTATUS2 PIC X(12) VALUE SPACES.
+
+       01  DDMMAAAA.
+          03 DDMMAAAA1 PIC X(02) VALUE SPACES.
+          03 DDMMAAAA2 PIC X(02) VALUE SPACES.
+          03 DDMMAAAA3 PIC X(04) VALUE SPACES.
+
+       01  AAAAMMDD.
+          03 AAAAMMDD1 PIC X(04) VALUE SPACES.
+          03 AAAAMMDD2 PIC X(02) VALUE SPACES.
+          03 AAAAMMDD3 PIC X(02) VALUE SPACES.
+
+       01  W-HOJE           PIC 9(08) VALUE ZEROS.
+       01  W-DATANUM        PIC 9(08) VALUE ZEROS.
+       01  W-DIA            PIC 9(02) VALUE ZEROS.
+       01  W-MES            PIC 9(02) VALUE ZEROS.
+       01  W-ANO            PIC 9(04) VALUE ZEROS.
+       01  W-DIASMES        PIC 9(02) VALUE ZEROS.
+       01  W-TMP            PIC 9(04) VALUE ZEROS.
+       01  W-REM4           PIC 9(04) VALUE ZEROS.
+       01  W-REM100         PIC 9(04) VALUE ZEROS.
+       01  W-REM400         PIC 9(04) VALUE ZEROS.
+       01  W-CHKFUTURO      PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  LINE 02  COLUMN 01
+               VALUE  "                       -- CADASTRO DE FE".
+           05  LINE 02  COLUMN 41
+               VALUE  "RIAS --".
+           05  LINE 04  COLUMN 01
+               VALUE  "CHAPA FUNCIONARIO:          SEQUENCIA DE".
+           05  LINE 04  COLUMN 41
+               VALUE  "FERIAS:".
+           05  LINE 06  COLUMN 01
+               VALUE  "DATA ADMISSAO (LIDA DO CADFUNC):".
+           05  LINE 08  COLUMN 01
+               VALUE  "DIAS ADQUIRIDOS:".
+           05  LINE 10  COLUMN 01
+               VALUE  "DIAS GOZADOS:".
+           05  LINE 12  COLUMN 01
+               VALUE  "DATA INICIO DE GOZO (DD/MM/AAAA):".
+           05  LINE 14  COLUMN 01
+               VALUE  "STATUS (A-ABERTO/G-GOZADO/V-VENCIDO):".
+           05  LINE 23  COLUMN 01
+               VALUE  "MENSAGEM:".
+
+
+
+           05  TFERCODFUNC
+               LINE 04  COLUMN 20  PIC 9(06)
+               USING  FERCODFUNC
+               HIGHLIGHT.
+           05  TFERSEQ
+               LINE 04  COLUMN 51  PIC 9(01)
+               USING  FERSEQ
+               HIGHLIGHT.
+           05  TFERDATAADM
+               LINE 06  COLUMN 30  PIC X(08)
+               USING  FERDATAADM
+               HIGHLIGHT.
+           05  TFERDIASADQ
+               LINE 08  COLUMN 18  PIC 9(02)
+               USING  FERDIASADQ
+               HIGHLIGHT.
+           05  TFERDIASGOZ
+               LINE 10  COLUMN 15  PIC 9(02)
+               USING  FERDIASGOZ
+               HIGHLIGHT.
+           05  TFERDATAINIGOZ
+               LINE 12  COLUMN 36  PIC X(08)
+               USING  FERDATAINIGOZ
+               HIGHLIGHT.
+           05  TFERSTAT
+               LINE 14  COLUMN 39  PIC X(01)
+               USING  FERSTAT
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADFERIAS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFERIAS
+                 CLOSE CADFERIAS
+                 MOVE "*** ARQUIVO CADFERIAS FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO NO INICIO! **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADFERIAS" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0A.
+           OPEN I-O CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADFUNC NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADFUNC " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       R1INIT.
+           MOVE ZEROS TO FERDATAADM FERDIASADQ FERDIASGOZ
+           MOVE ZEROS TO FERDATAINIGOZ FERCODFUNC FERSEQ CODFUNC
+           MOVE SPACES TO FERSTAT
+           MOVE ZEROS TO W-SEL
+      *-------------[VISUALIZACAO DA TELA]--------------------------------
+           DISPLAY TELAPRINCIPAL.
+       R1.
+           ACCEPT TFERCODFUNC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF FERCODFUNC = 0
+                 MOVE "*** CODIGO NÃO INFORMADO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1.
+       R1A.
+           MOVE FERCODFUNC TO CODFUNC.
+           READ CADFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "CODIGO DIGITADO NAO ENCONTRADO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADFUNC" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                DISPLAY TELAPRINCIPAL.
+       R2.
+           ACCEPT TFERSEQ
+
+           IF FERSEQ < 1
+              MOVE "FERSEQ INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+       LER-CADFERIAS.
+           READ CADFERIAS
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                DISPLAY TELAPRINCIPAL
+                MOVE "*** FERIAS JA CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADFERIAS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** FERIAS NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R3.
+      * DATA DE ADMISSAO NAO E MAIS DIGITADA; E LIDA DIRETO DO CADFUNC.
+           MOVE DATAADM TO FERDATAADM
+           DISPLAY TFERDATAADM.
+       R4.
+           ACCEPT TFERDIASADQ
+           IF FERDIASADQ = 0
+              MOVE "DIAS ADQUIRIDOS INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R5.
+           ACCEPT TFERDIASGOZ
+           IF FERDIASGOZ > FERDIASADQ
+              MOVE "DIAS GOZADOS MAIOR QUE ADQUIRIDOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+       R6.
+           IF FERDIASGOZ = 0
+              MOVE ZEROS TO FERDATAINIGOZ
+              GO TO R7.
+           MOVE 1 TO W-CHKFUTURO
+           ACCEPT TFERDATAINIGOZ
+           MOVE FERDATAINIGOZ TO DDMMAAAA
+           PERFORM VALIDA-DATA THRU VALIDA-DATA-FIM
+           IF W-DATANUM = 0
+              GO TO R6.
+           MOVE AAAAMMDD TO FERDATAINIGOZ.
+       R7.
+           ACCEPT TFERSTAT.
+       R7A.
+           MOVE TBSTATUS(IND) TO TXTSTATUS
+           IF TXTSTATUS1 NOT = FERSTAT
+              ADD 1 TO IND
+              IF IND < 4
+                 GO TO R7A
+              ELSE
+                 DISPLAY (23, 14) "STATUS INVALIDO"
+                 MOVE 1 TO IND
+                 GO TO R7
+           ELSE
+               MOVE 1 TO IND
+               DISPLAY (23, 14) TXTSTATUS2.
+      * ------------- VERICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFERIAS
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* FERIAS EXISTE,DADOS NAO GRAVADOS *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO ARQUIVO CADFERIAS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1INIT
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1INIT.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFERIAS RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** FERIAS EXCLUIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1INIT.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1INIT.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFERIAS
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** FERIAS ALTERADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1INIT.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE FERIAS"
+                                                         TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       VALIDA-DATA.
+           MOVE ZEROS TO W-DATANUM
+           MOVE DDMMAAAA1 TO W-DIA
+           MOVE DDMMAAAA2 TO W-MES
+           MOVE DDMMAAAA3 TO W-ANO
+           IF W-MES < 1 OR W-MES > 12
+              MOVE "MES INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO VALIDA-DATA-FIM.
+           IF W-DIA < 1 OR W-DIA > 31
+              MOVE "DIA INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO VALIDA-DATA-FIM.
+           MOVE 31 TO W-DIASMES
+           IF W-MES = 4 OR W-MES = 6 OR W-MES = 9 OR W-MES = 11
+              MOVE 30 TO W-DIASMES.
+           IF W-MES = 2
+              MOVE 28 TO W-DIASMES
+              DIVIDE W-ANO BY 4 GIVING W-TMP REMAINDER W-REM4
+              DIVIDE W-ANO BY 100 GIVING W-TMP REMAINDER W-REM100
+              DIVIDE W-ANO BY 400 GIVING W-TMP REMAINDER W-REM400
+              IF W-REM4 = 0 AND (W-REM100 NOT = 0 OR W-REM400 = 0)
+                 MOVE 29 TO W-DIASMES.
+           IF W-DIA > W-DIASMES
+              MOVE "*** DIA INEXISTENTE NO MES INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE ZEROS TO W-DATANUM
+              GO TO VALIDA-DATA-FIM.
+           MOVE DDMMAAAA1 TO AAAAMMDD3
+           MOVE DDMMAAAA2 TO AAAAMMDD2
+           MOVE DDMMAAAA3 TO AAAAMMDD1
+           MOVE AAAAMMDD TO W-DATANUM
+           IF W-CHKFUTURO = 1
+              ACCEPT W-HOJE FROM DATE YYYYMMDD
+              IF W-DATANUM > W-HOJE
+                 MOVE "*** DATA NAO PODE SER FUTURA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE ZEROS TO W-DATANUM.
+       VALIDA-DATA-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADFUNC CADFERIAS.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
