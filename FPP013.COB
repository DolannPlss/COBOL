@@ -33,6 +33,12 @@
                       ALTERNATE RECORD KEY IS FUNCCEP
                       WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+           SELECT CADDEPENCSV ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADDEPENPRT ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -71,6 +77,46 @@
           03 NUMRES                   PIC 9(04).
           03 COMPRES                  PIC X(12).
           03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADDEPENCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDEPENCSV.CSV".
+       01 REGDEPENCSV.
+          03 CSVCODFUNC      PIC 9(06).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVSEQ          PIC 9(01).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVNOME         PIC X(30).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVPAREN        PIC X(01).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVTXPAREN      PIC X(18).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVDATANASC     PIC 9(08).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVSTAT         PIC X(01).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVTXTSTATUS    PIC X(12).
+      *-----------------------------------------------------------------
+       FD CADDEPENPRT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDEPENLST.DOC".
+       01 REGDEPENPRT         PIC X(100).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL             PIC 9(01) VALUE ZEROS.
@@ -85,6 +131,17 @@
        01 CODENTER      PIC 9(06) VALUE ZEROS.
        01 NOMEENTER    PIC X(30) VALUE SPACES.
        01 IND         PIC 9(02) VALUE 1.
+       01 LIN           PIC 9(03) VALUE ZEROS.
+       01 W-CSV         PIC X(01) VALUE "N".
+       01 W-IMPR        PIC X(01) VALUE "N".
+       01 W-PAGTOPO     PIC 9(02) VALUE ZEROS.
+       01 W-PAGCOD      PIC X(07) OCCURS 30 TIMES VALUE SPACES.
+       01 W-PAGI        PIC 9(02) VALUE ZEROS.
+
+       01 CABIMPR.
+          03 FILLER PIC X(25) VALUE "SEQ DEPENDENTE NOME      ".
+          03 FILLER PIC X(25) VALUE "         GRAU PARENTESCO ".
+          03 FILLER PIC X(24) VALUE "  DATA NASC       STATUS".
 
        01 TABSTATUS.
           03 FILLER PIC X(13) VALUE "AATIVA".
@@ -216,10 +273,28 @@
 
 
 
+      *
+       INC-CSV.
+           DISPLAY (23, 13) "EXPORTAR PARA ARQUIVO CSV (S/N)?"
+           MOVE "N" TO W-CSV
+           ACCEPT (23, 46) W-CSV WITH UPDATE
+           IF W-CSV NOT = "S" AND W-CSV NOT = "N"
+              MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-CSV.
+           DISPLAY (23, 13) LIMPA
+           IF W-CSV NOT = "S"
+              GO TO INC-001.
+           OPEN OUTPUT CADDEPENCSV
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEPENCSV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE "N" TO W-CSV.
       *
        INC-001.
            MOVE ZEROS TO CODENTER
            MOVE SPACES TO NOMEENTER
+           MOVE ZEROS TO W-PAGTOPO
            DISPLAY  TELACONSULTA.
        INC-001A.
            DISPLAY (23, 13)
@@ -240,6 +315,7 @@
                  MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001.
+           MOVE ZEROS TO W-PAGTOPO
            GO TO INC-RD2.
        INC-001B.
            DISPLAY (23, 13)
@@ -260,6 +336,7 @@
                  MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
+           MOVE ZEROS TO W-PAGTOPO.
        INC-RD2.
 
            DISPLAY (23, 13) LIMPA
@@ -317,11 +394,56 @@
            PERFORM R3 THRU R5
            COMPUTE LIN = CONLIN + 5
            DISPLAY (LIN, 01) DETALHE
+           IF W-CSV = "S"
+              MOVE DEPENCODFUNC TO CSVCODFUNC
+              MOVE DEPENSEQ TO CSVSEQ
+              MOVE NOMEDEPEN TO CSVNOME
+              MOVE GRAUPAREN TO CSVPAREN
+              MOVE TXTPAREN2 TO CSVTXPAREN
+              MOVE DEPENDATANASC TO CSVDATANASC
+              MOVE DEPENSTAT TO CSVSTAT
+              MOVE TXTSTATUS2 TO CSVTXTSTATUS
+              WRITE REGDEPENCSV.
+           IF W-IMPR = "S"
+              WRITE REGDEPENPRT FROM DETALHE.
+           IF CONLIN = 1 AND W-PAGTOPO = 30
+              PERFORM ROT-PAGSHIFT THRU ROT-PAGSHIFT-FIM.
+           IF CONLIN = 1 AND W-PAGTOPO < 30
+              ADD 1 TO W-PAGTOPO.
+           IF CONLIN = 1
+              MOVE DEPENKEY TO W-PAGCOD(W-PAGTOPO).
            ADD 1 TO CONLIN
            IF CONLIN < 16
                   GO TO INC-RD2.
       *
+      * HISTORICO DE PAGINAS LIMITADO A 30 (450 REGISTROS) - AO
+      * ESTOURAR O LIMITE, DESCARTA O INICIO DA PILHA (PAGINA MAIS
+      * ANTIGA) PARA ABRIR ESPACO PARA A PAGINA ATUAL, MANTENDO A
+      * PILHA SEMPRE CONSISTENTE COM AS ULTIMAS 30 PAGINAS.
+       ROT-PAGSHIFT.
+           MOVE 1 TO W-PAGI.
+       ROT-PAGSHIFT-LP.
+           IF W-PAGI > 29
+              GO TO ROT-PAGSHIFT-FIM.
+           MOVE W-PAGCOD(W-PAGI + 1) TO W-PAGCOD(W-PAGI)
+           ADD 1 TO W-PAGI
+           GO TO ROT-PAGSHIFT-LP.
+       ROT-PAGSHIFT-FIM.
+           EXIT.
+      *
 
+       ATIVA-IMPR.
+           IF W-IMPR = "S"
+              GO TO ATIVA-IMPR-FIM.
+           OPEN OUTPUT CADDEPENPRT
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEPENPRT" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ATIVA-IMPR-FIM.
+           WRITE REGDEPENPRT FROM CABIMPR
+           MOVE "S" TO W-IMPR.
+       ATIVA-IMPR-FIM.
+           EXIT.
 
 
        ROT-SOL.
@@ -332,12 +454,41 @@
                   MOVE 01 TO CONLIN
                   DISPLAY TELACONSULTA
                   GO TO INC-RD2.
+           IF W-OPCAO = "P"
+                  PERFORM ATIVA-IMPR THRU ATIVA-IMPR-FIM
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACONSULTA
+                  GO TO INC-RD2.
+           IF W-OPCAO = "V"
+                  GO TO ROT-VOLTAR.
            IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  MOVE "*** DIGITE S,N,P OU V=VOLTAR ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-SOL.
            MOVE 01 TO CONLIN.
            GO TO INC-001.
+      *
+      * REPOSICIONA SEMPRE PELA CHAVE PRIMARIA (DEPENKEY) GRAVADA EM
+      * W-PAGCOD, E NAO PELA CHAVE ALTERNADA DEPENCODFUNC, QUE TEM
+      * DUPLICATAS (UM FUNCIONARIO PODE TER VARIOS DEPENDENTES) - CASO
+      * CONTRARIO START ... KEY IS NOT LESS PODE PARAR EM QUALQUER
+      * DEPENDENTE DO MESMO FUNCIONARIO, NAO NECESSARIAMENTE O QUE
+      * ABRIU A PAGINA ANTERIOR.
+       ROT-VOLTAR.
+           IF W-PAGTOPO < 2
+              MOVE "*** NAO HA PAGINA ANTERIOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-SOL.
+           SUBTRACT 1 FROM W-PAGTOPO
+           MOVE W-PAGCOD(W-PAGTOPO) TO DEPENKEY
+           START CADDEPEN KEY IS NOT LESS DEPENKEY INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL.
+           SUBTRACT 1 FROM W-PAGTOPO
+           MOVE 01 TO CONLIN
+           DISPLAY TELACONSULTA
+           GO TO INC-RD2.
       *
        NOV-SOL.
            DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
@@ -346,8 +497,12 @@
            IF W-OPCAO = "S"
                   MOVE 01 TO CONLIN
                   GO TO INC-001.
+           IF W-OPCAO = "P"
+                  PERFORM ATIVA-IMPR THRU ATIVA-IMPR-FIM
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
            IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  MOVE "*** DIGITE S=SIM  N=NAO  P=IMPRIMIR ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO NOV-SOL.
       *
@@ -356,7 +511,11 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
+           IF W-CSV = "S"
+              CLOSE CADDEPENCSV.
+           IF W-IMPR = "S"
+              CLOSE CADDEPENPRT.
            CLOSE CADFUNC CADDEPEN.
        ROT-FIM2.
            EXIT PROGRAM.
