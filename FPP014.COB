@@ -30,7 +30,13 @@
                       ALTERNATE RECORD KEY IS DENCAR
                       WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
-      
+           SELECT CADFUNCCSV ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADFUNCPRT ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -53,6 +59,21 @@
           03 NUMRES                   PIC 9(04).
           03 COMPRES                  PIC X(12).
           03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
       *-----------------------------------------------------------------
        FD CADCAR
                LABEL RECORD IS STANDARD
@@ -63,6 +84,30 @@
           03 TIPOSAL                  PIC X(01).
           03 SALBASE                  PIC 9(06)V99.
           03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
+      *-----------------------------------------------------------------
+       FD CADFUNCCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNCCSV.CSV".
+       01 REGFUNCCSV.
+          03 CSVCOD          PIC 999999.
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVNOME         PIC X(30).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVTIPO         PIC X(01).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVTXTTIPO      PIC X(13).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVSALBASE      PIC 9(06)V99.
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVSTATUS       PIC X(01).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVTXTSTATUS    PIC X(12).
+      *-----------------------------------------------------------------
+       FD CADFUNCPRT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNCLST.DOC".
+       01 REGFUNCPRT          PIC X(100).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL             PIC 9(01) VALUE ZEROS.
@@ -76,7 +121,26 @@
        01 CONLIN          PIC 9(03) VALUE 001.
        01 CODENTER      PIC 9(06) VALUE ZEROS.
        01 NOMEENTER    PIC X(30) VALUE SPACES.
+       01 CEPENTER     PIC 9(08) VALUE ZEROS.
        01 IND         PIC 9(02) VALUE 1.
+       01 W-MODONOME   PIC X(01) VALUE SPACES.
+       01 W-LENBUSCA   PIC 9(02) VALUE ZEROS.
+       01 W-POSBUSCA   PIC 9(02) VALUE ZEROS.
+       01 W-MAXBUSCA   PIC 9(02) VALUE ZEROS.
+       01 W-ACHOUNOME  PIC 9(01) VALUE ZEROS.
+       01 LIN           PIC 9(03) VALUE ZEROS.
+       01 W-CSV         PIC X(01) VALUE "N".
+       01 W-IMPR        PIC X(01) VALUE "N".
+       01 W-ORDKEY      PIC X(01) VALUE "C".
+       01 W-PAGTOPO     PIC 9(02) VALUE ZEROS.
+       01 W-PAGCOD      PIC 9(06) OCCURS 30 TIMES VALUE ZEROS.
+       01 W-VOLTARGET   PIC 9(06) VALUE ZEROS.
+       01 W-PAGI        PIC 9(02) VALUE ZEROS.
+
+       01 CABIMPR.
+          03 FILLER PIC X(25) VALUE "CODIGO          NOME     ".
+          03 FILLER PIC X(25) VALUE "            TIPO SALARIO ".
+          03 FILLER PIC X(25) VALUE "    SALBASE        STATUS".
 
        01 TABSTATUS.
           03 FILLER PIC X(13) VALUE "AATIVA".
@@ -156,6 +220,10 @@
                LINE 06  COLUMN 08  PIC X(25)
                USING  NOMEENTER
                HIGHLIGHT.
+           05  TCEPENTER
+               LINE 06  COLUMN 01  PIC 9(08)
+               USING  CEPENTER
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -193,14 +261,35 @@
 
 
 
+      *
+       INC-CSV.
+           DISPLAY (23, 13) "EXPORTAR PARA ARQUIVO CSV (S/N)?"
+           MOVE "N" TO W-CSV
+           ACCEPT (23, 46) W-CSV WITH UPDATE
+           IF W-CSV NOT = "S" AND W-CSV NOT = "N"
+              MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-CSV.
+           DISPLAY (23, 13) LIMPA
+           IF W-CSV NOT = "S"
+              GO TO INC-001.
+           OPEN OUTPUT CADFUNCCSV
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNCCSV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE "N" TO W-CSV.
       *
        INC-001.
            MOVE ZEROS TO CODENTER
            MOVE SPACES TO NOMEENTER
+           MOVE ZEROS TO CEPENTER
+           MOVE SPACES TO W-MODONOME
+           MOVE ZEROS TO W-PAGTOPO
            DISPLAY  TELACONSULTA.
        INC-001A.
+           MOVE SPACES TO W-MODONOME
            DISPLAY (23, 13)
-            "SOLIC.=> ESC=ENCERRA CONSULTA F1=CONSULTA P/NOME"
+            "SOLIC.=> ESC=ENCERRA F1=CONSULTA P/NOME F2=CONSULTA P/CEP"
            ACCEPT TCODENTER
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -208,7 +297,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 02
                       GO TO INC-001B.
-           IF W-ACT > 02
+           IF W-ACT = 03
+                      GO TO INC-001C.
+           IF W-ACT > 03
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -217,6 +308,8 @@
                  MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001.
+           MOVE "C" TO W-ORDKEY
+           MOVE ZEROS TO W-PAGTOPO
            GO TO INC-RD2.
        INC-001B.
            DISPLAY (23, 13)
@@ -232,11 +325,41 @@
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
-           MOVE NOMEENTER TO NOME
+           PERFORM CALC-LENBUSCA THRU CALC-LENBUSCA-FIM
+           IF W-LENBUSCA = 0
+              MOVE "*** INFORME PARTE DO NOME ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001B.
+           MOVE "S" TO W-MODONOME
+           MOVE LOW-VALUES TO NOME
            START CADFUNC KEY IS NOT LESS NOME INVALID KEY
                  MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
+           MOVE "N" TO W-ORDKEY
+           MOVE ZEROS TO W-PAGTOPO
+           GO TO INC-RD2.
+       INC-001C.
+           DISPLAY (23, 13)
+            "SOLIC.=> ESC=ENCERRA CONSULTA   F1=CONSULTA P/CODIGO "
+           ACCEPT TCEPENTER
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      CLOSE CADFUNC CADCAR
+                      GO TO ROT-FIM.
+           IF W-ACT = 02
+                      GO TO INC-001A.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CEPENTER TO FUNCCEP
+           START CADFUNC KEY IS NOT LESS FUNCCEP INVALID KEY
+                 MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001C.
+           MOVE "E" TO W-ORDKEY
+           MOVE ZEROS TO W-PAGTOPO.
        INC-RD2.
 
            DISPLAY (23, 13) LIMPA
@@ -254,6 +377,11 @@
            ELSE
               NEXT SENTENCE.
 
+           IF W-MODONOME = "S"
+              PERFORM BUSCA-NOME THRU BUSCA-NOME-FIM
+              IF W-ACHOUNOME NOT = 1
+                 GO TO INC-RD2.
+
        R3.
            MOVE TBTIPO(IND) TO TXTTIPO
            IF TXTTIPO1 NOT = TIPOSAL
@@ -280,7 +408,35 @@
        R5.
 
 
+       CALC-LENBUSCA.
+           MOVE 30 TO W-LENBUSCA.
+       CALC-LENBUSCA-LP.
+           IF W-LENBUSCA = 0
+              GO TO CALC-LENBUSCA-FIM.
+           IF NOMEENTER(W-LENBUSCA:1) NOT = SPACE
+              GO TO CALC-LENBUSCA-FIM.
+           SUBTRACT 1 FROM W-LENBUSCA
+           GO TO CALC-LENBUSCA-LP.
+       CALC-LENBUSCA-FIM.
+           EXIT.
 
+       BUSCA-NOME.
+           MOVE ZEROS TO W-ACHOUNOME
+           MOVE 1 TO W-POSBUSCA
+           IF W-LENBUSCA = 0
+              MOVE 1 TO W-ACHOUNOME
+              GO TO BUSCA-NOME-FIM.
+           COMPUTE W-MAXBUSCA = 31 - W-LENBUSCA.
+       BUSCA-NOME-LP.
+           IF NOME(W-POSBUSCA:W-LENBUSCA) = NOMEENTER(1:W-LENBUSCA)
+              MOVE 1 TO W-ACHOUNOME
+              GO TO BUSCA-NOME-FIM.
+           ADD 1 TO W-POSBUSCA
+           IF W-POSBUSCA > W-MAXBUSCA
+              GO TO BUSCA-NOME-FIM.
+           GO TO BUSCA-NOME-LP.
+       BUSCA-NOME-FIM.
+           EXIT.
 
        ROT-MONTAR.
            MOVE FUNCCAR TO CODCAR.
@@ -293,12 +449,55 @@
            PERFORM R3 THRU R5
            COMPUTE LIN = CONLIN + 5
            DISPLAY (LIN, 01) DETALHE
+           IF W-CSV = "S"
+              MOVE CODFUNC TO CSVCOD
+              MOVE NOME TO CSVNOME
+              MOVE TIPOSAL TO CSVTIPO
+              MOVE TXTTIPO2 TO CSVTXTTIPO
+              MOVE SALBASE TO CSVSALBASE
+              MOVE FUNCSTAT TO CSVSTATUS
+              MOVE TXTSTATUS2 TO CSVTXTSTATUS
+              WRITE REGFUNCCSV.
+           IF W-IMPR = "S"
+              WRITE REGFUNCPRT FROM DETALHE.
+           IF CONLIN = 1 AND W-PAGTOPO = 30
+              PERFORM ROT-PAGSHIFT THRU ROT-PAGSHIFT-FIM.
+           IF CONLIN = 1 AND W-PAGTOPO < 30
+              ADD 1 TO W-PAGTOPO.
+           IF CONLIN = 1
+              MOVE CODFUNC TO W-PAGCOD(W-PAGTOPO).
            ADD 1 TO CONLIN
            IF CONLIN < 16
                   GO TO INC-RD2.
       *
+      * HISTORICO DE PAGINAS LIMITADO A 30 (450 REGISTROS) - AO
+      * ESTOURAR O LIMITE, DESCARTA O INICIO DA PILHA (PAGINA MAIS
+      * ANTIGA) PARA ABRIR ESPACO PARA A PAGINA ATUAL, MANTENDO A
+      * PILHA SEMPRE CONSISTENTE COM AS ULTIMAS 30 PAGINAS.
+       ROT-PAGSHIFT.
+           MOVE 1 TO W-PAGI.
+       ROT-PAGSHIFT-LP.
+           IF W-PAGI > 29
+              GO TO ROT-PAGSHIFT-FIM.
+           MOVE W-PAGCOD(W-PAGI + 1) TO W-PAGCOD(W-PAGI)
+           ADD 1 TO W-PAGI
+           GO TO ROT-PAGSHIFT-LP.
+       ROT-PAGSHIFT-FIM.
+           EXIT.
+      *
 
-
+       ATIVA-IMPR.
+           IF W-IMPR = "S"
+              GO TO ATIVA-IMPR-FIM.
+           OPEN OUTPUT CADFUNCPRT
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNCPRT" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ATIVA-IMPR-FIM.
+           WRITE REGFUNCPRT FROM CABIMPR
+           MOVE "S" TO W-IMPR.
+       ATIVA-IMPR-FIM.
+           EXIT.
 
        ROT-SOL.
            DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
@@ -308,12 +507,73 @@
                   MOVE 01 TO CONLIN
                   DISPLAY TELACONSULTA
                   GO TO INC-RD2.
+           IF W-OPCAO = "P"
+                  PERFORM ATIVA-IMPR THRU ATIVA-IMPR-FIM
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACONSULTA
+                  GO TO INC-RD2.
+           IF W-OPCAO = "V"
+                  GO TO ROT-VOLTAR.
            IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  MOVE "*** DIGITE S,N,P OU V=VOLTAR ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-SOL.
            MOVE 01 TO CONLIN.
            GO TO INC-001.
+      *
+      * REPOSICIONA SEMPRE PELA CHAVE PRIMARIA (CODFUNC) GRAVADA EM
+      * W-PAGCOD PARA LOCALIZAR O REGISTRO EXATO QUE ABRIU A PAGINA
+      * ANTERIOR (AS CHAVES ALTERNADAS NOME/FUNCCEP TEM DUPLICATAS E
+      * UM START NELAS PODE PARAR EM QUALQUER REGISTRO DO GRUPO).
+      * QUANDO A CONSULTA ESTA ORDENADA POR NOME OU FUNCCEP
+      * (W-ORDKEY = "N"/"E"), A CHAVE DE REFERENCIA E REPOSICIONADA NA
+      * SEQUENCIA PARA A MESMA CHAVE ALTERNADA, SENAO O READ NEXT
+      * SEGUINTE CONTINUARIA NA ORDEM DE CODFUNC.
+       ROT-VOLTAR.
+           IF W-PAGTOPO < 2
+              MOVE "*** NAO HA PAGINA ANTERIOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-SOL.
+           SUBTRACT 1 FROM W-PAGTOPO
+           MOVE W-PAGCOD(W-PAGTOPO) TO CODFUNC
+           MOVE CODFUNC TO W-VOLTARGET
+           IF W-ORDKEY = "C"
+              START CADFUNC KEY IS NOT LESS CODFUNC INVALID KEY
+                    MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-SOL.
+              SUBTRACT 1 FROM W-PAGTOPO
+              MOVE 01 TO CONLIN
+              DISPLAY TELACONSULTA
+              GO TO INC-RD2.
+           IF W-ORDKEY = "N"
+              MOVE LOW-VALUES TO NOME
+              START CADFUNC KEY IS NOT LESS NOME INVALID KEY
+                    MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-SOL
+           ELSE
+              MOVE LOW-VALUES TO FUNCCEP
+              START CADFUNC KEY IS NOT LESS FUNCCEP INVALID KEY
+                    MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-SOL.
+           PERFORM ROT-VOLTAR-SYNC THRU ROT-VOLTAR-SYNC-FIM.
+           SUBTRACT 1 FROM W-PAGTOPO
+           MOVE 01 TO CONLIN
+           DISPLAY TELACONSULTA
+           GO TO R3.
+      *
+       ROT-VOLTAR-SYNC.
+           READ CADFUNC NEXT
+              AT END
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL.
+           IF CODFUNC NOT = W-VOLTARGET
+              GO TO ROT-VOLTAR-SYNC.
+       ROT-VOLTAR-SYNC-FIM.
+           EXIT.
       *
        NOV-SOL.
            DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
@@ -322,8 +582,12 @@
            IF W-OPCAO = "S"
                   MOVE 01 TO CONLIN
                   GO TO INC-001.
+           IF W-OPCAO = "P"
+                  PERFORM ATIVA-IMPR THRU ATIVA-IMPR-FIM
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
            IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  MOVE "*** DIGITE S=SIM  N=NAO  P=IMPRIMIR ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO NOV-SOL.
       *
@@ -332,7 +596,11 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
+           IF W-CSV = "S"
+              CLOSE CADFUNCCSV.
+           IF W-IMPR = "S"
+              CLOSE CADFUNCPRT.
            CLOSE CADFUNC CADCAR.
        ROT-FIM2.
            EXIT PROGRAM.
