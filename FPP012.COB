@@ -19,6 +19,14 @@
                       ALTERNATE RECORD KEY IS DENCAR
                       WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADCARCSV ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADCARPRT ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -32,6 +40,30 @@
           03 TIPOSAL                  PIC X(01).
           03 SALBASE                  PIC 9(06)V99.
           03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
+      *-----------------------------------------------------------------
+       FD CADCARCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARCSV.CSV".
+       01 REGCARCSV.
+          03 CSVCOD          PIC 999.
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVDEN          PIC X(25).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVTIPO         PIC X(01).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVTXTTIPO      PIC X(12).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVSALBASE      PIC 9(06)V99.
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVSTAT         PIC X(01).
+          03 FILLER          PIC X(01) VALUE ",".
+          03 CSVTXTSTATUS    PIC X(12).
+      *-----------------------------------------------------------------
+       FD CADCARPRT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARLST.DOC".
+       01 REGCARPRT           PIC X(100).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -47,6 +79,20 @@
        01 CODENTER      PIC 9(03) VALUE ZEROS.
        01 DENENTER    PIC X(13) VALUE SPACES.
        01 IND         PIC 9(02) VALUE 1.
+       01 LIN           PIC 9(03) VALUE ZEROS.
+       01 W-CSV         PIC X(01) VALUE "N".
+       01 W-FILTSTAT    PIC X(01) VALUE "*".
+       01 W-IMPR        PIC X(01) VALUE "N".
+       01 W-ORDKEY      PIC X(01) VALUE "C".
+       01 W-PAGTOPO     PIC 9(02) VALUE ZEROS.
+       01 W-PAGCOD      PIC 9(03) OCCURS 30 TIMES VALUE ZEROS.
+       01 W-VOLTARGET   PIC 9(03) VALUE ZEROS.
+       01 W-PAGI        PIC 9(02) VALUE ZEROS.
+
+       01 CABIMPR.
+          03 FILLER PIC X(25) VALUE "CODIGO      DEPARTAMENTO ".
+          03 FILLER PIC X(25) VALUE "            TIPO SALARIO ".
+          03 FILLER PIC X(25) VALUE "    SALBASE        STATUS".
 
        01 TABTIPO.
           03 FILLER PIC X(13) VALUE "HHORISTA".
@@ -136,10 +182,39 @@
                   MOVE "ERRO ABERTURA DO ARQUIVO CADCAR"  TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM2.
+      *
+       INC-CSV.
+           DISPLAY (23, 13) "EXPORTAR PARA ARQUIVO CSV (S/N)?"
+           MOVE "N" TO W-CSV
+           ACCEPT (23, 46) W-CSV WITH UPDATE
+           IF W-CSV NOT = "S" AND W-CSV NOT = "N"
+              MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-CSV.
+           DISPLAY (23, 13) LIMPA
+           IF W-CSV NOT = "S"
+              GO TO INC-FILT.
+           OPEN OUTPUT CADCARCSV
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCARCSV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE "N" TO W-CSV.
+      *
+       INC-FILT.
+           DISPLAY (23, 13) "FILTRAR POR STATUS (A/S/D OU * = TODOS)?"
+           MOVE "*" TO W-FILTSTAT
+           ACCEPT (23, 54) W-FILTSTAT WITH UPDATE
+           IF W-FILTSTAT NOT = "A" AND W-FILTSTAT NOT = "S" AND
+              W-FILTSTAT NOT = "D" AND W-FILTSTAT NOT = "*"
+              MOVE "*** DIGITE A, S, D OU * ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-FILT.
+           DISPLAY (23, 13) LIMPA.
       *
        INC-001.
            MOVE ZEROS TO CODENTER
            MOVE SPACES TO DENENTER
+           MOVE ZEROS TO W-PAGTOPO
            DISPLAY  TELACONSULTA.
        INC-001A.
            DISPLAY (23, 13)
@@ -160,6 +235,8 @@
                  MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001.
+           MOVE "C" TO W-ORDKEY
+           MOVE ZEROS TO W-PAGTOPO
            GO TO INC-RD2.
        INC-001B.
            DISPLAY (23, 13)
@@ -180,6 +257,8 @@
                  MOVE "*** DENOMINACAO NAO ENCONTRADA ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
+           MOVE "N" TO W-ORDKEY
+           MOVE ZEROS TO W-PAGTOPO.
        INC-RD2.
            DISPLAY (23, 13) LIMPA
            READ CADCAR NEXT
@@ -195,6 +274,9 @@
            ELSE
               NEXT SENTENCE.
 
+           IF W-FILTSTAT NOT = "*" AND STAT NOT = W-FILTSTAT
+              GO TO INC-RD2.
+
        R3.
            MOVE TBTIPO(IND) TO TXTTIPO
            IF TXTTIPO1 NOT = TIPOSAL
@@ -232,12 +314,55 @@
            PERFORM R3 THRU R5
            COMPUTE LIN = CONLIN + 5
            DISPLAY (LIN, 01) DETALHE
+           IF W-CSV = "S"
+              MOVE CODCAR TO CSVCOD
+              MOVE DENCAR TO CSVDEN
+              MOVE TIPOSAL TO CSVTIPO
+              MOVE TXTTIPO2 TO CSVTXTTIPO
+              MOVE SALBASE TO CSVSALBASE
+              MOVE STAT TO CSVSTAT
+              MOVE TXTSTATUS2 TO CSVTXTSTATUS
+              WRITE REGCARCSV.
+           IF W-IMPR = "S"
+              WRITE REGCARPRT FROM DETALHE.
+           IF CONLIN = 1 AND W-PAGTOPO = 30
+              PERFORM ROT-PAGSHIFT THRU ROT-PAGSHIFT-FIM.
+           IF CONLIN = 1 AND W-PAGTOPO < 30
+              ADD 1 TO W-PAGTOPO.
+           IF CONLIN = 1
+              MOVE CODCAR TO W-PAGCOD(W-PAGTOPO).
            ADD 1 TO CONLIN
            IF CONLIN < 16
                   GO TO INC-RD2.
       *
+      * HISTORICO DE PAGINAS LIMITADO A 30 (450 REGISTROS) - AO
+      * ESTOURAR O LIMITE, DESCARTA O INICIO DA PILHA (PAGINA MAIS
+      * ANTIGA) PARA ABRIR ESPACO PARA A PAGINA ATUAL, MANTENDO A
+      * PILHA SEMPRE CONSISTENTE COM AS ULTIMAS 30 PAGINAS.
+       ROT-PAGSHIFT.
+           MOVE 1 TO W-PAGI.
+       ROT-PAGSHIFT-LP.
+           IF W-PAGI > 29
+              GO TO ROT-PAGSHIFT-FIM.
+           MOVE W-PAGCOD(W-PAGI + 1) TO W-PAGCOD(W-PAGI)
+           ADD 1 TO W-PAGI
+           GO TO ROT-PAGSHIFT-LP.
+       ROT-PAGSHIFT-FIM.
+           EXIT.
+      *
 
-
+       ATIVA-IMPR.
+           IF W-IMPR = "S"
+              GO TO ATIVA-IMPR-FIM.
+           OPEN OUTPUT CADCARPRT
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCARPRT" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ATIVA-IMPR-FIM.
+           WRITE REGCARPRT FROM CABIMPR
+           MOVE "S" TO W-IMPR.
+       ATIVA-IMPR-FIM.
+           EXIT.
 
        ROT-SOL.
            DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
@@ -247,12 +372,65 @@
                   MOVE 01 TO CONLIN
                   DISPLAY TELACONSULTA
                   GO TO INC-RD2.
+           IF W-OPCAO = "P"
+                  PERFORM ATIVA-IMPR THRU ATIVA-IMPR-FIM
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACONSULTA
+                  GO TO INC-RD2.
+           IF W-OPCAO = "V"
+                  GO TO ROT-VOLTAR.
            IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  MOVE "*** DIGITE S,N,P OU V=VOLTAR ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-SOL.
            MOVE 01 TO CONLIN.
            GO TO INC-001.
+      *
+      * REPOSICIONA SEMPRE PELA CHAVE PRIMARIA (CODCAR) GRAVADA EM
+      * W-PAGCOD PARA LOCALIZAR O REGISTRO EXATO QUE ABRIU A PAGINA
+      * ANTERIOR (A CHAVE ALTERNADA DENCAR TEM DUPLICATAS E UM START
+      * NELA PODE PARAR EM QUALQUER REGISTRO DO GRUPO). QUANDO A
+      * CONSULTA ESTA ORDENADA POR DENCAR (W-ORDKEY = "N"), A CHAVE DE
+      * REFERENCIA E REPOSICIONADA NA SEQUENCIA PARA DENCAR, SENAO O
+      * READ NEXT SEGUINTE CONTINUARIA NA ORDEM DE CODCAR.
+       ROT-VOLTAR.
+           IF W-PAGTOPO < 2
+              MOVE "*** NAO HA PAGINA ANTERIOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-SOL.
+           SUBTRACT 1 FROM W-PAGTOPO
+           MOVE W-PAGCOD(W-PAGTOPO) TO CODCAR
+           MOVE CODCAR TO W-VOLTARGET
+           IF W-ORDKEY NOT = "N"
+              START CADCAR KEY IS NOT LESS CODCAR INVALID KEY
+                    MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-SOL.
+              SUBTRACT 1 FROM W-PAGTOPO
+              MOVE 01 TO CONLIN
+              DISPLAY TELACONSULTA
+              GO TO INC-RD2.
+           MOVE LOW-VALUES TO DENCAR
+           START CADCAR KEY IS NOT LESS DENCAR INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL.
+           PERFORM ROT-VOLTAR-SYNC THRU ROT-VOLTAR-SYNC-FIM.
+           SUBTRACT 1 FROM W-PAGTOPO
+           MOVE 01 TO CONLIN
+           DISPLAY TELACONSULTA
+           GO TO R3.
+      *
+       ROT-VOLTAR-SYNC.
+           READ CADCAR NEXT
+              AT END
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-SOL.
+           IF CODCAR NOT = W-VOLTARGET
+              GO TO ROT-VOLTAR-SYNC.
+       ROT-VOLTAR-SYNC-FIM.
+           EXIT.
       *
        NOV-SOL.
            DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
@@ -261,8 +439,12 @@
            IF W-OPCAO = "S"
                   MOVE 01 TO CONLIN
                   GO TO INC-001.
+           IF W-OPCAO = "P"
+                  PERFORM ATIVA-IMPR THRU ATIVA-IMPR-FIM
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
            IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  MOVE "*** DIGITE S=SIM  N=NAO  P=IMPRIMIR ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO NOV-SOL.
       *
@@ -271,7 +453,11 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
+           IF W-CSV = "S"
+              CLOSE CADCARCSV.
+           IF W-IMPR = "S"
+              CLOSE CADCARPRT.
            CLOSE CADCAR.
        ROT-FIM2.
            EXIT PROGRAM.
