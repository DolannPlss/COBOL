@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP025.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *******************************************************
+      * DRIVER DE EXECUCAO AUTOMATICA DA FOLHA (FPPREL)      *
+      * SEM INTERVENCAO DE OPERADOR - USO VIA AGENDADOR      *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-HOJE          PIC 9(08) VALUE ZEROS.
+       01 W-RELPARM.
+          03 W-RELPARM-MODO    PIC X(01) VALUE "A".
+          03 W-RELPARM-MES     PIC 9(02) VALUE ZEROS.
+          03 W-RELPARM-ANO     PIC 9(04) VALUE ZEROS.
+          03 W-RELPARM-FILIAL  PIC 9(02) VALUE 01.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+      * A COMPETENCIA PROCESSADA E SEMPRE O MES/ANO CORRENTE DO
+      * SISTEMA NO MOMENTO EM QUE O AGENDADOR DISPARA ESTE DRIVER -
+      * CABE AO AGENDADOR (CRON OU EQUIVALENTE) GARANTIR QUE ISTO
+      * OCORRA NA DATA CORRETA DO FECHAMENTO DA FOLHA.
+      *
+      * NAO HA AINDA UM CADASTRO DE FILIAIS NO SISTEMA (FILIAL E
+      * APENAS UM CODIGO NUMERICO DENTRO DE REGDEP/REGFUNC), POR ISSO
+      * ESTE DRIVER PROCESSA A FILIAL 01 (MATRIZ). CASO OUTRAS FILIAIS
+      * PRECISEM DE FOLHA AUTOMATICA, O AGENDADOR DEVE DISPARAR UMA
+      * COPIA DESTE PROGRAMA POR FILIAL, AJUSTANDO W-RELPARM-FILIAL.
+      *
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-HOJE(5:2) TO W-RELPARM-MES
+           MOVE W-HOJE(1:4) TO W-RELPARM-ANO
+           DISPLAY "FPP025 - INICIANDO FOLHA AUTOMATICA "
+                   W-RELPARM-MES "/" W-RELPARM-ANO
+                   " FILIAL " W-RELPARM-FILIAL
+           CALL "FPPREL.COB" USING W-RELPARM
+           DISPLAY "FPP025 - FOLHA AUTOMATICA CONCLUIDA"
+           STOP RUN.
