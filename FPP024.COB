@@ -0,0 +1,468 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP024.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *******************************************************
+      * EXPURGO DE CADASTROS INATIVOS (STAT/FUNCSTAT = "D")  *
+      * MOVE PARA ARQUIVO HISTORICO E DELETA DO ARQUIVO VIVO *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODDEP
+                      ALTERNATE RECORD KEY IS DENDEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADCAR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODCAR
+                      ALTERNATE RECORD KEY IS DENCAR
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADDEPEN ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS DEPENKEY
+                      ALTERNATE RECORD KEY IS DEPENCODFUNC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS NOMEDEPEN
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DEPENDATANASC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADARQDEP ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADARQCAR ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADARQFUNC ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADARQDEPEN ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADLOG ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+          03 CODDEP                   PIC 9(03).
+          03 DENDEP                   PIC X(25).
+          03 NVL                      PIC 9(02).
+          03 STAT                     PIC X(01).
+          03 RESPFUNC                 PIC 9(06).
+          03 FILIAL                   PIC 9(02).
+          03 LIMFUNC                  PIC 9(03).
+          03 LIMSAL                   PIC 9(08)V99.
+      *-----------------------------------------------------------------
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCAR.DAT".
+       01 REGCAR.
+          03 CODCAR                   PIC 9(03).
+          03 DENCAR                   PIC X(25).
+          03 TIPOSAL                  PIC X(01).
+          03 SALBASE                  PIC 9(06)V99.
+          03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
+      *-----------------------------------------------------------------
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADDEPEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPEN.DAT".
+       01 REGDEPEN.
+          03 NOMEDEPEN                PIC X(30).
+          03 GRAUPAREN                PIC 9(01).
+          03 DEPENDATANASC            PIC 9(08).
+          03 SEXODEPEN                PIC X(01).
+          03 DEPENINSS                PIC X(01).
+          03 DEPENIMPRENDA            PIC X(01).
+          03 DEPENSTAT                PIC X(01).
+          03 DEPENKEY.
+              05 DEPENCODFUNC         PIC 9(06).
+              05 DEPENSEQ             PIC 9(01).
+      *-----------------------------------------------------------------
+       FD CADARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADARQDEP.DAT".
+       01 REGARQDEP       PIC X(52).
+      *-----------------------------------------------------------------
+       FD CADARQCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADARQCAR.DAT".
+       01 REGARQCAR       PIC X(39).
+      *-----------------------------------------------------------------
+       FD CADARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADARQFUNC.DAT".
+       01 REGARQFUNC      PIC X(179).
+      *-----------------------------------------------------------------
+       FD CADARQDEPEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADARQDEPEN.DAT".
+       01 REGARQDEPEN     PIC X(50).
+      *-----------------------------------------------------------------
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01 REGLOG.
+          03 LOG-OPERID               PIC X(08).
+          03 LOG-DATAHORA             PIC X(14).
+          03 LOG-ARQUIVO              PIC X(10).
+          03 LOG-ACAO                 PIC X(01).
+          03 LOG-CHAVE                PIC X(10).
+          03 LOG-ANTES                PIC X(180).
+          03 LOG-DEPOIS               PIC X(180).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-OPCAO         PIC X(01) VALUE SPACES.
+       01 W-OPERID        PIC X(08) VALUE SPACES.
+       01 W-REGANTES      PIC X(180) VALUE SPACES.
+       01 W-HOJELOG       PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG       PIC 9(08) VALUE ZEROS.
+       01 W-TOTLIDODEP    PIC 9(06) VALUE ZEROS.
+       01 W-TOTARQDEP     PIC 9(06) VALUE ZEROS.
+       01 W-TOTLIDOCAR    PIC 9(06) VALUE ZEROS.
+       01 W-TOTARQCAR     PIC 9(06) VALUE ZEROS.
+       01 W-TOTLIDOFUNC   PIC 9(06) VALUE ZEROS.
+       01 W-TOTARQFUNC    PIC 9(06) VALUE ZEROS.
+       01 W-TOTLIDODEPEN  PIC 9(06) VALUE ZEROS.
+       01 W-TOTARQDEPEN   PIC 9(06) VALUE ZEROS.
+       01 W-DEPREF        PIC 9(01) VALUE ZEROS.
+       01 W-CARREF        PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERID       PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "  *** EXPURGO DE CADASTROS INATIVOS ***".
+           05  LINE 10  COLUMN 01
+               VALUE  " MOVE OS REGISTROS COM STATUS = D (DESATIVADO)".
+           05  LINE 11  COLUMN 01
+               VALUE  " DE CADDEP, CADCAR, CADFUNC E CADDEPEN PARA".
+           05  LINE 12  COLUMN 01
+               VALUE  " ARQUIVO HISTORICO, ELIMINANDO-OS DO CADASTRO".
+           05  LINE 13  COLUMN 01
+               VALUE  " ATIVO.".
+           05  LINE 18  COLUMN 01
+               VALUE  " CONFIRMA O EXPURGO (S/N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 18  COLUMN 29  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERID.
+       INICIO.
+           MOVE LK-OPERID TO W-OPERID.
+      *
+       INC-001.
+                MOVE SPACES TO W-OPCAO
+                MOVE ZEROS TO W-TOTLIDODEP W-TOTARQDEP
+                MOVE ZEROS TO W-TOTLIDOCAR W-TOTARQCAR
+                MOVE ZEROS TO W-TOTLIDOFUNC W-TOTARQFUNC
+                MOVE ZEROS TO W-TOTLIDODEPEN W-TOTARQDEPEN
+                DISPLAY TELAPRINCIPAL.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                ACCEPT TW-OPCAO
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "N"
+                   MOVE "*** DIGITE S=SIM  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-OPCAO = "N"
+                   GO TO ROT-FIM2.
+       INC-OP0.
+           OPEN I-O CADDEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM2.
+           OPEN I-O CADCAR
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCAR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP
+                      GO TO ROT-FIM2.
+           OPEN I-O CADFUNC
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO
+                                                               MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP CADCAR
+                      GO TO ROT-FIM2.
+           OPEN I-O CADDEPEN
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEPEN" TO
+                                                               MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADDEP CADCAR CADFUNC
+                      GO TO ROT-FIM2.
+           OPEN EXTEND CADARQDEP
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADARQDEP.
+           OPEN EXTEND CADARQCAR
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADARQCAR.
+           OPEN EXTEND CADARQFUNC
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADARQFUNC.
+           OPEN EXTEND CADARQDEPEN
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADARQDEPEN.
+      *
+      ***** SECAO 1 - DEPARTAMENTOS *****
+           MOVE LOW-VALUES TO CODDEP
+           START CADDEP KEY IS NOT LESS CODDEP INVALID KEY
+                 GO TO FIM-SEC-DEP.
+       PROC-DEP.
+           READ CADDEP NEXT RECORD
+              AT END
+                 GO TO FIM-SEC-DEP.
+           ADD 1 TO W-TOTLIDODEP
+           IF STAT IN REGDEP = "D"
+              MOVE ZEROS TO W-DEPREF
+              PERFORM CHECK-FUNCDEP THRU CHECK-FUNCDEP-FIM
+              IF W-DEPREF = 0
+                 ADD 1 TO W-TOTARQDEP
+                 WRITE REGARQDEP FROM REGDEP
+                 MOVE SPACES TO W-REGANTES
+                 MOVE REGDEP TO W-REGANTES
+                 DELETE CADDEP RECORD
+                 MOVE "E" TO LOG-ACAO
+                 MOVE "CADDEP" TO LOG-ARQUIVO
+                 MOVE CODDEP TO LOG-CHAVE
+                 MOVE W-REGANTES TO LOG-ANTES
+                 MOVE SPACES TO LOG-DEPOIS
+                 PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM.
+           GO TO PROC-DEP.
+       FIM-SEC-DEP.
+           CONTINUE.
+      *
+      ***** SECAO 2 - CARGOS *****
+           MOVE LOW-VALUES TO CODCAR
+           START CADCAR KEY IS NOT LESS CODCAR INVALID KEY
+                 GO TO FIM-SEC-CAR.
+       PROC-CAR.
+           READ CADCAR NEXT RECORD
+              AT END
+                 GO TO FIM-SEC-CAR.
+           ADD 1 TO W-TOTLIDOCAR
+           IF STAT IN REGCAR = "D"
+              MOVE ZEROS TO W-CARREF
+              PERFORM CHECK-FUNCCAR THRU CHECK-FUNCCAR-FIM
+              IF W-CARREF = 0
+                 ADD 1 TO W-TOTARQCAR
+                 WRITE REGARQCAR FROM REGCAR
+                 MOVE SPACES TO W-REGANTES
+                 MOVE REGCAR TO W-REGANTES
+                 DELETE CADCAR RECORD
+                 MOVE "E" TO LOG-ACAO
+                 MOVE "CADCAR" TO LOG-ARQUIVO
+                 MOVE CODCAR TO LOG-CHAVE
+                 MOVE W-REGANTES TO LOG-ANTES
+                 MOVE SPACES TO LOG-DEPOIS
+                 PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM.
+           GO TO PROC-CAR.
+       FIM-SEC-CAR.
+           CONTINUE.
+      *
+      ***** SECAO 3 - FUNCIONARIOS *****
+           MOVE LOW-VALUES TO CODFUNC
+           START CADFUNC KEY IS NOT LESS CODFUNC INVALID KEY
+                 GO TO FIM-SEC-FUNC.
+       PROC-FUNC.
+           READ CADFUNC NEXT RECORD
+              AT END
+                 GO TO FIM-SEC-FUNC.
+           ADD 1 TO W-TOTLIDOFUNC
+           IF FUNCSTAT = "D"
+              ADD 1 TO W-TOTARQFUNC
+              WRITE REGARQFUNC FROM REGFUNC
+              MOVE SPACES TO W-REGANTES
+              MOVE REGFUNC TO W-REGANTES
+              DELETE CADFUNC RECORD
+              MOVE "E" TO LOG-ACAO
+              MOVE "CADFUNC" TO LOG-ARQUIVO
+              MOVE CODFUNC TO LOG-CHAVE
+              MOVE W-REGANTES TO LOG-ANTES
+              MOVE SPACES TO LOG-DEPOIS
+              PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM.
+           GO TO PROC-FUNC.
+       FIM-SEC-FUNC.
+           CONTINUE.
+      *
+      ***** SECAO 4 - DEPENDENTES *****
+           MOVE LOW-VALUES TO DEPENKEY
+           START CADDEPEN KEY IS NOT LESS DEPENKEY INVALID KEY
+                 GO TO FIM-SEC-DEPEN.
+       PROC-DEPEN.
+           READ CADDEPEN NEXT RECORD
+              AT END
+                 GO TO FIM-SEC-DEPEN.
+           ADD 1 TO W-TOTLIDODEPEN
+           IF DEPENSTAT = "D"
+              ADD 1 TO W-TOTARQDEPEN
+              WRITE REGARQDEPEN FROM REGDEPEN
+              MOVE SPACES TO W-REGANTES
+              MOVE REGDEPEN TO W-REGANTES
+              DELETE CADDEPEN RECORD
+              MOVE "E" TO LOG-ACAO
+              MOVE "CADDEPEN" TO LOG-ARQUIVO
+              MOVE DEPENCODFUNC TO LOG-CHAVE
+              MOVE W-REGANTES TO LOG-ANTES
+              MOVE SPACES TO LOG-DEPOIS
+              PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM.
+           GO TO PROC-DEPEN.
+       FIM-SEC-DEPEN.
+           CONTINUE.
+      *
+           MOVE "EXPURGO CONCLUIDO COM SUCESSO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************************
+      * VERIFICA REFERENCIA EM CADFUNC *
+      **********************************
+      *
+       CHECK-FUNCDEP.
+                MOVE LOW-VALUES TO CODFUNC
+                START CADFUNC KEY IS NOT LESS CODFUNC
+                   INVALID KEY
+                      GO TO CHECK-FUNCDEP-FIM.
+       CHECK-FUNCDEP-RD.
+                READ CADFUNC NEXT RECORD
+                   AT END
+                      GO TO CHECK-FUNCDEP-FIM.
+                IF FUNCDEP = CODDEP
+                   MOVE 1 TO W-DEPREF
+                   GO TO CHECK-FUNCDEP-FIM.
+                GO TO CHECK-FUNCDEP-RD.
+       CHECK-FUNCDEP-FIM.
+                EXIT.
+      *
+       CHECK-FUNCCAR.
+                MOVE LOW-VALUES TO CODFUNC
+                START CADFUNC KEY IS NOT LESS CODFUNC
+                   INVALID KEY
+                      GO TO CHECK-FUNCCAR-FIM.
+       CHECK-FUNCCAR-RD.
+                READ CADFUNC NEXT RECORD
+                   AT END
+                      GO TO CHECK-FUNCCAR-FIM.
+                IF FUNCCAR = CODCAR AND FUNCSTAT = "A"
+                   MOVE 1 TO W-CARREF
+                   GO TO CHECK-FUNCCAR-FIM.
+                GO TO CHECK-FUNCCAR-RD.
+       CHECK-FUNCCAR-FIM.
+                EXIT.
+      *
+      **********************
+      * GRAVACAO DE LOG    *
+      **********************
+      *
+       GRAVA-LOG.
+                MOVE W-OPERID TO LOG-OPERID
+                ACCEPT W-HOJELOG FROM DATE YYYYMMDD
+                ACCEPT W-HORALOG FROM TIME
+                STRING W-HOJELOG W-HORALOG(1:6) DELIMITED BY SIZE
+                       INTO LOG-DATAHORA
+                OPEN EXTEND CADLOG
+                IF ST-ERRO NOT = "00"
+                   OPEN OUTPUT CADLOG.
+                WRITE REGLOG
+                CLOSE CADLOG.
+       GRAVA-LOG-FIM.
+           EXIT.
+      *
+      **********************
+      * MENSAGENS          *
+      **********************
+      *
+       ROT-MENS.
+           DISPLAY (24, 13) LIMPA
+           DISPLAY (24, 13) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADDEP CADCAR CADFUNC CADDEPEN.
+           CLOSE CADARQDEP CADARQCAR CADARQFUNC CADARQDEPEN.
+       ROT-FIM2.
+           EXIT PROGRAM.
