@@ -18,29 +18,104 @@
                       ALTERNATE RECORD KEY IS DENDEP
                       WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADLOG ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD CADDEP
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQDEP.DAT". 
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
        01 REGDEP.
           03 CODDEP                   PIC 9(03).
           03 DENDEP                   PIC X(25).
           03 NVL                      PIC 9(02).
           03 STAT                     PIC X(01).
+          03 RESPFUNC                 PIC 9(06).
+          03 FILIAL                   PIC 9(02).
+          03 LIMFUNC                  PIC 9(03).
+          03 LIMSAL                   PIC 9(08)V99.
+      *-----------------------------------------------------------------
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01 REGLOG.
+          03 LOG-OPERID               PIC X(08).
+          03 LOG-DATAHORA             PIC X(14).
+          03 LOG-ARQUIVO              PIC X(10).
+          03 LOG-ACAO                 PIC X(01).
+          03 LOG-CHAVE                PIC X(10).
+          03 LOG-ANTES                PIC X(180).
+          03 LOG-DEPOIS               PIC X(180).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       01 W-OPERID        PIC X(08) VALUE SPACES.
+       01 W-REGANTES      PIC X(180) VALUE SPACES.
+       01 W-HOJELOG       PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG       PIC 9(08) VALUE ZEROS.
        77 W-CONT          PIC 9(06) VALUE ZEROS.
        77 W-OPCAO         PIC X(01) VALUE SPACES.
        77 W-ACT           PIC 9(02) VALUE ZEROS.
        77 MENS            PIC X(50) VALUE SPACES.
-       77 LIMPA           PIC X(50) VALUE SPACES. 
+       77 LIMPA           PIC X(50) VALUE SPACES.
        01 ST-ERRO         PIC X(02) VALUE "00".
        01 W-SEL           PIC 9(01) VALUE ZEROS.
        01 IND             PIC 9(02) VALUE 1.
+       01 W-SEMCADFUNC    PIC 9(01) VALUE ZEROS.
+       01 W-DEPREF        PIC 9(01) VALUE ZEROS.
+       01 W-LEGIND        PIC 9(02) VALUE 1.
+       01 W-LEGLIN        PIC 9(02) VALUE 1.
 
        01 TABNIVEL.
           03 FILLER PIC X(28) VALUE "01CONSELHO CONSULTIVO".
@@ -75,6 +150,9 @@
           03 TXTSTATUS2 PIC X(12) VALUE SPACES. 
 
         
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERID       PIC X(08).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAPRINCIPAL.
@@ -89,9 +167,13 @@
                VALUE  " DENOMINACAO DO DEPARTAMENTO:".
            05  LINE 10  COLUMN 01 
                VALUE  " NIVEL HIERARQUICO:".
-           05  LINE 12  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  " STATUS:".
-           05  LINE 23  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  " RESPONSAVEL (CODFUNC):".
+           05  LINE 16  COLUMN 01
+               VALUE  " FILIAL:".
+           05  LINE 23  COLUMN 01
                VALUE  "MENSAGEM:".
 
            05  TCODDEP
@@ -110,15 +192,24 @@
                LINE 12  COLUMN 10  PIC X(01)
                USING  STAT
                HIGHLIGHT.
+           05  TRESPFUNC
+               LINE 14  COLUMN 25  PIC 9(06)
+               USING  RESPFUNC
+               HIGHLIGHT.
+           05  TFILIAL
+               LINE 16  COLUMN 10  PIC 9(02)
+               USING  FILIAL IN REGDEP
+               HIGHLIGHT.
 
 
 
 
 
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-OPERID.
        INICIO.
-           
+           MOVE LK-OPERID TO W-OPERID.
+
        R0.
            OPEN I-O CADDEP
            IF ST-ERRO NOT = "00"  
@@ -139,11 +230,28 @@
                     GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------               
+       R0B.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE 1 TO W-SEMCADFUNC
+              ELSE
+                 IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO NO INICIO! **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                 ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
        R1A.
-           MOVE SPACES TO DENDEP STAT 
-           MOVE ZEROS TO CODDEP NVL W-SEL
+           MOVE SPACES TO DENDEP STAT
+           MOVE ZEROS TO CODDEP NVL W-SEL RESPFUNC
+           MOVE ZEROS TO FILIAL IN REGDEP
       *-------------[VISUALIZACAO DA TELA]--------------------
            DISPLAY TELAPRINCIPAL.
        R1.
@@ -160,10 +268,11 @@
            READ CADDEP
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE REGDEP TO W-REGANTES
                 DISPLAY TELAPRINCIPAL
                 MOVE "*** DEPARTAMENTO JA CADASTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R1
+                GO TO ACE-001
              ELSE
                 MOVE "ERRO NA LEITURA ARQUIVO CADDEP" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -189,6 +298,7 @@
                  GO TO R3A
               ELSE
                  DISPLAY (23, 14) "NIVEL HIERARQUICO INVALIDO"
+                 PERFORM LEG-NIVEL THRU LEG-NIVEL-FIM
                  MOVE 1 TO IND
                  GO TO R3
            ELSE
@@ -204,13 +314,45 @@
                  GO TO R4A
               ELSE
                  DISPLAY (23, 14) "STATUS INVALIDO"
+                 PERFORM LEG-STATUS THRU LEG-STATUS-FIM
                  MOVE 1 TO IND
                  GO TO R4
            ELSE
                MOVE 1 TO IND
                DISPLAY (12, 10) TXTSTATUS2.
+       R5.
+           ACCEPT TRESPFUNC
+           IF RESPFUNC = 0
+              GO TO R5B.
+           IF W-SEMCADFUNC = 1
+              MOVE "*** CADFUNC INEXISTENTE, INFORME 0 ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+       R5A.
+           MOVE RESPFUNC TO CODFUNC.
+           READ CADFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** FUNCIONARIO RESPONSAVEL NAO ENCONTRADO ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADFUNC" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                DISPLAY TELAPRINCIPAL.
+       R5B.
+           ACCEPT TFILIAL
+           IF FILIAL IN REGDEP < 1
+              MOVE "*** FILIAL INVALIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5B.
+       R5C.
       * ------------- VERICAR SE E ALTERACAO -----------------
-
+           IF W-SEL = 1
+                GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -226,6 +368,13 @@
        INC-WR1.
                 WRITE REGDEP
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-REGANTES
+                      MOVE "CADDEP" TO LOG-ARQUIVO
+                      MOVE "I" TO LOG-ACAO
+                      MOVE CODDEP TO LOG-CHAVE
+                      MOVE W-REGANTES TO LOG-ANTES
+                      MOVE REGDEP TO LOG-DEPOIS
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -238,8 +387,150 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1A
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R2
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+                MOVE ZEROS TO W-DEPREF
+                IF W-SEMCADFUNC = 0
+                   PERFORM CHECK-FUNCDEP THRU CHECK-FUNCDEP-FIM.
+                IF W-DEPREF = 1
+                   MOVE "* DEPARTAMENTO POSSUI FUNCIONARIOS *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+       EXC-DL1.
+                MOVE REGDEP TO W-REGANTES
+                DELETE CADDEP RECORD
+                IF ST-ERRO = "00"
+                   MOVE "CADDEP" TO LOG-ARQUIVO
+                   MOVE "E" TO LOG-ACAO
+                   MOVE CODDEP TO LOG-CHAVE
+                   MOVE W-REGANTES TO LOG-ANTES
+                   MOVE SPACES TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   MOVE "*** DEPARTAMENTO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGDEP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "CADDEP" TO LOG-ARQUIVO
+                   MOVE "A" TO LOG-ACAO
+                   MOVE CODDEP TO LOG-CHAVE
+                   MOVE W-REGANTES TO LOG-ANTES
+                   MOVE REGDEP TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   MOVE "*** DEPARTAMENTO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE DEPARTAMENTO"
+                                                         TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       CHECK-FUNCDEP.
+                MOVE LOW-VALUES TO CODFUNC
+                START CADFUNC KEY IS NOT LESS CODFUNC
+                   INVALID KEY
+                      GO TO CHECK-FUNCDEP-FIM.
+       CHECK-FUNCDEP-RD.
+                READ CADFUNC NEXT RECORD
+                   AT END
+                      GO TO CHECK-FUNCDEP-FIM.
+                IF FUNCDEP = CODDEP
+                   MOVE 1 TO W-DEPREF
+                   GO TO CHECK-FUNCDEP-FIM.
+                GO TO CHECK-FUNCDEP-RD.
+       CHECK-FUNCDEP-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+      * LEGENDA DE CODIGOS VALIDOS
+      *----------------------------------------------------------------
+       LEG-NIVEL.
+           MOVE 1 TO W-LEGIND.
+       LEG-NIVEL-LOOP.
+           COMPUTE W-LEGLIN = 3 + W-LEGIND
+           DISPLAY (W-LEGLIN, 45) TBNIVEL(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 10
+              GO TO LEG-NIVEL-LOOP.
+       LEG-NIVEL-FIM.
+           EXIT.
+      *
+       LEG-STATUS.
+           MOVE 1 TO W-LEGIND.
+       LEG-STATUS-LOOP.
+           COMPUTE W-LEGLIN = 3 + W-LEGIND
+           DISPLAY (W-LEGLIN, 45) TBSTATUS(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 4
+              GO TO LEG-STATUS-LOOP.
+       LEG-STATUS-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      * GRAVACAO DO LOG DE AUDITORIA
+      *----------------------------------------------------------------
+       GRAVA-LOG.
+                MOVE W-OPERID TO LOG-OPERID
+                ACCEPT W-HOJELOG FROM DATE YYYYMMDD
+                ACCEPT W-HORALOG FROM TIME
+                STRING W-HOJELOG W-HORALOG(1:6) DELIMITED BY SIZE
+                       INTO LOG-DATAHORA
+                OPEN EXTEND CADLOG
+                IF ST-ERRO NOT = "00"
+                   OPEN OUTPUT CADLOG.
+                WRITE REGLOG
+                CLOSE CADLOG.
+       GRAVA-LOG-FIM.
+                EXIT.
       *----------------------------------------------------------------
        ROT-FIM.
+           IF W-SEMCADFUNC = 0
+              CLOSE CADFUNC.
            CLOSE CADDEP.
            STOP RUN.
 
