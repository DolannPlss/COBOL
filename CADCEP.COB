@@ -17,6 +17,12 @@
                       RECORD KEY   IS CEP-NUMCEP
                       ALTERNATE RECORD KEY IS CEP-LOGRA
                       WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS CEP-CIDADE
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
                       FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
@@ -32,6 +38,18 @@
           03 CEP-CIDADE               PIC X(20).
           03 CEP-UF                   PIC X(02).
       *
+      *-----------------------------------------------------------------
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01 REGLOG.
+          03 LOG-OPERID               PIC X(08).
+          03 LOG-DATAHORA             PIC X(14).
+          03 LOG-ARQUIVO              PIC X(10).
+          03 LOG-ACAO                 PIC X(01).
+          03 LOG-CHAVE                PIC X(10).
+          03 LOG-ANTES                PIC X(180).
+          03 LOG-DEPOIS               PIC X(180).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT          PIC 9(06) VALUE ZEROS.
@@ -42,6 +60,21 @@
        01 ST-ERRO         PIC X(02) VALUE "00".
        01 W-SEL           PIC 9(01) VALUE ZEROS.
        01 IND             PIC 9(02) VALUE 1.
+       01 W-CIDADESEL     PIC X(20) VALUE SPACES.
+       01 CONLIN          PIC 9(03) VALUE 001.
+       01 LIN             PIC 9(03) VALUE ZEROS.
+       01 W-LEGIND        PIC 9(02) VALUE 1.
+       01 W-LEGLIN        PIC 9(02) VALUE ZEROS.
+       01 LINDET.
+          03 LD-CEP       PIC 9(08).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 LD-LOGRA     PIC X(30).
+          03 FILLER       PIC X(01) VALUE SPACES.
+          03 LD-BAIRRO    PIC X(20).
+          03 FILLER       PIC X(01) VALUE SPACES.
+          03 LD-CIDADE    PIC X(20).
+          03 FILLER       PIC X(01) VALUE SPACES.
+          03 LD-UF        PIC X(02).
                   
        01 TABFEDERACAO.
           03 FILLER PIC X(35) VALUE "ACACRE".
@@ -77,10 +110,17 @@
       * 
        01 TXTFEDERACAO.
           03 TXTFEDERACAO1 PIC x(02) VALUE SPACES.
-          03 TXTFEDERACAO2 PIC X(33) VALUE SPACES. 
-        
+          03 TXTFEDERACAO2 PIC X(33) VALUE SPACES.
+
+       01 W-OPERID         PIC X(08) VALUE SPACES.
+       01 W-REGANTES       PIC X(180) VALUE SPACES.
+       01 W-HOJELOG        PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG        PIC 9(08) VALUE ZEROS.
 
 
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERID        PIC X(08).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAPRINCIPAL.
@@ -97,7 +137,9 @@
                VALUE  "      CIDADE: ".
            05  LINE 13  COLUMN 01 
                VALUE  "      UF: ".
-           05  LINE 23  COLUMN 01 
+           05  LINE 21  COLUMN 01
+               VALUE  " ESC=ENCERRA   F1=CONSULTA POR CIDADE".
+           05  LINE 23  COLUMN 01
                VALUE  " MENSAGEM :".
                
            05  TCEP
@@ -124,9 +166,9 @@
                                                  
 
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-OPERID.
        INICIO.
-           
+           MOVE LK-OPERID TO W-OPERID.
        R0.
            OPEN I-O CADCEP
            IF ST-ERRO NOT = "00"  
@@ -159,7 +201,9 @@
            ACCEPT TCEP
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                      GO TO ROT-FIM. 
+                      GO TO ROT-FIM.
+           IF W-ACT = 02
+                      GO TO CONS-CIDADE.
            IF CEP-NUMCEP < 1000000
               MOVE "---CEP INVALIDO!---" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -169,6 +213,7 @@
            READ CADCEP
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE REGCEP TO W-REGANTES
                 PERFORM R5A
                 DISPLAY TELAPRINCIPAL
                 MOVE "*** CEP JA CADASTRAD0 ***" TO MENS
@@ -211,6 +256,8 @@
                  GO TO R5A
               ELSE
                  DISPLAY (23, 14) "FEDERACAO INVALIDA"
+                 PERFORM LEG-FEDERACAO THRU LEG-FEDERACAO-FIM
+                 DISPLAY TELAPRINCIPAL
                  MOVE 1 TO IND
                  GO TO R5
            ELSE
@@ -236,6 +283,13 @@
        INC-WR1.
                 WRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-REGANTES
+                      MOVE "CADCEP" TO LOG-ARQUIVO
+                      MOVE "I" TO LOG-ACAO
+                      MOVE CEP-NUMCEP TO LOG-CHAVE
+                      MOVE W-REGANTES TO LOG-ANTES
+                      MOVE REGCEP TO LOG-DEPOIS
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -280,8 +334,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE REGCEP TO W-REGANTES
                 DELETE CADCEP RECORD
                 IF ST-ERRO = "00"
+                   MOVE "CADCEP" TO LOG-ARQUIVO
+                   MOVE "E" TO LOG-ACAO
+                   MOVE CEP-NUMCEP TO LOG-CHAVE
+                   MOVE W-REGANTES TO LOG-ANTES
+                   MOVE SPACES TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO DE CEP EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -303,12 +364,104 @@
        ALT-RW1.
                 REWRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "CADCEP" TO LOG-ARQUIVO
+                   MOVE "A" TO LOG-ACAO
+                   MOVE CEP-NUMCEP TO LOG-CHAVE
+                   MOVE W-REGANTES TO LOG-ANTES
+                   MOVE REGCEP TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO DE CEP"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *----------------------------------------------------------------
+      ***************************************
+      * CONSULTA DE CEP POR CIDADE           *
+      ***************************************
+      *
+       CONS-CIDADE.
+           MOVE SPACES TO W-CIDADESEL
+           DISPLAY (23, 12) "INFORME A CIDADE PARA CONSULTA:"
+           ACCEPT (23, 45) W-CIDADESEL
+           IF W-CIDADESEL = SPACES
+              MOVE "*** INFORME A CIDADE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE W-CIDADESEL TO CEP-CIDADE
+           START CADCEP KEY IS NOT LESS CEP-CIDADE INVALID KEY
+                 MOVE "*** CIDADE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1.
+           DISPLAY (01, 01) ERASE
+           MOVE 01 TO CONLIN.
+       CONS-CIDADE-RD.
+           READ CADCEP NEXT RECORD
+              AT END
+                 MOVE "*** FIM DA LISTA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1.
+           IF CEP-CIDADE NOT = W-CIDADESEL
+              MOVE "*** FIM DA LISTA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE CEP-NUMCEP TO LD-CEP
+           MOVE CEP-LOGRA TO LD-LOGRA
+           MOVE CEP-BAIRRO TO LD-BAIRRO
+           MOVE CEP-CIDADE TO LD-CIDADE
+           MOVE CEP-UF TO LD-UF
+           COMPUTE LIN = CONLIN + 2
+           DISPLAY (LIN, 01) LINDET
+           ADD 1 TO CONLIN
+           IF CONLIN < 16
+              GO TO CONS-CIDADE-RD.
+       CONS-CIDADE-SOL.
+           DISPLAY (23, 12) "CONTINUA (S/N) : "
+           MOVE "S" TO W-OPCAO
+           ACCEPT (23, 30) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+              DISPLAY (01, 01) ERASE
+              MOVE 01 TO CONLIN
+              GO TO CONS-CIDADE-RD.
+           GO TO R1.
+      *----------------------------------------------------------------
+      * LEGENDA DE CODIGOS VALIDOS
+      *----------------------------------------------------------------
+       LEG-FEDERACAO.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (01, 01) "          -- FEDERACOES VALIDAS --"
+           MOVE 1 TO W-LEGIND.
+       LEG-FEDERACAO-LOOP.
+           IF W-LEGIND < 15
+              COMPUTE W-LEGLIN = 2 + W-LEGIND
+              DISPLAY (W-LEGLIN, 01) TBFEDERACAO(W-LEGIND)
+           ELSE
+              COMPUTE W-LEGLIN = 2 + W-LEGIND - 14
+              DISPLAY (W-LEGLIN, 41) TBFEDERACAO(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 28
+              GO TO LEG-FEDERACAO-LOOP.
+           DISPLAY (23, 12) "TECLE ENTER PARA CONTINUAR : "
+           ACCEPT (23, 42) W-OPCAO.
+       LEG-FEDERACAO-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      * GRAVACAO DO LOG DE AUDITORIA
+      *----------------------------------------------------------------
+       GRAVA-LOG.
+                MOVE W-OPERID TO LOG-OPERID
+                ACCEPT W-HOJELOG FROM DATE YYYYMMDD
+                ACCEPT W-HORALOG FROM TIME
+                STRING W-HOJELOG W-HORALOG(1:6) DELIMITED BY SIZE
+                       INTO LOG-DATAHORA
+                OPEN EXTEND CADLOG
+                IF ST-ERRO NOT = "00"
+                   OPEN OUTPUT CADLOG.
+                WRITE REGLOG
+                CLOSE CADLOG.
+       GRAVA-LOG-FIM.
+                EXIT.
       *----------------------------------------------------------------
        ROT-FIM.
            CLOSE CADCEP.
