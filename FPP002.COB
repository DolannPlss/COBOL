@@ -18,19 +18,81 @@
                       ALTERNATE RECORD KEY IS DENCAR
                       WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+       SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD CADCAR
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQCAR.DAT". 
+               VALUE OF FILE-ID IS "ARQCAR.DAT".
        01 REGCAR.
           03 CODCAR                   PIC 9(03).
           03 DENCAR                   PIC X(25).
           03 TIPOSAL                  PIC X(01).
           03 SALBASE                  PIC 9(06)V99.
           03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
+      *
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01 REGLOG.
+          03 LOG-OPERID               PIC X(08).
+          03 LOG-DATAHORA             PIC X(14).
+          03 LOG-ARQUIVO              PIC X(10).
+          03 LOG-ACAO                 PIC X(01).
+          03 LOG-CHAVE                PIC X(10).
+          03 LOG-ANTES                PIC X(180).
+          03 LOG-DEPOIS               PIC X(180).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -38,10 +100,18 @@
        77 W-OPCAO         PIC X(01) VALUE SPACES.
        77 W-ACT           PIC 9(02) VALUE ZEROS.
        77 MENS            PIC X(50) VALUE SPACES.
-       77 LIMPA           PIC X(50) VALUE SPACES. 
+       77 LIMPA           PIC X(50) VALUE SPACES.
        01 ST-ERRO         PIC X(02) VALUE "00".
        01 W-SEL           PIC 9(01) VALUE ZEROS.
        01 IND             PIC 9(02) VALUE 1.
+       01 W-SEMCADFUNC    PIC 9(01) VALUE ZEROS.
+       01 W-CARREF        PIC 9(01) VALUE ZEROS.
+       01 W-LEGIND        PIC 9(02) VALUE 1.
+       01 W-LEGLIN        PIC 9(02) VALUE 1.
+       01 W-OPERID        PIC X(08) VALUE SPACES.
+       01 W-REGANTES      PIC X(180) VALUE SPACES.
+       01 W-HOJELOG       PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG       PIC 9(08) VALUE ZEROS.
 
        01 TABTIPO.
           03 FILLER PIC X(13) VALUE "HHORISTA".
@@ -66,10 +136,25 @@
           
        01 TABSTAUTSX   REDEFINES TABSTATUS.
           03 TBSTATUS  PIC X(13) OCCURS 3 TIMES.
-      * 
+      *
        01 TXTSTATUS.
           03 TXTSTATUS1 PIC x(01) VALUE SPACES.
-          03 TXTSTATUS2 PIC X(12) VALUE SPACES. 
+          03 TXTSTATUS2 PIC X(12) VALUE SPACES.
+
+       01 TABRISCO.
+          03 FILLER PIC X(13) VALUE "1LEVE   1%".
+          03 FILLER PIC X(13) VALUE "2MEDIO   2%".
+          03 FILLER PIC X(13) VALUE "3GRAVE   3%".
+
+       01 TABRISCOX   REDEFINES TABRISCO.
+          03 TBRISCO  PIC X(13) OCCURS 3 TIMES.
+      *
+       01 TXTRISCO.
+          03 TXTRISCO1 PIC X(01) VALUE SPACES.
+          03 TXTRISCO2 PIC X(12) VALUE SPACES.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERID       PIC X(08).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAPRINCIPAL.
@@ -86,9 +171,11 @@
                VALUE  " TIPO DE SALARIO:".
            05  LINE 12  COLUMN 01 
                VALUE  " SALARIO BASE:".
-           05  LINE 14  COLUMN 01 
+           05  LINE 14  COLUMN 01
                VALUE  " STATUS:".
-           05  LINE 23  COLUMN 01 
+           05  LINE 16  COLUMN 01
+               VALUE  " GRAU DE RISCO (RAT/SAT):".
+           05  LINE 23  COLUMN 01
                VALUE  "MENSAGEM:".
 
            05  TCODCAR
@@ -111,11 +198,16 @@
                LINE 14  COLUMN 10  PIC X(01)
                USING  STAT
                HIGHLIGHT.
+           05  TGRAURISCO
+               LINE 16  COLUMN 27  PIC 9(01)
+               USING  GRAURISCO
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-OPERID.
        INICIO.
-           
+           MOVE LK-OPERID TO W-OPERID.
+
        R0.
            OPEN I-O CADCAR
            IF ST-ERRO NOT = "00"  
@@ -136,11 +228,27 @@
                     GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------               
+       R0B.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE 1 TO W-SEMCADFUNC
+              ELSE
+                 IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO NO INICIO! **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                 ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
        R1A.
-           MOVE SPACES TO DENCAR TIPOSAL STAT 
-           MOVE ZEROS TO CODCAR SALBASE W-SEL
+           MOVE SPACES TO DENCAR TIPOSAL STAT
+           MOVE ZEROS TO CODCAR SALBASE W-SEL GRAURISCO
       *-------------[VISUALIZACAO DA TELA]--------------------
            DISPLAY TELAPRINCIPAL.
        R1.
@@ -157,10 +265,11 @@
            READ CADCAR
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE REGCAR TO W-REGANTES
                 DISPLAY TELAPRINCIPAL
                 MOVE "*** CARGO JA CADASTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R1
+                GO TO ACE-001
              ELSE
                 MOVE "ERRO NA LEITURA ARQUIVO CADCAR" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -186,6 +295,7 @@
                  GO TO R3A
               ELSE
                  DISPLAY (23, 14) "TIPO INVALIDO"
+                 PERFORM LEG-TIPO THRU LEG-TIPO-FIM
                  MOVE 1 TO IND
                  GO TO R3
            ELSE
@@ -208,13 +318,31 @@
                  GO TO R5A
               ELSE
                  DISPLAY (23, 14) "STATUS INVALIDO"
+                 PERFORM LEG-STATUS THRU LEG-STATUS-FIM
                  MOVE 1 TO IND
                  GO TO R5
            ELSE
                MOVE 1 TO IND
                DISPLAY (14, 10) TXTSTATUS2.
+       R6.
+           ACCEPT TGRAURISCO.
+       R6A.
+           MOVE TBRISCO(IND) TO TXTRISCO
+           IF TXTRISCO1 NOT = GRAURISCO
+              ADD 1 TO IND
+              IF IND < 4
+                 GO TO R6A
+              ELSE
+                 DISPLAY (23, 14) "GRAU DE RISCO INVALIDO"
+                 PERFORM LEG-RISCO THRU LEG-RISCO-FIM
+                 MOVE 1 TO IND
+                 GO TO R6
+           ELSE
+               MOVE 1 TO IND
+               DISPLAY (16, 29) TXTRISCO2.
       * ------------- VERICAR SE E ALTERACAO -----------------
-
+           IF W-SEL = 1
+                GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -230,6 +358,13 @@
        INC-WR1.
                 WRITE REGCAR
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-REGANTES
+                      MOVE "CADCAR" TO LOG-ARQUIVO
+                      MOVE "I" TO LOG-ACAO
+                      MOVE CODCAR TO LOG-CHAVE
+                      MOVE W-REGANTES TO LOG-ANTES
+                      MOVE REGCAR TO LOG-DEPOIS
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -242,8 +377,160 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1A
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R2
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+                MOVE ZEROS TO W-CARREF
+                IF W-SEMCADFUNC = 0
+                   PERFORM CHECK-FUNCCAR THRU CHECK-FUNCCAR-FIM.
+                IF W-CARREF = 1
+                   MOVE "* CARGO POSSUI FUNCIONARIOS ATIVOS *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+       EXC-DL1.
+                MOVE REGCAR TO W-REGANTES
+                DELETE CADCAR RECORD
+                IF ST-ERRO = "00"
+                   MOVE "CADCAR" TO LOG-ARQUIVO
+                   MOVE "E" TO LOG-ACAO
+                   MOVE CODCAR TO LOG-CHAVE
+                   MOVE W-REGANTES TO LOG-ANTES
+                   MOVE SPACES TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   MOVE "*** CARGO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCAR
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "CADCAR" TO LOG-ARQUIVO
+                   MOVE "A" TO LOG-ACAO
+                   MOVE CODCAR TO LOG-CHAVE
+                   MOVE W-REGANTES TO LOG-ANTES
+                   MOVE REGCAR TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   MOVE "*** CARGO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE CARGO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       CHECK-FUNCCAR.
+                MOVE LOW-VALUES TO CODFUNC
+                START CADFUNC KEY IS NOT LESS CODFUNC
+                   INVALID KEY
+                      GO TO CHECK-FUNCCAR-FIM.
+       CHECK-FUNCCAR-RD.
+                READ CADFUNC NEXT RECORD
+                   AT END
+                      GO TO CHECK-FUNCCAR-FIM.
+                IF FUNCCAR = CODCAR AND FUNCSTAT = "A"
+                   MOVE 1 TO W-CARREF
+                   GO TO CHECK-FUNCCAR-FIM.
+                GO TO CHECK-FUNCCAR-RD.
+       CHECK-FUNCCAR-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+      * LEGENDA DE CODIGOS VALIDOS
+      *----------------------------------------------------------------
+       LEG-TIPO.
+           MOVE 1 TO W-LEGIND.
+       LEG-TIPO-LOOP.
+           COMPUTE W-LEGLIN = 3 + W-LEGIND
+           DISPLAY (W-LEGLIN, 45) TBTIPO(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 4
+              GO TO LEG-TIPO-LOOP.
+       LEG-TIPO-FIM.
+           EXIT.
+      *
+       LEG-STATUS.
+           MOVE 1 TO W-LEGIND.
+       LEG-STATUS-LOOP.
+           COMPUTE W-LEGLIN = 3 + W-LEGIND
+           DISPLAY (W-LEGLIN, 45) TBSTATUS(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 4
+              GO TO LEG-STATUS-LOOP.
+       LEG-STATUS-FIM.
+           EXIT.
+      *
+       LEG-RISCO.
+           MOVE 1 TO W-LEGIND.
+       LEG-RISCO-LOOP.
+           COMPUTE W-LEGLIN = 3 + W-LEGIND
+           DISPLAY (W-LEGLIN, 45) TBRISCO(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 4
+              GO TO LEG-RISCO-LOOP.
+       LEG-RISCO-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      * GRAVACAO DO LOG DE AUDITORIA
+      *----------------------------------------------------------------
+       GRAVA-LOG.
+                MOVE W-OPERID TO LOG-OPERID
+                ACCEPT W-HOJELOG FROM DATE YYYYMMDD
+                ACCEPT W-HORALOG FROM TIME
+                STRING W-HOJELOG W-HORALOG(1:6) DELIMITED BY SIZE
+                       INTO LOG-DATAHORA
+                OPEN EXTEND CADLOG
+                IF ST-ERRO NOT = "00"
+                   OPEN OUTPUT CADLOG.
+                WRITE REGLOG
+                CLOSE CADLOG.
+       GRAVA-LOG-FIM.
+                EXIT.
       *----------------------------------------------------------------
        ROT-FIM.
+           IF W-SEMCADFUNC = 0
+              CLOSE CADFUNC.
            CLOSE CADCAR.
            STOP RUN.
 
