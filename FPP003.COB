@@ -33,6 +33,10 @@
                       ALTERNATE RECORD KEY IS FUNCCEP
                       WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+           SELECT CADLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -71,6 +75,33 @@
           03 NUMRES                   PIC 9(04).
           03 COMPRES                  PIC X(12).
           03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01 REGLOG.
+          03 LOG-OPERID               PIC X(08).
+          03 LOG-DATAHORA             PIC X(14).
+          03 LOG-ARQUIVO              PIC X(10).
+          03 LOG-ACAO                 PIC X(01).
+          03 LOG-CHAVE                PIC X(10).
+          03 LOG-ANTES                PIC X(180).
+          03 LOG-DEPOIS               PIC X(180).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT          PIC 9(06) VALUE ZEROS.
@@ -81,6 +112,10 @@
        01 ST-ERRO         PIC X(02) VALUE "00".
        01 W-SEL           PIC 9(01) VALUE ZEROS.
        01 IND             PIC 9(02) VALUE 1.
+       01 W-QTDEP         PIC 9(01) VALUE ZEROS.
+       01 W-CODFUNCREF    PIC 9(06) VALUE ZEROS.
+       01 W-LEGIND        PIC 9(02) VALUE 1.
+       01 W-LEGLIN        PIC 9(02) VALUE 1.
 
        01 TABSTATUS.
           03 FILLER PIC X(13) VALUE "AATIVA".
@@ -126,6 +161,24 @@
           03 AAAAMMDD1 PIC X(04) VALUE SPACES.
           03 AAAAMMDD2 PIC X(02) VALUE SPACES.
           03 AAAAMMDD3 PIC X(02) VALUE SPACES.
+
+       01  W-HOJE           PIC 9(08) VALUE ZEROS.
+       01  W-DATANUM        PIC 9(08) VALUE ZEROS.
+       01  W-DIA            PIC 9(02) VALUE ZEROS.
+       01  W-MES            PIC 9(02) VALUE ZEROS.
+       01  W-ANO            PIC 9(04) VALUE ZEROS.
+       01  W-DIASMES        PIC 9(02) VALUE ZEROS.
+       01  W-TMP            PIC 9(04) VALUE ZEROS.
+       01  W-REM4           PIC 9(04) VALUE ZEROS.
+       01  W-REM100         PIC 9(04) VALUE ZEROS.
+       01  W-REM400         PIC 9(04) VALUE ZEROS.
+       01  W-OPERID         PIC X(08) VALUE SPACES.
+       01  W-REGANTES       PIC X(180) VALUE SPACES.
+       01  W-HOJELOG        PIC 9(08) VALUE ZEROS.
+       01  W-HORALOG        PIC 9(08) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01  LK-OPERID        PIC X(08).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAPRINCIPAL.
@@ -193,8 +246,9 @@
                USING  DEPENSTAT
                HIGHLIGHT.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO. 
+       PROCEDURE DIVISION USING LK-OPERID.
+       INICIO.
+           MOVE LK-OPERID TO W-OPERID.
        R0.
            OPEN I-O CADDEPEN
            IF ST-ERRO NOT = "00"  
@@ -216,7 +270,7 @@
            ELSE
                  NEXT SENTENCE.
        R0A.
-           OPEN INPUT CADFUNC
+           OPEN I-O CADFUNC
            IF ST-ERRO NOT = "00"  
               IF ST-ERRO = "30"
                  MOVE "*** ARQUIVO DE CADFUNC NAO ENCONTRADO **" TO MENS
@@ -227,8 +281,9 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
-                 NEXT SENTENCE. 
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------- 
+                 NEXT SENTENCE.
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       R1INIT.
            MOVE SPACES TO NOMEDEPEN SEXODEPEN DEPENSTAT
            MOVE SPACES TO DEPENINSS DEPENIMPRENDA 
            MOVE ZEROS TO DEPENCODFUNC DEPENDATANASC
@@ -274,10 +329,11 @@
            READ CADDEPEN
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE REGDEPEN TO W-REGANTES
                 DISPLAY TELAPRINCIPAL
                 MOVE "*** DEPEN JA CADASTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R1
+                GO TO ACE-001
              ELSE
                 MOVE "ERRO NA LEITURA ARQUIVO CADDEPEN" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -305,6 +361,7 @@
                  GO TO R4A
               ELSE
                  DISPLAY (23, 14) "GRAUPAREN INVALIDO"
+                 PERFORM LEG-PAREN THRU LEG-PAREN-FIM
                  MOVE 1 TO IND
                  GO TO R4
            ELSE
@@ -314,9 +371,40 @@
 
            ACCEPT TDEPENDATANASC.
            MOVE DEPENDATANASC TO DDMMAAAA
+           MOVE DDMMAAAA1 TO W-DIA
+           MOVE DDMMAAAA2 TO W-MES
+           MOVE DDMMAAAA3 TO W-ANO
+           IF W-MES < 1 OR W-MES > 12
+              MOVE "MES INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           IF W-DIA < 1 OR W-DIA > 31
+              MOVE "DIA INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           MOVE 31 TO W-DIASMES
+           IF W-MES = 4 OR W-MES = 6 OR W-MES = 9 OR W-MES = 11
+              MOVE 30 TO W-DIASMES.
+           IF W-MES = 2
+              MOVE 28 TO W-DIASMES
+              DIVIDE W-ANO BY 4 GIVING W-TMP REMAINDER W-REM4
+              DIVIDE W-ANO BY 100 GIVING W-TMP REMAINDER W-REM100
+              DIVIDE W-ANO BY 400 GIVING W-TMP REMAINDER W-REM400
+              IF W-REM4 = 0 AND (W-REM100 NOT = 0 OR W-REM400 = 0)
+                 MOVE 29 TO W-DIASMES.
+           IF W-DIA > W-DIASMES
+              MOVE "*** DIA INEXISTENTE NO MES INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
            MOVE DDMMAAAA1 TO AAAAMMDD3
            MOVE DDMMAAAA2 TO AAAAMMDD2
            MOVE DDMMAAAA3 TO AAAAMMDD1
+           MOVE AAAAMMDD TO W-DATANUM
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           IF W-DATANUM > W-HOJE
+              MOVE "*** DATA NAO PODE SER FUTURA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
            MOVE AAAAMMDD TO DEPENDATANASC.
        R6.
            ACCEPT TSEXODEPEN
@@ -357,6 +445,7 @@
                      ELSE
                         MOVE "*** CARACTER INVALIDO ***" TO MENS
                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        DISPLAY (23, 45) "S=SIM  N=NAO  E=ESPECIAL"
                         GO TO R7.
        R8.
            ACCEPT TDEPENIMPRENDA
@@ -379,6 +468,7 @@
                      ELSE
                         MOVE "*** CARACTER INVALIDO ***" TO MENS
                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        DISPLAY (23, 45) "S=SIM  N=NAO  E=ESPECIAL"
                         GO TO R8.
        R9.
            ACCEPT TDEPENSTAT.
@@ -390,13 +480,15 @@
                  GO TO R9A
               ELSE
                  DISPLAY (23, 14) "STATUS INVALIDO"
+                 PERFORM LEG-STATUS THRU LEG-STATUS-FIM
                  MOVE 1 TO IND
                  GO TO R9
            ELSE
                MOVE 1 TO IND
                DISPLAY (23, 14) TXTSTATUS2.
       * ------------- VERICAR SE E ALTERACAO -----------------
-
+           IF W-SEL = 1
+                GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -412,6 +504,14 @@
        INC-WR1.
                 WRITE REGDEPEN
                 IF ST-ERRO = "00" OR "02"
+                      PERFORM RECALC-QUANTDEP THRU RECALC-QUANTDEP-FIM
+                      MOVE SPACES TO W-REGANTES
+                      MOVE "CADDEPEN" TO LOG-ARQUIVO
+                      MOVE "I" TO LOG-ACAO
+                      MOVE DEPENKEY TO LOG-CHAVE
+                      MOVE W-REGANTES TO LOG-ANTES
+                      MOVE REGDEPEN TO LOG-DEPOIS
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -424,6 +524,147 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1INIT
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1INIT.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE REGDEPEN TO W-REGANTES
+                DELETE CADDEPEN RECORD
+                IF ST-ERRO = "00"
+                   PERFORM RECALC-QUANTDEP THRU RECALC-QUANTDEP-FIM
+                   MOVE "CADDEPEN" TO LOG-ARQUIVO
+                   MOVE "E" TO LOG-ACAO
+                   MOVE DEPENKEY TO LOG-CHAVE
+                   MOVE W-REGANTES TO LOG-ANTES
+                   MOVE SPACES TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   MOVE "*** DEPENDENTE EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1INIT.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1INIT.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGDEPEN
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "CADDEPEN" TO LOG-ARQUIVO
+                   MOVE "A" TO LOG-ACAO
+                   MOVE DEPENKEY TO LOG-CHAVE
+                   MOVE W-REGANTES TO LOG-ANTES
+                   MOVE REGDEPEN TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   MOVE "*** DEPENDENTE ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1INIT.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE DEPENDENTE"
+                                                         TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       RECALC-QUANTDEP.
+                MOVE DEPENCODFUNC TO W-CODFUNCREF
+                MOVE ZEROS TO W-QTDEP
+                START CADDEPEN KEY IS NOT LESS DEPENCODFUNC
+                   INVALID KEY
+                      GO TO RECALC-QUANTDEP-UPD.
+       RECALC-QUANTDEP-RD.
+                READ CADDEPEN NEXT RECORD
+                   AT END
+                      GO TO RECALC-QUANTDEP-UPD.
+                IF DEPENCODFUNC NOT = W-CODFUNCREF
+                   GO TO RECALC-QUANTDEP-UPD.
+                ADD 1 TO W-QTDEP
+                GO TO RECALC-QUANTDEP-RD.
+       RECALC-QUANTDEP-UPD.
+                MOVE W-CODFUNCREF TO CODFUNC
+                READ CADFUNC
+                IF ST-ERRO = "00"
+                   MOVE W-QTDEP TO QUANTDEP
+                   REWRITE REGFUNC.
+       RECALC-QUANTDEP-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+      * LEGENDA DE CODIGOS VALIDOS
+      *----------------------------------------------------------------
+       LEG-PAREN.
+           MOVE 1 TO W-LEGIND.
+       LEG-PAREN-LOOP.
+           COMPUTE W-LEGLIN = 3 + W-LEGIND
+           DISPLAY (W-LEGLIN, 45) TBPAREN(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 11
+              GO TO LEG-PAREN-LOOP.
+       LEG-PAREN-FIM.
+           EXIT.
+      *
+       LEG-STATUS.
+           MOVE 1 TO W-LEGIND.
+       LEG-STATUS-LOOP.
+           COMPUTE W-LEGLIN = 3 + W-LEGIND
+           DISPLAY (W-LEGLIN, 45) TBSTATUS(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 4
+              GO TO LEG-STATUS-LOOP.
+       LEG-STATUS-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      * GRAVACAO DO LOG DE AUDITORIA
+      *----------------------------------------------------------------
+       GRAVA-LOG.
+                MOVE W-OPERID TO LOG-OPERID
+                ACCEPT W-HOJELOG FROM DATE YYYYMMDD
+                ACCEPT W-HORALOG FROM TIME
+                STRING W-HOJELOG W-HORALOG(1:6) DELIMITED BY SIZE
+                       INTO LOG-DATAHORA
+                OPEN EXTEND CADLOG
+                IF ST-ERRO NOT = "00"
+                   OPEN OUTPUT CADLOG.
+                WRITE REGLOG
+                CLOSE CADLOG.
+       GRAVA-LOG-FIM.
+                EXIT.
       *----------------------------------------------------------------
        ROT-FIM.
            CLOSE CADFUNC CADDEPEN.
