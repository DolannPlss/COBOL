@@ -0,0 +1,464 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP006.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *******************************
+      * CALCULO DO 13 SALARIO       *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCAR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODCAR
+                      ALTERNATE RECORD KEY IS DENCAR
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADDECTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADDECTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMEARQ.
+       01 REGDECTX    PIC X(100).
+      *-----------------------------------------------------------------
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCAR.DAT".
+       01 REGCAR.
+          03 CODCAR                   PIC 9(03).
+          03 DENCAR                   PIC X(25).
+          03 TIPOSAL                  PIC X(01).
+          03 SALBASE                  PIC 9(06)V99.
+          03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 IND             PIC 9(02) VALUE 1.
+       01 W-ANOCOMPET     PIC 9(04) VALUE ZEROS.
+       01 W-NOMEARQ       PIC X(20) VALUE SPACES.
+       01 W-NOMEARQ1.
+          03 FILLER       PIC X(08) VALUE "CADDECRL".
+          03 W-NOMEARQ-AA PIC 9(04) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".DOC".
+       01 SALBRUTO        PIC 9(06)V99 VALUE ZEROS.
+       01 INSS            PIC 9(06)V99 VALUE ZEROS.
+       01 IMPREN          PIC 9(06)V99 VALUE ZEROS.
+       01 W-BASEIMP       PIC 9(06)V99 VALUE ZEROS.
+       01 W-DECTOTAL      PIC 9(06)V99 VALUE ZEROS.
+       01 W-DEC1PARC      PIC 9(06)V99 VALUE ZEROS.
+       01 W-DEC2PARC      PIC 9(06)V99 VALUE ZEROS.
+       01 W-TOTFUNC       PIC 9(06) VALUE ZEROS.
+       01 W-TOTDEC        PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTINSS       PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTIMPREN     PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTLIQ        PIC 9(08)V99 VALUE ZEROS.
+       01 W-ANOADM        PIC 9(04) VALUE ZEROS.
+       01 W-MESADM        PIC 9(02) VALUE ZEROS.
+       01 W-MESESAVOS     PIC 9(02) VALUE ZEROS.
+
+      *----------[ TABELA DE FAIXAS DE DESCONTO INSS ]------------------
+       01 TAB-INSS.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 002300,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,0800.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 004500,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,0900.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 999999,99.
+             05 FILLER PIC 9(01)V9999 VALUE 0,1000.
+       01 TAB-INSSX REDEFINES TAB-INSS.
+          03 TB-INSS OCCURS 3 TIMES.
+             05 TB-INSS-LIMITE PIC 9(06)V99.
+             05 TB-INSS-ALIQ   PIC 9(01)V9999.
+
+      *----------[ TABELA DE FAIXAS DE DESCONTO IRRF ]-------------------
+       01 TAB-IRRF.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 003400,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,0000.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 006000,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,1200.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 009500,00.
+             05 FILLER PIC 9(01)V9999 VALUE 0,1500.
+          03 FILLER.
+             05 FILLER PIC 9(06)V99 VALUE 999999,99.
+             05 FILLER PIC 9(01)V9999 VALUE 0,2000.
+       01 TAB-IRRFX REDEFINES TAB-IRRF.
+          03 TB-IRRF OCCURS 4 TIMES.
+             05 TB-IRRF-LIMITE PIC 9(06)V99.
+             05 TB-IRRF-ALIQ   PIC 9(01)V9999.
+
+       01 DECTX.
+                03 CODFUNCTX      PIC 999999.
+                03 FILLER            PIC X(01) VALUE " ".
+                03 NOMETX       PIC X(25).
+                03 FUNCCARTX      PIC 9(03).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 DECTOTALTX          PIC 9(06)V99.
+                03 FILLER            PIC X(01) VALUE " ".
+                03 DEC1PARCTX          PIC 9(06)V99.
+                03 FILLER            PIC X(01) VALUE " ".
+                03 INSSTX          PIC 9(06)V99.
+                03 FILLER            PIC X(01) VALUE " ".
+                03 IMPRENTX          PIC 9(06)V99.
+                03 FILLER            PIC X(01) VALUE " ".
+                03 DEC2PARCTX          PIC 9(06)V99.
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(30) VALUE
+                        "   *** CALCULO 13 SALARIO ***".
+       01 CAB0B.
+                03 FILLER         PIC X(11) VALUE "ANO BASE: ".
+                03 CAB-ANOCOMPET  PIC 9999.
+       01 CAB1.
+                03 CAB-CODFUNCTX     PIC X(06) VALUE "COD".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOMETX        PIC X(15) VALUE "   NOME FUNC   ".
+                03 FILLER            PIC X(10) VALUE " ".
+                03 CAB-FUNCCARTX     PIC X(05) VALUE "CARGO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DECTOTALTX    PIC X(07) VALUE "13 TOT.".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DEC1PARCTX    PIC X(07) VALUE "1A PARC".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-INSSTX        PIC X(04) VALUE "INSS".
+                03 FILLER            PIC X(05) VALUE " ".
+                03 CAB-IMPRENTX      PIC X(09) VALUE "IMP.RENDA".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DEC2PARCTX    PIC X(07) VALUE "2A PARC".
+       01 CAB2.
+                03 CAB-CODFUNCTX     PIC X(06) VALUE "------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOMETX        PIC X(15) VALUE "---------------".
+                03 FILLER            PIC X(10) VALUE " ".
+                03 CAB-FUNCCARTX     PIC X(05) VALUE "-----".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DECTOTALTX    PIC X(07) VALUE "-------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DEC1PARCTX    PIC X(07) VALUE "-------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-INSSTX        PIC X(04) VALUE "----".
+                03 FILLER            PIC X(05) VALUE " ".
+                03 CAB-IMPRENTX      PIC X(09) VALUE "---------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DEC2PARCTX    PIC X(07) VALUE "-------".
+       01 CABTOT.
+                03 FILLER            PIC X(05) VALUE "FUNC:".
+                03 CABTOT-TOTFUNC    PIC ZZZ.ZZ9.
+                03 FILLER            PIC X(01) VALUE SPACES.
+                03 FILLER            PIC X(04) VALUE "13O:".
+                03 CABTOT-TOTDEC     PIC ZZZ.ZZZ,99.
+                03 FILLER            PIC X(01) VALUE SPACES.
+                03 FILLER            PIC X(05) VALUE "INSS:".
+                03 CABTOT-TOTINSS    PIC ZZZ.ZZZ,99.
+                03 FILLER            PIC X(01) VALUE SPACES.
+                03 FILLER            PIC X(05) VALUE "IRRF:".
+                03 CABTOT-TOTIMPREN  PIC ZZZ.ZZZ,99.
+                03 FILLER            PIC X(01) VALUE SPACES.
+                03 FILLER            PIC X(04) VALUE "LIQ:".
+                03 CABTOT-TOTLIQ     PIC ZZZ.ZZZ,99.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "        *** CALCULO DO 13 SALARIO  ***".
+           05  LINE 09  COLUMN 01
+               VALUE  "                         ANO BASE (AAAA) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA CALC".
+           05  LINE 12  COLUMN 41
+               VALUE  "ULO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-ANOCOMPET
+               LINE 09  COLUMN 44  PIC 9999
+               USING  W-ANOCOMPET
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO NOME DENCAR TIPOSAL
+                MOVE ZEROS TO CODFUNC FUNCCAR
+                MOVE ZEROS TO SALBASE SALBRUTO INSS
+                MOVE ZEROS TO IMPREN W-DECTOTAL W-DEC1PARC W-DEC2PARC
+                MOVE ZEROS TO W-ANOCOMPET
+                MOVE ZEROS TO W-TOTFUNC W-TOTDEC W-TOTINSS
+                MOVE ZEROS TO W-TOTIMPREN W-TOTLIQ
+                DISPLAY TELAPRINCIPAL.
+       INC-COMPET.
+                ACCEPT TW-ANOCOMPET
+                IF W-ANOCOMPET < 1900
+                   MOVE "*** ANO BASE INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-COMPET.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO FUNC NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CAR NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           MOVE W-ANOCOMPET TO W-NOMEARQ-AA
+           MOVE W-NOMEARQ1 TO W-NOMEARQ
+           OPEN OUTPUT CADDECTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADDECTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           WRITE REGDECTX FROM CAB0.
+           MOVE W-ANOCOMPET TO CAB-ANOCOMPET
+           WRITE REGDECTX FROM CAB0B.
+           MOVE SPACES TO REGDECTX
+           WRITE REGDECTX.
+           WRITE REGDECTX FROM CAB1.
+           WRITE REGDECTX FROM CAB2.
+      *
+       LER-FUNC01.
+                READ CADFUNC NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADFUNC ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-TOTAIS
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADFUNC"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+           IF FUNCSTAT NOT = "A"
+              GO TO LER-FUNC01.
+       INC-003.
+           MOVE CODFUNC TO CODFUNCTX.
+           MOVE NOME  TO NOMETX.
+           MOVE FUNCCAR TO FUNCCARTX.
+
+           MOVE FUNCCAR TO CODCAR.
+           READ CADCAR
+
+           IF TIPOSAL = "H"
+                   COMPUTE SALBRUTO = SALBASE * 220.
+           IF TIPOSAL = "D"
+                   COMPUTE SALBRUTO = SALBASE * 30.
+           IF TIPOSAL = "M"
+                   COMPUTE SALBRUTO = SALBASE * 1.
+
+      * 13 SALARIO PROPORCIONAL POR AVOS, CONFORME A DATA DE ADMISSAO
+      * GRAVADA NO CADFUNC (DATAADM NO FORMATO AAAAMMDD).
+           MOVE DATAADM(1:4) TO W-ANOADM
+           MOVE DATAADM(5:2) TO W-MESADM
+           IF W-ANOADM < W-ANOCOMPET
+              MOVE 12 TO W-MESESAVOS
+           ELSE
+              IF W-ANOADM = W-ANOCOMPET
+                 COMPUTE W-MESESAVOS = 13 - W-MESADM
+              ELSE
+                 MOVE 0 TO W-MESESAVOS.
+           IF W-MESESAVOS = 0
+              MOVE "*** FUNCIONARIO ADMITIDO APOS A COMPETENCIA ***"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LER-FUNC01.
+           COMPUTE SALBRUTO ROUNDED = SALBRUTO * W-MESESAVOS / 12.
+           MOVE SALBRUTO TO W-DECTOTAL.
+           MOVE W-DECTOTAL TO DECTOTALTX.
+
+           COMPUTE W-DEC1PARC = W-DECTOTAL / 2.
+           MOVE W-DEC1PARC TO DEC1PARCTX.
+
+           MOVE W-DECTOTAL TO SALBRUTO.
+           PERFORM CALC-INSS THRU CALC-INSS-FIM.
+           MOVE INSS TO INSSTX.
+
+           PERFORM CALC-IRRF THRU CALC-IRRF-FIM.
+           MOVE IMPREN TO IMPRENTX.
+
+           COMPUTE W-DEC2PARC = W-DECTOTAL - W-DEC1PARC - INSS - IMPREN.
+           MOVE W-DEC2PARC TO DEC2PARCTX.
+
+       INC-WR1.
+                WRITE REGDECTX FROM DECTX
+                IF ST-ERRO = "00"
+                      ADD 1 TO W-TOTFUNC
+                      ADD W-DECTOTAL TO W-TOTDEC
+                      ADD INSS TO W-TOTINSS
+                      ADD IMPREN TO W-TOTIMPREN
+                      ADD W-DEC1PARC TO W-TOTLIQ
+                      ADD W-DEC2PARC TO W-TOTLIQ
+                      DISPLAY (20, 50) CODFUNCTX
+                      MOVE "*** DADOS IMPRESSOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LER-FUNC01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADDECTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       ROT-TOTAIS.
+                WRITE REGDECTX FROM CAB2
+                MOVE W-TOTFUNC TO CABTOT-TOTFUNC
+                MOVE W-TOTDEC TO CABTOT-TOTDEC
+                MOVE W-TOTINSS TO CABTOT-TOTINSS
+                MOVE W-TOTIMPREN TO CABTOT-TOTIMPREN
+                MOVE W-TOTLIQ TO CABTOT-TOTLIQ
+                WRITE REGDECTX FROM CABTOT
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       CALC-INSS.
+                MOVE 1 TO IND.
+       CALC-INSS-LOOP.
+                IF SALBRUTO <= TB-INSS-LIMITE(IND) OR IND = 3
+                   COMPUTE INSS = SALBRUTO * TB-INSS-ALIQ(IND)
+                   MOVE 1 TO IND
+                ELSE
+                   ADD 1 TO IND
+                   GO TO CALC-INSS-LOOP.
+       CALC-INSS-FIM.
+                EXIT.
+      *
+       CALC-IRRF.
+                MOVE 1 TO IND
+                COMPUTE W-BASEIMP = SALBRUTO - INSS.
+       CALC-IRRF-LOOP.
+                IF W-BASEIMP <= TB-IRRF-LIMITE(IND) OR IND = 4
+                   COMPUTE IMPREN = W-BASEIMP * TB-IRRF-ALIQ(IND)
+                   MOVE 1 TO IND
+                ELSE
+                   ADD 1 TO IND
+                   GO TO CALC-IRRF-LOOP.
+       CALC-IRRF-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADFUNC CADCAR CADDECTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
