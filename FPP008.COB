@@ -0,0 +1,423 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP008.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *******************************
+      * CALCULO DE RESCISAO         *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCAR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODCAR
+                      ALTERNATE RECORD KEY IS DENCAR
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADRESCTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADRESCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RESCISOES.DOC".
+       01 REGRESCTX    PIC X(100).
+      *-----------------------------------------------------------------
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCAR.DAT".
+       01 REGCAR.
+          03 CODCAR                   PIC 9(03).
+          03 DENCAR                   PIC X(25).
+          03 TIPOSAL                  PIC X(01).
+          03 SALBASE                  PIC 9(06)V99.
+          03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 SALBRUTO        PIC 9(06)V99 VALUE ZEROS.
+       01 W-MOTIVO        PIC X(01) VALUE SPACES.
+       01 W-MESAVOS       PIC 9(02) VALUE ZEROS.
+       01 W-DECPROP       PIC 9(06)V99 VALUE ZEROS.
+       01 W-FERPROP       PIC 9(06)V99 VALUE ZEROS.
+       01 W-FERTERCO      PIC 9(06)V99 VALUE ZEROS.
+       01 W-FGTSACUM      PIC 9(06)V99 VALUE ZEROS.
+       01 W-ALIQFGTS      PIC 9(01)V9999 VALUE 0,0800.
+       01 W-MULTAFGTS     PIC 9(06)V99 VALUE ZEROS.
+       01 W-TOTRESC       PIC 9(07)V99 VALUE ZEROS.
+      *----------[ CAMPOS DE ENTRADA/VALIDACAO DE DATA ]-----------------
+       01  W-DATATXT       PIC X(08) VALUE SPACES.
+       01  DDMMAAAA REDEFINES W-DATATXT.
+          03 DDMMAAAA1 PIC X(02).
+          03 DDMMAAAA2 PIC X(02).
+          03 DDMMAAAA3 PIC X(04).
+       01  AAAAMMDD.
+          03 AAAAMMDD1 PIC X(04) VALUE SPACES.
+          03 AAAAMMDD2 PIC X(02) VALUE SPACES.
+          03 AAAAMMDD3 PIC X(02) VALUE SPACES.
+       01  W-DTADM        PIC 9(08) VALUE ZEROS.
+       01  W-DTDESL       PIC 9(08) VALUE ZEROS.
+       01  W-CHKFUTURO    PIC 9(01) VALUE ZEROS.
+       01  W-HOJE           PIC 9(08) VALUE ZEROS.
+       01  W-DATANUM        PIC 9(08) VALUE ZEROS.
+       01  W-DIA            PIC 9(02) VALUE ZEROS.
+       01  W-MES            PIC 9(02) VALUE ZEROS.
+       01  W-ANO            PIC 9(04) VALUE ZEROS.
+       01  W-DIASMES        PIC 9(02) VALUE ZEROS.
+       01  W-TMP            PIC 9(04) VALUE ZEROS.
+       01  W-REM4           PIC 9(04) VALUE ZEROS.
+       01  W-REM100         PIC 9(04) VALUE ZEROS.
+       01  W-REM400         PIC 9(04) VALUE ZEROS.
+
+       01 RESC-TIT.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(30) VALUE
+                        "   *** TERMO DE RESCISAO ***".
+       01 RESC-SEP.
+                03 FILLER      PIC X(60) VALUE ALL "-".
+       01 RESC-FUNC.
+                03 FILLER      PIC X(14) VALUE "FUNCIONARIO : ".
+                03 RESC-CODFUNC PIC 9(06).
+                03 FILLER      PIC X(02) VALUE "  ".
+                03 RESC-NOME    PIC X(30).
+       01 RESC-DESL.
+                03 FILLER        PIC X(20) VALUE "DATA DESLIGAMENTO : ".
+                03 RESC-DTDESL   PIC 9(08).
+                03 FILLER        PIC X(10) VALUE " MOTIVO : ".
+                03 RESC-MOTIVO   PIC X(01).
+       01 RESC-DEC.
+                03 FILLER      PIC X(20) VALUE "13 PROPORCIONAL   : ".
+                03 RESC-DECV   PIC ZZZ.ZZZ,99.
+       01 RESC-FER.
+                03 FILLER      PIC X(20) VALUE "FERIAS PROPORC.   : ".
+                03 RESC-FERV   PIC ZZZ.ZZZ,99.
+       01 RESC-FER3.
+                03 FILLER      PIC X(20) VALUE "1/3 CONST. FERIAS : ".
+                03 RESC-FER3V  PIC ZZZ.ZZZ,99.
+       01 RESC-MULTA.
+                03 FILLER      PIC X(20) VALUE "MULTA FGTS 40%    : ".
+                03 RESC-MULTAV PIC ZZZ.ZZZ,99.
+       01 RESC-TOT.
+                03 FILLER      PIC X(20) VALUE "TOTAL RESCISAO    : ".
+                03 RESC-TOTV   PIC ZZ.ZZZ.ZZZ,99.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "        *** CALCULO DE RESCISAO  ***".
+           05  LINE 05  COLUMN 01
+               VALUE  " CODIGO DO FUNCIONARIO :".
+           05  LINE 07  COLUMN 01
+               VALUE  " NOME                  :".
+           05  LINE 09  COLUMN 01
+               VALUE  " DATA ADMISSAO  (DDMMAAAA) :  (LIDA DO CADFUNC)".
+           05  LINE 11  COLUMN 01
+               VALUE  " DATA DESLIGAMENTO (DDMMAAAA) :".
+           05  LINE 13  COLUMN 01
+               VALUE  " MOTIVO (D=SEM JUSTA CAUSA J=JUSTA CAUSA".
+           05  LINE 13  COLUMN 42
+               VALUE  " P=PEDIDO) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCODFUNC
+               LINE 05  COLUMN 26  PIC 9(06)
+               USING  CODFUNC
+               HIGHLIGHT.
+           05  TNOME
+               LINE 07  COLUMN 26  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TDTADM
+               LINE 09  COLUMN 30  PIC X(08)
+               USING  W-DATATXT
+               HIGHLIGHT.
+           05  TDTDESL
+               LINE 11  COLUMN 34  PIC X(08)
+               USING  W-DATATXT
+               HIGHLIGHT.
+           05  TMOTIVO
+               LINE 13  COLUMN 55  PIC X(01)
+               USING  W-MOTIVO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO NOME DENCAR TIPOSAL W-MOTIVO
+                MOVE ZEROS TO CODFUNC FUNCCAR SALBASE SALBRUTO
+                MOVE ZEROS TO W-DTADM W-DTDESL W-MESAVOS
+                MOVE ZEROS TO W-DECPROP W-FERPROP W-FERTERCO
+                MOVE ZEROS TO W-FGTSACUM W-MULTAFGTS W-TOTRESC
+                DISPLAY TELAPRINCIPAL.
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO FUNC NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CAR NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       R1.
+           ACCEPT TCODFUNC
+           READ CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF FUNCSTAT NOT = "D"
+              MOVE "*** FUNCIONARIO NAO ESTA DESLIGADO NO CADFUNC ***"
+                                                              TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE NOME TO TNOME
+           DISPLAY TNOME.
+       R2.
+      * DATA DE ADMISSAO NAO E MAIS DIGITADA; E LIDA DIRETO DO CADFUNC.
+           MOVE DATAADM TO W-DTADM
+           MOVE DATAADM TO AAAAMMDD
+           MOVE AAAAMMDD1 TO DDMMAAAA3
+           MOVE AAAAMMDD2 TO DDMMAAAA2
+           MOVE AAAAMMDD3 TO DDMMAAAA1
+           DISPLAY TDTADM.
+       R3.
+      * DATA DE DESLIGAMENTO NAO E MAIS DIGITADA; E LIDA DIRETO DO
+      * CADFUNC, A MESMA DATADEM GRAVADA PELO FPP004 NO DESLIGAMENTO.
+           MOVE DATADEM TO W-DTDESL
+           MOVE DATADEM TO AAAAMMDD
+           MOVE AAAAMMDD1 TO DDMMAAAA3
+           MOVE AAAAMMDD2 TO DDMMAAAA2
+           MOVE AAAAMMDD3 TO DDMMAAAA1
+           DISPLAY TDTDESL.
+           IF W-DTDESL < W-DTADM
+              MOVE "*** DATA DE DESLIGAMENTO (CADFUNC) INVALIDA ***"
+                                                              TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+       R4.
+      * MOTIVO DO DESLIGAMENTO NAO E MAIS DIGITADO; E LIDO DIRETO DO
+      * CADFUNC, O MESMO MOTIVODEM GRAVADO PELO FPP004.
+           MOVE MOTIVODEM TO W-MOTIVO
+           DISPLAY TMOTIVO.
+           IF W-MOTIVO NOT = "D" AND "J" AND "P"
+              MOVE "*** MOTIVO DE DESLIGAMENTO (CADFUNC) INVALIDO ***"
+                                                              TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+      *
+       CALC-RESCISAO.
+           MOVE FUNCCAR TO CODCAR.
+           READ CADCAR.
+           IF TIPOSAL = "H"
+                   COMPUTE SALBRUTO = SALBASE * 220.
+           IF TIPOSAL = "D"
+                   COMPUTE SALBRUTO = SALBASE * 30.
+           IF TIPOSAL = "M"
+                   COMPUTE SALBRUTO = SALBASE * 1.
+
+      * AVOS DE 13 SALARIO E FERIAS PROPORCIONAIS AO ANO CALENDARIO EM
+      * QUE OCORREU O DESLIGAMENTO; O MES CONTA INTEIRO QUANDO O
+      * DESLIGAMENTO OCORRE A PARTIR DO DIA 15.
+           MOVE W-DTDESL TO AAAAMMDD.
+           MOVE AAAAMMDD2 TO W-MESAVOS.
+           IF AAAAMMDD3 >= 15
+              ADD 1 TO W-MESAVOS.
+           IF W-MESAVOS > 12
+              MOVE 12 TO W-MESAVOS.
+
+           COMPUTE W-DECPROP = SALBRUTO * W-MESAVOS / 12.
+           COMPUTE W-FERPROP = SALBRUTO * W-MESAVOS / 12.
+           COMPUTE W-FERTERCO = W-FERPROP / 3.
+
+      * ESTIMATIVA DO FGTS DEPOSITADO NO ANO, POIS O SISTEMA AINDA NAO
+      * MANTEM UM SALDO ACUMULADO DE FGTS POR FUNCIONARIO.
+           COMPUTE W-FGTSACUM = SALBRUTO * W-ALIQFGTS * W-MESAVOS.
+           MOVE ZEROS TO W-MULTAFGTS
+           IF W-MOTIVO = "D"
+              COMPUTE W-MULTAFGTS = W-FGTSACUM * 0,40.
+
+           COMPUTE W-TOTRESC = W-DECPROP + W-FERPROP + W-FERTERCO
+                                + W-MULTAFGTS.
+      *
+       MOSTRA-RESCISAO.
+           OPEN EXTEND CADRESCTX
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADRESCTX.
+           WRITE REGRESCTX FROM RESC-TIT.
+           MOVE CODFUNC TO RESC-CODFUNC
+           MOVE NOME TO RESC-NOME
+           WRITE REGRESCTX FROM RESC-FUNC.
+           MOVE W-DTDESL TO RESC-DTDESL
+           MOVE W-MOTIVO TO RESC-MOTIVO
+           WRITE REGRESCTX FROM RESC-DESL.
+           MOVE W-DECPROP TO RESC-DECV
+           WRITE REGRESCTX FROM RESC-DEC.
+           MOVE W-FERPROP TO RESC-FERV
+           WRITE REGRESCTX FROM RESC-FER.
+           MOVE W-FERTERCO TO RESC-FER3V
+           WRITE REGRESCTX FROM RESC-FER3.
+           MOVE W-MULTAFGTS TO RESC-MULTAV
+           WRITE REGRESCTX FROM RESC-MULTA.
+           MOVE W-TOTRESC TO RESC-TOTV
+           WRITE REGRESCTX FROM RESC-TOT.
+           WRITE REGRESCTX FROM RESC-SEP.
+           CLOSE CADRESCTX.
+           DISPLAY (16, 01) RESC-DEC
+           DISPLAY (17, 01) RESC-FER
+           DISPLAY (18, 01) RESC-FER3
+           DISPLAY (19, 01) RESC-MULTA
+           DISPLAY (20, 01) RESC-TOT
+           MOVE "*** RESCISAO CALCULADA E GRAVADA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *----------------------------------------------------------------
+      * VALIDACAO DE DATA (DDMMAAAA EM W-DATATXT -> W-DATANUM AAAAMMDD)
+      * W-DATANUM RETORNA ZEROS QUANDO A DATA E INVALIDA.
+      *----------------------------------------------------------------
+       VALIDA-DATA.
+           MOVE ZEROS TO W-DATANUM
+           MOVE DDMMAAAA1 TO W-DIA
+           MOVE DDMMAAAA2 TO W-MES
+           MOVE DDMMAAAA3 TO W-ANO
+           IF W-MES < 1 OR W-MES > 12
+              MOVE "MES INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO VALIDA-DATA-FIM.
+           IF W-DIA < 1 OR W-DIA > 31
+              MOVE "DIA INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO VALIDA-DATA-FIM.
+           MOVE 31 TO W-DIASMES
+           IF W-MES = 4 OR W-MES = 6 OR W-MES = 9 OR W-MES = 11
+              MOVE 30 TO W-DIASMES.
+           IF W-MES = 2
+              MOVE 28 TO W-DIASMES
+              DIVIDE W-ANO BY 4 GIVING W-TMP REMAINDER W-REM4
+              DIVIDE W-ANO BY 100 GIVING W-TMP REMAINDER W-REM100
+              DIVIDE W-ANO BY 400 GIVING W-TMP REMAINDER W-REM400
+              IF W-REM4 = 0 AND (W-REM100 NOT = 0 OR W-REM400 = 0)
+                 MOVE 29 TO W-DIASMES.
+           IF W-DIA > W-DIASMES
+              MOVE "*** DIA INEXISTENTE NO MES INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO VALIDA-DATA-FIM.
+           MOVE DDMMAAAA3 TO AAAAMMDD1
+           MOVE DDMMAAAA2 TO AAAAMMDD2
+           MOVE DDMMAAAA1 TO AAAAMMDD3
+           MOVE AAAAMMDD TO W-DATANUM
+           IF W-CHKFUTURO = 1
+              ACCEPT W-HOJE FROM DATE YYYYMMDD
+              IF W-DATANUM > W-HOJE
+                 MOVE "*** DATA NAO PODE SER FUTURA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE ZEROS TO W-DATANUM.
+       VALIDA-DATA-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADFUNC CADCAR.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
