@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP009.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *********************************
+      * INFORME DE RENDIMENTOS ANUAL  *
+      *********************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADHISTTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO2.
+           SELECT CADINFTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+      * ARQUIVO MENSAL DE PAGAMENTO GERADO PELO FPPREL (CADPAGRLMMAAAA)
+       FD CADHISTTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMEHIST.
+       01 REGHISTTX    PIC X(100).
+       01 W-LINHAX REDEFINES REGHISTTX.
+          03 WL-CODFUNC    PIC X(06).
+          03 FILLER        PIC X(01).
+          03 WL-NOME       PIC X(25).
+          03 WL-FUNCCAR    PIC X(03).
+          03 FILLER        PIC X(02).
+          03 WL-SALBRUTO   PIC X(08).
+          03 FILLER        PIC X(01).
+          03 WL-INSS       PIC X(08).
+          03 FILLER        PIC X(01).
+          03 WL-IMPREN     PIC X(08).
+          03 FILLER        PIC X(01).
+          03 WL-SALLIQ     PIC X(08).
+      *-----------------------------------------------------------------
+       FD CADINFTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMEINF.
+       01 REGINFTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 ST-ERRO2        PIC X(02) VALUE "00".
+       01 W-ANOCOMPET     PIC 9(04) VALUE ZEROS.
+       01 W-CODFUNCBUS    PIC 9(06) VALUE ZEROS.
+       01 W-FILIALSEL     PIC 9(02) VALUE ZEROS.
+       01 W-MESLOOP       PIC 9(02) VALUE ZEROS.
+       01 W-NOMEHIST      PIC X(20) VALUE SPACES.
+       01 W-NOMEHIST1.
+          03 FILLER       PIC X(08) VALUE "CADPAGRL".
+          03 W-NOMEHIST-MM PIC 9(02) VALUE ZEROS.
+          03 W-NOMEHIST-AA PIC 9(04) VALUE ZEROS.
+          03 W-NOMEHIST-FIL PIC 9(02) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".DOC".
+       01 W-NOMEINF       PIC X(20) VALUE SPACES.
+       01 W-NOMEINF1.
+          03 FILLER       PIC X(08) VALUE "CADINFRL".
+          03 W-NOMEINF-AA PIC 9(04) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".DOC".
+       01 W-ACHOU         PIC 9(01) VALUE ZEROS.
+       01 W-TOTBRUTO      PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTINSS       PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTIMPREN     PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTLIQ        PIC 9(08)V99 VALUE ZEROS.
+       01 W-MESBRUTO      PIC 9(06)V99 VALUE ZEROS.
+       01 W-MESINSS       PIC 9(06)V99 VALUE ZEROS.
+       01 W-MESIMPREN     PIC 9(06)V99 VALUE ZEROS.
+       01 W-MESLIQ        PIC 9(06)V99 VALUE ZEROS.
+
+       01 INF-TIT.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(35) VALUE
+                        "   *** INFORME DE RENDIMENTOS ***".
+       01 INF-ANO.
+                03 FILLER         PIC X(15) VALUE "ANO CALENDARIO:".
+                03 INF-ANOV       PIC 9999.
+       01 INF-FUNC.
+                03 FILLER      PIC X(14) VALUE "FUNCIONARIO : ".
+                03 INF-CODFUNC PIC 9(06).
+                03 FILLER      PIC X(02) VALUE "  ".
+                03 INF-NOME    PIC X(30).
+       01 INF-MES.
+                03 FILLER      PIC X(05) VALUE "MES :".
+                03 INF-MESV    PIC 99.
+                03 FILLER      PIC X(08) VALUE "  BRUTO:".
+                03 INF-BRUTOV  PIC ZZZ.ZZZ,99.
+                03 FILLER      PIC X(07) VALUE "  INSS:".
+                03 INF-INSSV   PIC ZZZ.ZZZ,99.
+                03 FILLER      PIC X(07) VALUE "  IRRF:".
+                03 INF-IRRFV   PIC ZZZ.ZZZ,99.
+       01 INF-SEP.
+                03 FILLER      PIC X(60) VALUE ALL "-".
+       01 INF-TOT.
+                03 FILLER      PIC X(10) VALUE "TOT.BRUTO:".
+                03 INF-TOTBRUTO PIC ZZZ.ZZZ,99.
+                03 FILLER      PIC X(10) VALUE " TOT.INSS:".
+                03 INF-TOTINSS  PIC ZZZ.ZZZ,99.
+                03 FILLER      PIC X(10) VALUE " TOT.IRRF:".
+                03 INF-TOTIRRF  PIC ZZZ.ZZZ,99.
+                03 FILLER      PIC X(10) VALUE " TOT.LIQ :".
+                03 INF-TOTLIQ   PIC ZZZ.ZZZ,99.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "    *** INFORME DE RENDIMENTOS ANUAL  ***".
+           05  LINE 09  COLUMN 01
+               VALUE  "                   ANO CALENDARIO (AAAA) :".
+           05  LINE 11  COLUMN 01
+               VALUE  "                   CODIGO DO FUNCIONARIO :".
+           05  LINE 13  COLUMN 01
+               VALUE  "                   FILIAL (MATRIZ=01)     :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-ANOCOMPET
+               LINE 09  COLUMN 44  PIC 9999
+               USING  W-ANOCOMPET
+               HIGHLIGHT.
+           05  TW-CODFUNC
+               LINE 11  COLUMN 44  PIC 9(06)
+               USING  W-CODFUNCBUS
+               HIGHLIGHT.
+           05  TW-FILIALSEL
+               LINE 13  COLUMN 44  PIC 99
+               USING  W-FILIALSEL
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-ANOCOMPET W-CODFUNCBUS W-FILIALSEL
+                MOVE ZEROS TO W-TOTBRUTO W-TOTINSS W-TOTIMPREN W-TOTLIQ
+                DISPLAY TELAPRINCIPAL.
+       INC-ANO.
+                ACCEPT TW-ANOCOMPET
+                IF W-ANOCOMPET < 1900
+                   MOVE "*** ANO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-ANO.
+       INC-COD.
+                ACCEPT TW-CODFUNC
+                OPEN INPUT CADFUNC
+                IF ST-ERRO NOT = "00"
+                   MOVE "* ARQUIVO FUNC NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE W-CODFUNCBUS TO CODFUNC
+                READ CADFUNC
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-COD.
+       INC-FILIAL.
+                ACCEPT TW-FILIALSEL
+                IF W-FILIALSEL < 1
+                   MOVE "*** FILIAL INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-FILIAL.
+      *
+           MOVE W-ANOCOMPET TO W-NOMEINF-AA
+           MOVE W-NOMEINF1 TO W-NOMEINF
+           OPEN OUTPUT CADINFTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADINFTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           WRITE REGINFTX FROM INF-TIT.
+           MOVE W-ANOCOMPET TO INF-ANOV
+           WRITE REGINFTX FROM INF-ANO.
+           MOVE CODFUNC TO INF-CODFUNC
+           MOVE NOME TO INF-NOME
+           WRITE REGINFTX FROM INF-FUNC.
+           WRITE REGINFTX FROM INF-SEP.
+      *
+           MOVE 1 TO W-MESLOOP.
+       MES-LOOP.
+           MOVE W-MESLOOP TO W-NOMEHIST-MM
+           MOVE W-ANOCOMPET TO W-NOMEHIST-AA
+           MOVE W-FILIALSEL TO W-NOMEHIST-FIL
+           MOVE W-NOMEHIST1 TO W-NOMEHIST
+           OPEN INPUT CADHISTTX
+           IF ST-ERRO2 NOT = "00"
+              GO TO MES-PROX.
+           MOVE ZEROS TO W-ACHOU
+       MES-RD.
+           READ CADHISTTX
+              AT END
+                 GO TO MES-FECHA.
+           IF WL-CODFUNC = CODFUNC
+              MOVE WL-SALBRUTO TO W-MESBRUTO
+              MOVE WL-INSS TO W-MESINSS
+              MOVE WL-IMPREN TO W-MESIMPREN
+              MOVE WL-SALLIQ TO W-MESLIQ
+              MOVE 1 TO W-ACHOU
+              GO TO MES-FECHA.
+           GO TO MES-RD.
+       MES-FECHA.
+           CLOSE CADHISTTX.
+           IF W-ACHOU = 1
+              MOVE W-MESLOOP TO INF-MESV
+              MOVE W-MESBRUTO TO INF-BRUTOV
+              MOVE W-MESINSS TO INF-INSSV
+              MOVE W-MESIMPREN TO INF-IRRFV
+              WRITE REGINFTX FROM INF-MES
+              ADD W-MESBRUTO TO W-TOTBRUTO
+              ADD W-MESINSS TO W-TOTINSS
+              ADD W-MESIMPREN TO W-TOTIMPREN
+              COMPUTE W-TOTLIQ = W-TOTLIQ + W-MESBRUTO
+                                  - W-MESINSS - W-MESIMPREN.
+       MES-PROX.
+           ADD 1 TO W-MESLOOP
+           IF W-MESLOOP < 13
+              GO TO MES-LOOP.
+      *
+           WRITE REGINFTX FROM INF-SEP.
+           MOVE W-TOTBRUTO TO INF-TOTBRUTO
+           MOVE W-TOTINSS TO INF-TOTINSS
+           MOVE W-TOTIMPREN TO INF-TOTIRRF
+           MOVE W-TOTLIQ TO INF-TOTLIQ
+           WRITE REGINFTX FROM INF-TOT.
+           DISPLAY (16, 01) INF-TOT
+           MOVE "*** INFORME GERADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *----------------------------------------------------------------
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADFUNC CADINFTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
