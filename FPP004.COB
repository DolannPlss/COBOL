@@ -45,7 +45,14 @@
                     RECORD KEY   IS CEP-NUMCEP
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CEP-LOGRA
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CEP-CIDADE
                                    WITH DUPLICATES.
+      *
+           SELECT CADLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -68,6 +75,21 @@
           03 NUMRES                   PIC 9(04).
           03 COMPRES                  PIC X(12).
           03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
       *-----------------------------------------------------------------
        FD CADCAR
                LABEL RECORD IS STANDARD
@@ -78,6 +100,7 @@
           03 TIPOSAL                  PIC X(01).
           03 SALBASE                  PIC 9(06)V99.
           03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
       *-----------------------------------------------------------------
        FD CADDEP
                LABEL RECORD IS STANDARD
@@ -87,6 +110,10 @@
           03 DENDEP                   PIC X(25).
           03 NVL                      PIC 9(02).
           03 STAT                     PIC X(01).
+          03 RESPFUNC                 PIC 9(06).
+          03 FILIAL                   PIC 9(02).
+          03 LIMFUNC                  PIC 9(03).
+          03 LIMSAL                   PIC 9(08)V99.
       *-----------------------------------------------------------------
        FD CADCEP
                LABEL RECORD IS STANDARD
@@ -97,6 +124,18 @@
                 03 CEP-BAIRRO        PIC X(20).
                 03 CEP-CIDADE        PIC X(20).
                 03 CEP-UF            PIC X(02).
+      *-----------------------------------------------------------------
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01 REGLOG.
+          03 LOG-OPERID               PIC X(08).
+          03 LOG-DATAHORA             PIC X(14).
+          03 LOG-ARQUIVO              PIC X(10).
+          03 LOG-ACAO                 PIC X(01).
+          03 LOG-CHAVE                PIC X(10).
+          03 LOG-ANTES                PIC X(180).
+          03 LOG-DEPOIS               PIC X(180).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT          PIC 9(06) VALUE ZEROS.
@@ -107,6 +146,16 @@
        01 ST-ERRO         PIC X(02) VALUE "00".
        01 W-SEL           PIC 9(01) VALUE ZEROS.
        01 IND             PIC 9(02) VALUE 1.
+       01 W-REGFUNC-SAVE  PIC X(179) VALUE SPACES.
+       01 W-CURFUNC       PIC 9(06) VALUE ZEROS.
+       01 W-DEPHEADCNT    PIC 9(04) VALUE ZEROS.
+       01 W-DEPNEWCNT     PIC 9(04) VALUE ZEROS.
+       01 W-DEPSALTOT     PIC 9(08)V99 VALUE ZEROS.
+       01 W-MODCHK        PIC 9(04) VALUE ZEROS.
+       01 W-EDIFCNT       PIC 9(02) VALUE ZEROS.
+       01 W-COMPLEN       PIC 9(02) VALUE ZEROS.
+       01 W-LEGIND        PIC 9(02) VALUE 1.
+       01 W-LEGLIN        PIC 9(02) VALUE 1.
 
        01 TABSTATUS.
           03 FILLER PIC X(13) VALUE "AATIVA".
@@ -122,14 +171,14 @@
           03 TXTSTATUS2 PIC X(12) VALUE SPACES.
 
        01 TABGENERO.
-          03 FILLER PIC X(24) VALUE "HHETEROSEXUAL".
-          03 FILLER PIC X(24) VALUE "HHOMOSEXUAL".
-          03 FILLER PIC X(24) VALUE "BBISEXUAL".
-          03 FILLER PIC X(24) VALUE "TTRANSSEXUAL".
-          03 FILLER PIC X(24) VALUE "PPANSEXUAL".
-          03 FILLER PIC X(24) VALUE "OOUTROS ".
+          03 FILLER PIC X(24) VALUE "1HETEROSEXUAL".
+          03 FILLER PIC X(24) VALUE "2HOMOSEXUAL".
+          03 FILLER PIC X(24) VALUE "3BISEXUAL".
+          03 FILLER PIC X(24) VALUE "4TRANSSEXUAL".
+          03 FILLER PIC X(24) VALUE "5PANSEXUAL".
+          03 FILLER PIC X(24) VALUE "6OUTROS ".
        01 TABGENEROX REDEFINES TABGENERO.
-          03 TBGENERO  PIC X(24) OCCURS 3 TIMES.
+          03 TBGENERO  PIC X(24) OCCURS 6 TIMES.
       * 
        01 TXTGENERO.
           03 TXTGENERO1 PIC x(01) VALUE SPACES.
@@ -144,6 +193,79 @@
           03 AAAAMMDD1 PIC X(04) VALUE SPACES.
           03 AAAAMMDD2 PIC X(02) VALUE SPACES.
           03 AAAAMMDD3 PIC X(02) VALUE SPACES.
+
+       01  W-HOJE           PIC 9(08) VALUE ZEROS.
+       01  W-DATANUM        PIC 9(08) VALUE ZEROS.
+       01  W-DIA            PIC 9(02) VALUE ZEROS.
+       01  W-MES            PIC 9(02) VALUE ZEROS.
+       01  W-ANO            PIC 9(04) VALUE ZEROS.
+       01  W-DIASMES        PIC 9(02) VALUE ZEROS.
+       01  W-TMP            PIC 9(04) VALUE ZEROS.
+       01  W-REM4           PIC 9(04) VALUE ZEROS.
+       01  W-REM100         PIC 9(04) VALUE ZEROS.
+       01  W-REM400         PIC 9(04) VALUE ZEROS.
+       01  W-ENTDATAADM     PIC X(08) VALUE SPACES.
+       01  W-ENTDATADEM     PIC X(08) VALUE SPACES.
+
+       01 TABMOTIVODEM.
+          03 FILLER PIC X(31) VALUE "DDISPENSA SEM JUSTA CAUSA".
+          03 FILLER PIC X(31) VALUE "JDISPENSA POR JUSTA CAUSA".
+          03 FILLER PIC X(31) VALUE "PPEDIDO DE DEMISSAO".
+       01 TABMOTIVODEMX REDEFINES TABMOTIVODEM.
+          03 TBMOTIVODEM PIC X(31) OCCURS 3 TIMES.
+      *
+       01 TXTMOTIVODEM.
+          03 TXTMOTIVODEM1 PIC X(01) VALUE SPACES.
+          03 TXTMOTIVODEM2 PIC X(30) VALUE SPACES.
+
+       01 TABTIPOAFAST.
+          03 FILLER PIC X(31) VALUE "MLICENCA MATERNIDADE".
+          03 FILLER PIC X(31) VALUE "DAFASTAMENTO POR DOENCA/INSS".
+          03 FILLER PIC X(31) VALUE "LLICENCA NAO REMUNERADA".
+       01 TABTIPOAFASTX REDEFINES TABTIPOAFAST.
+          03 TBTIPOAFAST PIC X(31) OCCURS 3 TIMES.
+      *
+       01 TXTTIPOAFAST.
+          03 TXTTIPOAFAST1 PIC X(01) VALUE SPACES.
+          03 TXTTIPOAFAST2 PIC X(30) VALUE SPACES.
+
+       01  W-ENTDTINIAFAST  PIC X(08) VALUE SPACES.
+       01  W-ENTDTPREVRET   PIC X(08) VALUE SPACES.
+
+       01  W-CPFCALC         PIC 9(11) VALUE ZEROS.
+       01  W-CPFDIG REDEFINES W-CPFCALC.
+           03 W-CPFD         PIC 9(01) OCCURS 11 TIMES.
+       01  W-CPFIND          PIC 9(02) VALUE ZEROS.
+       01  W-PESO            PIC 9(02) VALUE ZEROS.
+       01  W-SOMA1           PIC 9(04) VALUE ZEROS.
+       01  W-SOMA2           PIC 9(04) VALUE ZEROS.
+       01  W-RESTO1          PIC 9(02) VALUE ZEROS.
+       01  W-RESTO2          PIC 9(02) VALUE ZEROS.
+       01  W-DV1             PIC 9(01) VALUE ZEROS.
+       01  W-DV2             PIC 9(01) VALUE ZEROS.
+       01  W-TMP2            PIC 9(04) VALUE ZEROS.
+       01  W-CPFOK           PIC X(02) VALUE "00".
+
+       01 TABCPFINVALIDO.
+          03 FILLER PIC 9(11) VALUE 00000000000.
+          03 FILLER PIC 9(11) VALUE 11111111111.
+          03 FILLER PIC 9(11) VALUE 22222222222.
+          03 FILLER PIC 9(11) VALUE 33333333333.
+          03 FILLER PIC 9(11) VALUE 44444444444.
+          03 FILLER PIC 9(11) VALUE 55555555555.
+          03 FILLER PIC 9(11) VALUE 66666666666.
+          03 FILLER PIC 9(11) VALUE 77777777777.
+          03 FILLER PIC 9(11) VALUE 88888888888.
+          03 FILLER PIC 9(11) VALUE 99999999999.
+       01 TABCPFINVALIDOX REDEFINES TABCPFINVALIDO.
+          03 TBCPFINVALIDO PIC 9(11) OCCURS 10 TIMES.
+       01  W-OPERID         PIC X(08) VALUE SPACES.
+       01  W-REGANTES       PIC X(180) VALUE SPACES.
+       01  W-HOJELOG        PIC 9(08) VALUE ZEROS.
+       01  W-HORALOG        PIC 9(08) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01  LK-OPERID        PIC X(08).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAPRINCIPAL.
@@ -155,26 +277,54 @@
                VALUE  "CHAPA FUNCIONARIO:        NOME:".
            05  LINE 05  COLUMN 01 
                VALUE  "DATA NASCIMENTO:          SEXO:".
-           05  LINE 07  COLUMN 01 
+           05  LINE 07  COLUMN 01
                VALUE  "GENERO:".
-           05  LINE 09  COLUMN 01 
+           05  LINE 07  COLUMN 15
+               VALUE  "CPF:".
+           05  LINE 09  COLUMN 01
                VALUE  "CODIGO DEPARTAMENTO:".
-           05  LINE 11  COLUMN 01 
+           05  LINE 09  COLUMN 58
+               VALUE  "RG:".
+           05  LINE 11  COLUMN 01
                VALUE  "CODIGO CARGO:".
-           05  LINE 13  COLUMN 01 
+           05  LINE 11  COLUMN 46
+               VALUE  "CTPS:".
+           05  LINE 13  COLUMN 01
                VALUE  "NIVEL SALARIAL:".
-           05  LINE 15  COLUMN 01 
+           05  LINE 13  COLUMN 22
+               VALUE  "PIS/PASEP:".
+           05  LINE 15  COLUMN 01
                VALUE  "IMP.RENDA:".
-           05  LINE 17  COLUMN 01 
+           05  LINE 15  COLUMN 20
+               VALUE  "DATA ADMISSAO:".
+           05  LINE 17  COLUMN 01
                VALUE  "QUANTIDADE DE DEPENDENTES:".
+           05  LINE 17  COLUMN 35
+               VALUE  "DT.DEMISSAO:".
+           05  LINE 17  COLUMN 58
+               VALUE  "MOTIVO:".
            05  LINE 19  COLUMN 01 
                VALUE  "CEP DO FUNCIONARIO:".
-           05  LINE 21  COLUMN 01 
+           05  LINE 21  COLUMN 01
                VALUE  "NUMERO:      COMPL:              STATUS".
-           05  LINE 21  COLUMN 41 
+           05  LINE 21  COLUMN 41
                VALUE  ":".
-           05  LINE 23  COLUMN 01 
+           05  LINE 22  COLUMN 01
+               VALUE  "BANCO:".
+           05  LINE 22  COLUMN 14
+               VALUE  "AGENCIA:".
+           05  LINE 22  COLUMN 30
+               VALUE  "CONTA:".
+           05  LINE 22  COLUMN 50
+               VALUE  "DV CONTA:".
+           05  LINE 23  COLUMN 01
                VALUE  "MENSAGEM:".
+           05  LINE 24  COLUMN 01
+               VALUE  "TIPO AFAST:".
+           05  LINE 24  COLUMN 25
+               VALUE  "INICIO:".
+           05  LINE 24  COLUMN 47
+               VALUE  "PREV.RETORNO:".
 
 
 
@@ -198,6 +348,10 @@
                LINE 07  COLUMN 09  PIC X(01)
                USING  GENERO
                HIGHLIGHT.
+           05  TCPF
+               LINE 07  COLUMN 20  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
            05  TFUNCDEP
                LINE 09  COLUMN 22  PIC 9(03)
                USING  FUNCDEP
@@ -206,6 +360,10 @@
                LINE 09  COLUMN 26  PIC X(30)
                USING  DENDEP
                HIGHLIGHT.
+           05  TRG
+               LINE 09  COLUMN 62  PIC X(12)
+               USING  RG
+               HIGHLIGHT.
            05  TFUNCCAR
                LINE 11  COLUMN 15  PIC 9(03)
                USING  FUNCCAR
@@ -214,10 +372,30 @@
                LINE 11  COLUMN 19  PIC X(25)
                USING  DENCAR
                HIGHLIGHT.
+           05  TCTPS
+               LINE 11  COLUMN 52  PIC X(12)
+               USING  CTPS
+               HIGHLIGHT.
            05  TNVLSAL
                LINE 13  COLUMN 17  PIC 9(02)
                USING  NVLSAL
                HIGHLIGHT.
+           05  TPIS
+               LINE 13  COLUMN 33  PIC 9(11)
+               USING  PIS
+               HIGHLIGHT.
+           05  TDATAADM
+               LINE 15  COLUMN 35  PIC X(08)
+               USING  W-ENTDATAADM
+               HIGHLIGHT.
+           05  TDATADEM
+               LINE 17  COLUMN 48  PIC X(08)
+               USING  W-ENTDATADEM
+               HIGHLIGHT.
+           05  TMOTIVODEM
+               LINE 17  COLUMN 66  PIC X(01)
+               USING  MOTIVODEM
+               HIGHLIGHT.
            05  TIMPRENDA
                LINE 15  COLUMN 12  PIC X(01)
                USING  IMPRENDA
@@ -246,9 +424,38 @@
                LINE 21  COLUMN 43  PIC X(01)
                USING  FUNCSTAT
                HIGHLIGHT.
+           05  TBANCO
+               LINE 22  COLUMN 08  PIC 9(03)
+               USING  BANCO
+               HIGHLIGHT.
+           05  TAGENCIA
+               LINE 22  COLUMN 23  PIC 9(04)
+               USING  AGENCIA
+               HIGHLIGHT.
+           05  TCONTA
+               LINE 22  COLUMN 37  PIC 9(08)
+               USING  CONTA
+               HIGHLIGHT.
+           05  TCONTADV
+               LINE 22  COLUMN 60  PIC X(01)
+               USING  CONTADV
+               HIGHLIGHT.
+           05  TTIPOAFAST
+               LINE 24  COLUMN 13  PIC X(01)
+               USING  TIPOAFAST
+               HIGHLIGHT.
+           05  TDTINIAFAST
+               LINE 24  COLUMN 33  PIC X(08)
+               USING  W-ENTDTINIAFAST
+               HIGHLIGHT.
+           05  TDTPREVRET
+               LINE 24  COLUMN 61  PIC X(08)
+               USING  W-ENTDTPREVRET
+               HIGHLIGHT.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO. 
+       PROCEDURE DIVISION USING LK-OPERID.
+       INICIO.
+           MOVE LK-OPERID TO W-OPERID.
        R0.
            OPEN I-O CADFUNC
            IF ST-ERRO NOT = "00"  
@@ -314,9 +521,17 @@
            MOVE SPACES TO  NOME SEXO GENERO IMPRENDA
            MOVE SPACES TO COMPRES FUNCSTAT DATANASC
            MOVE SPACES TO DENCAR DENDEP CEP-LOGRA
+           MOVE SPACES TO RG CTPS
+           MOVE SPACES TO MOTIVODEM W-ENTDATAADM W-ENTDATADEM
+           MOVE SPACES TO CONTADV
+           MOVE SPACES TO TIPOAFAST W-ENTDTINIAFAST W-ENTDTPREVRET
            MOVE ZEROS TO CEP-NUMCEP
            MOVE ZEROS TO CODFUNC FUNCDEP FUNCCAR NVLSAL
-           MOVE ZEROS TO QUANTDEP FUNCCEP NUMRES CODCAR CODDEP 
+           MOVE ZEROS TO QUANTDEP FUNCCEP NUMRES CODCAR CODDEP
+           MOVE ZEROS TO CPF PIS DATAADM DATADEM
+           MOVE ZEROS TO BANCO AGENCIA CONTA
+           MOVE ZEROS TO DATAINIAFAST DATAPREVRET
+           MOVE ZEROS TO FILIAL IN REGFUNC
       *-------------[VISUALIZACAO DA TELA]--------------------------------
            DISPLAY TELAPRINCIPAL.
        R1.
@@ -333,10 +548,11 @@
            READ CADFUNC
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE REGFUNC TO W-REGANTES
                 DISPLAY TELAPRINCIPAL
                 MOVE "*** FUNCIONARIO JA CADASTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R1
+                GO TO ACE-001
              ELSE
                 MOVE "ERRO NA LEITURA ARQUIVO CADFUNC" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -354,9 +570,41 @@
 
            ACCEPT TDATA.
            MOVE DATANASC TO DDMMAAAA
+           MOVE DDMMAAAA1 TO W-DIA
+           MOVE DDMMAAAA2 TO W-MES
+           MOVE DDMMAAAA3 TO W-ANO
+           IF W-MES < 1 OR W-MES > 12
+              MOVE "MES INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+           IF W-DIA < 1 OR W-DIA > 31
+              MOVE "DIA INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+           MOVE 31 TO W-DIASMES
+           IF W-MES = 4 OR W-MES = 6 OR W-MES = 9 OR W-MES = 11
+              MOVE 30 TO W-DIASMES.
+           IF W-MES = 2
+              MOVE 28 TO W-DIASMES
+              DIVIDE W-ANO BY 4 GIVING W-TMP REMAINDER W-REM4
+              DIVIDE W-ANO BY 100 GIVING W-TMP REMAINDER W-REM100
+              DIVIDE W-ANO BY 400 GIVING W-TMP REMAINDER W-REM400
+              IF W-REM4 = 0 AND (W-REM100 NOT = 0 OR W-REM400 = 0)
+                 MOVE 29 TO W-DIASMES.
+           IF W-DIA > W-DIASMES
+              MOVE "*** DIA INEXISTENTE NO MES INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
            MOVE DDMMAAAA3 TO AAAAMMDD1
            MOVE DDMMAAAA2 TO AAAAMMDD2
            MOVE DDMMAAAA1 TO AAAAMMDD3
+           MOVE AAAAMMDD TO W-DATANUM
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           IF W-DATANUM > W-HOJE
+              MOVE "*** DATA DE NASCIMENTO NAO PODE SER FUTURA ***"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
            MOVE AAAAMMDD TO DATANASC.
 
        R4.
@@ -376,6 +624,7 @@
                   ELSE
                      MOVE "*** CARACTER INVALIDO ***" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     DISPLAY (23, 45) "M=MASCULINO  F=FEMININO"
                      GO TO R4.
        R5.
            ACCEPT TGENERO.
@@ -387,11 +636,22 @@
                  GO TO R5A
               ELSE
                  DISPLAY (23, 14) "GENERO INVALIDO"
+                 PERFORM LEG-GENERO THRU LEG-GENERO-FIM
                  MOVE 1 TO IND
                  GO TO R5
            ELSE
                MOVE 1 TO IND
                DISPLAY (23, 14) TXTGENERO2.
+       R5B.
+           ACCEPT TCPF
+           IF CPF = 0
+              MOVE "*** CPF NAO INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5B.
+           PERFORM CALC-CPF THRU CALC-CPF-FIM
+           IF W-CPFOK NOT = "00"
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5B.
        R6.
            ACCEPT TFUNCDEP
            IF FUNCDEP = 0 
@@ -411,7 +671,14 @@
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM
            ELSE
+                PERFORM R6A-LIMITES THRU R6A-LIMITES-FIM
                 DISPLAY TELAPRINCIPAL.
+       R6B.
+           ACCEPT TRG
+           IF RG = SPACES
+              MOVE "CAMPO VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6B.
        R7.
            ACCEPT TFUNCCAR
            IF FUNCCAR = 0 
@@ -432,36 +699,90 @@
                   GO TO ROT-FIM
            ELSE
                 DISPLAY TELAPRINCIPAL.
+       R7B.
+           ACCEPT TCTPS
+           IF CTPS = SPACES
+              MOVE "CAMPO VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7B.
        R8.
            ACCEPT TNVLSAL
            IF NVLSAL > 20 OR NVLSAL < 0
                    MOVE "*** NIVEL INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R8.
+       R8A.
+           ACCEPT TPIS
+           IF PIS = 0
+              MOVE "*** PIS/PASEP NAO INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8A.
        R9.
            ACCEPT TIMPRENDA
            IF IMPRENDA = SPACES
               MOVE "CAMPO VAZIO!" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R9.
-           IF IMPRENDA = "S" 
+           IF IMPRENDA = "S"
               MOVE "*** SIM ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R10.
+              GO TO R9A.
                   IF IMPRENDA = "N"
                      MOVE "*** NAO ***" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO R10.
+                     GO TO R9A.
                      IF IMPRENDA = "E"
                         MOVE "*** ESPECIAL ***" TO MENS
                         PERFORM ROT-MENS THRU ROT-MENS-FIM
-                        GO TO R10
+                        GO TO R9A
                      ELSE
                         MOVE "*** CARACTER INVALIDO ***" TO MENS
                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        DISPLAY (23, 45) "S=SIM  N=NAO  E=ESPECIAL"
                         GO TO R9.
+       R9A.
+           ACCEPT TDATAADM.
+           MOVE W-ENTDATAADM TO DDMMAAAA
+           MOVE DDMMAAAA1 TO W-DIA
+           MOVE DDMMAAAA2 TO W-MES
+           MOVE DDMMAAAA3 TO W-ANO
+           IF W-MES < 1 OR W-MES > 12
+              MOVE "MES INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R9A.
+           IF W-DIA < 1 OR W-DIA > 31
+              MOVE "DIA INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R9A.
+           MOVE 31 TO W-DIASMES
+           IF W-MES = 4 OR W-MES = 6 OR W-MES = 9 OR W-MES = 11
+              MOVE 30 TO W-DIASMES.
+           IF W-MES = 2
+              MOVE 28 TO W-DIASMES
+              DIVIDE W-ANO BY 4 GIVING W-TMP REMAINDER W-REM4
+              DIVIDE W-ANO BY 100 GIVING W-TMP REMAINDER W-REM100
+              DIVIDE W-ANO BY 400 GIVING W-TMP REMAINDER W-REM400
+              IF W-REM4 = 0 AND (W-REM100 NOT = 0 OR W-REM400 = 0)
+                 MOVE 29 TO W-DIASMES.
+           IF W-DIA > W-DIASMES
+              MOVE "*** DIA INEXISTENTE NO MES INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R9A.
+           MOVE DDMMAAAA3 TO AAAAMMDD1
+           MOVE DDMMAAAA2 TO AAAAMMDD2
+           MOVE DDMMAAAA1 TO AAAAMMDD3
+           MOVE AAAAMMDD TO W-DATANUM
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           IF W-DATANUM > W-HOJE
+              MOVE "*** DATA DE ADMISSAO NAO PODE SER FUTURA ***"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R9A.
+           MOVE AAAAMMDD TO DATAADM.
        R10.
-           ACCEPT TQUANTDEP.
+      * QUANTDEP E CALCULADO AUTOMATICAMENTE A PARTIR DO CADASTRO DE
+      * DEPENDENTES (FPP003) - NAO E MAIS DIGITADO PELO OPERADOR.
+           DISPLAY TQUANTDEP.
        R11.
            ACCEPT TFUNCCEP
            IF FUNCCEP = 0 
@@ -488,8 +809,32 @@
               MOVE "NUMERO INVALIDO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R12.
+           COMPUTE W-MODCHK = FUNCTION MOD(NUMRES 1111)
+           IF W-MODCHK = ZEROS
+              MOVE "*** NUMERO INVALIDO (VALOR REPETIDO) ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R12.
        R13.
-           ACCEPT TCOMPRES.
+           ACCEPT TCOMPRES
+           MOVE ZEROS TO W-EDIFCNT
+           INSPECT CEP-LOGRA TALLYING W-EDIFCNT FOR ALL "EDIFICIO"
+           INSPECT CEP-LOGRA TALLYING W-EDIFCNT FOR ALL "CONDOMINIO"
+           INSPECT CEP-LOGRA TALLYING W-EDIFCNT FOR ALL "BLOCO"
+           INSPECT CEP-LOGRA TALLYING W-EDIFCNT FOR ALL "CONJUNTO"
+           IF W-EDIFCNT > ZEROS AND COMPRES = SPACES
+              MOVE "*** COMPLEMENTO OBRIGATORIO P/ ESTE LOGRADOURO ***"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R13.
+           IF COMPRES NOT = SPACES
+              MOVE ZEROS TO W-COMPLEN
+              INSPECT COMPRES TALLYING W-COMPLEN FOR CHARACTERS
+                      BEFORE INITIAL SPACE
+              IF W-COMPLEN < 2
+                 MOVE "*** COMPLEMENTO INVALIDO (MUITO CURTO) ***" TO
+                                                        MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R13.
        R14.
            ACCEPT TFUNCSTAT.
        R14A.
@@ -500,13 +845,208 @@
                  GO TO R14A
               ELSE
                  DISPLAY (23, 14) "STATUS INVALIDO"
+                 PERFORM LEG-STATUS THRU LEG-STATUS-FIM
                  MOVE 1 TO IND
                  GO TO R14
            ELSE
                MOVE 1 TO IND
                DISPLAY (23, 14) TXTSTATUS2.
+       R14B.
+           IF FUNCSTAT NOT = "D"
+              MOVE ZEROS TO DATADEM
+              MOVE SPACES TO MOTIVODEM W-ENTDATADEM
+              GO TO R14DB.
+       R14C.
+           ACCEPT TDATADEM.
+           MOVE W-ENTDATADEM TO DDMMAAAA
+           MOVE DDMMAAAA1 TO W-DIA
+           MOVE DDMMAAAA2 TO W-MES
+           MOVE DDMMAAAA3 TO W-ANO
+           IF W-MES < 1 OR W-MES > 12
+              MOVE "MES INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14C.
+           IF W-DIA < 1 OR W-DIA > 31
+              MOVE "DIA INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14C.
+           MOVE 31 TO W-DIASMES
+           IF W-MES = 4 OR W-MES = 6 OR W-MES = 9 OR W-MES = 11
+              MOVE 30 TO W-DIASMES.
+           IF W-MES = 2
+              MOVE 28 TO W-DIASMES
+              DIVIDE W-ANO BY 4 GIVING W-TMP REMAINDER W-REM4
+              DIVIDE W-ANO BY 100 GIVING W-TMP REMAINDER W-REM100
+              DIVIDE W-ANO BY 400 GIVING W-TMP REMAINDER W-REM400
+              IF W-REM4 = 0 AND (W-REM100 NOT = 0 OR W-REM400 = 0)
+                 MOVE 29 TO W-DIASMES.
+           IF W-DIA > W-DIASMES
+              MOVE "*** DIA INEXISTENTE NO MES INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14C.
+           MOVE DDMMAAAA3 TO AAAAMMDD1
+           MOVE DDMMAAAA2 TO AAAAMMDD2
+           MOVE DDMMAAAA1 TO AAAAMMDD3
+           MOVE AAAAMMDD TO W-DATANUM
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           IF W-DATANUM > W-HOJE
+              MOVE "*** DATA DE DEMISSAO NAO PODE SER FUTURA ***"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14C.
+           IF W-DATANUM < DATAADM
+              MOVE "*** DEMISSAO ANTERIOR A ADMISSAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14C.
+           MOVE AAAAMMDD TO DATADEM.
+       R14D.
+           ACCEPT TMOTIVODEM.
+       R14DA.
+           MOVE TBMOTIVODEM(IND) TO TXTMOTIVODEM
+           IF TXTMOTIVODEM1 NOT = MOTIVODEM
+              ADD 1 TO IND
+              IF IND < 4
+                 GO TO R14DA
+              ELSE
+                 DISPLAY (23, 14) "MOTIVO INVALIDO"
+                 PERFORM LEG-MOTIVODEM THRU LEG-MOTIVODEM-FIM
+                 MOVE 1 TO IND
+                 GO TO R14D
+           ELSE
+               MOVE 1 TO IND
+               DISPLAY (23, 14) TXTMOTIVODEM2.
+       R14DB.
+           IF FUNCSTAT NOT = "S"
+              MOVE SPACES TO TIPOAFAST W-ENTDTINIAFAST W-ENTDTPREVRET
+              MOVE ZEROS TO DATAINIAFAST DATAPREVRET
+              GO TO R14F.
+       R14DC.
+           ACCEPT TTIPOAFAST.
+       R14DD.
+           MOVE TBTIPOAFAST(IND) TO TXTTIPOAFAST
+           IF TXTTIPOAFAST1 NOT = TIPOAFAST
+              ADD 1 TO IND
+              IF IND < 4
+                 GO TO R14DD
+              ELSE
+                 DISPLAY (23, 14) "TIPO DE AFASTAMENTO INVALIDO"
+                 PERFORM LEG-TIPOAFAST THRU LEG-TIPOAFAST-FIM
+                 MOVE 1 TO IND
+                 GO TO R14DC
+           ELSE
+               MOVE 1 TO IND
+               DISPLAY (23, 14) TXTTIPOAFAST2.
+       R14DE.
+           ACCEPT TDTINIAFAST.
+           MOVE W-ENTDTINIAFAST TO DDMMAAAA
+           MOVE DDMMAAAA1 TO W-DIA
+           MOVE DDMMAAAA2 TO W-MES
+           MOVE DDMMAAAA3 TO W-ANO
+           IF W-MES < 1 OR W-MES > 12
+              MOVE "MES INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14DE.
+           IF W-DIA < 1 OR W-DIA > 31
+              MOVE "DIA INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14DE.
+           MOVE 31 TO W-DIASMES
+           IF W-MES = 4 OR W-MES = 6 OR W-MES = 9 OR W-MES = 11
+              MOVE 30 TO W-DIASMES.
+           IF W-MES = 2
+              MOVE 28 TO W-DIASMES
+              DIVIDE W-ANO BY 4 GIVING W-TMP REMAINDER W-REM4
+              DIVIDE W-ANO BY 100 GIVING W-TMP REMAINDER W-REM100
+              DIVIDE W-ANO BY 400 GIVING W-TMP REMAINDER W-REM400
+              IF W-REM4 = 0 AND (W-REM100 NOT = 0 OR W-REM400 = 0)
+                 MOVE 29 TO W-DIASMES.
+           IF W-DIA > W-DIASMES
+              MOVE "*** DIA INEXISTENTE NO MES INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14DE.
+           MOVE DDMMAAAA3 TO AAAAMMDD1
+           MOVE DDMMAAAA2 TO AAAAMMDD2
+           MOVE DDMMAAAA1 TO AAAAMMDD3
+           MOVE AAAAMMDD TO W-DATANUM
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           IF W-DATANUM > W-HOJE
+              MOVE "*** DATA DE INICIO NAO PODE SER FUTURA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14DE.
+           MOVE AAAAMMDD TO DATAINIAFAST.
+       R14DF.
+           ACCEPT TDTPREVRET.
+           MOVE W-ENTDTPREVRET TO DDMMAAAA
+           MOVE DDMMAAAA1 TO W-DIA
+           MOVE DDMMAAAA2 TO W-MES
+           MOVE DDMMAAAA3 TO W-ANO
+           IF W-MES < 1 OR W-MES > 12
+              MOVE "MES INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14DF.
+           IF W-DIA < 1 OR W-DIA > 31
+              MOVE "DIA INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14DF.
+           MOVE 31 TO W-DIASMES
+           IF W-MES = 4 OR W-MES = 6 OR W-MES = 9 OR W-MES = 11
+              MOVE 30 TO W-DIASMES.
+           IF W-MES = 2
+              MOVE 28 TO W-DIASMES
+              DIVIDE W-ANO BY 4 GIVING W-TMP REMAINDER W-REM4
+              DIVIDE W-ANO BY 100 GIVING W-TMP REMAINDER W-REM100
+              DIVIDE W-ANO BY 400 GIVING W-TMP REMAINDER W-REM400
+              IF W-REM4 = 0 AND (W-REM100 NOT = 0 OR W-REM400 = 0)
+                 MOVE 29 TO W-DIASMES.
+           IF W-DIA > W-DIASMES
+              MOVE "*** DIA INEXISTENTE NO MES INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14DF.
+           MOVE DDMMAAAA3 TO AAAAMMDD1
+           MOVE DDMMAAAA2 TO AAAAMMDD2
+           MOVE DDMMAAAA1 TO AAAAMMDD3
+           MOVE AAAAMMDD TO W-DATANUM
+           IF W-DATANUM < DATAINIAFAST
+              MOVE "*** RETORNO ANTERIOR AO INICIO DO AFASTAMENTO ***"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14DF.
+           MOVE AAAAMMDD TO DATAPREVRET.
+       R14F.
+           ACCEPT TBANCO
+           IF BANCO = 0
+              MOVE "*** BANCO NAO INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14F.
+       R14G.
+           ACCEPT TAGENCIA
+           IF AGENCIA = 0
+              MOVE "*** AGENCIA NAO INFORMADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14G.
+       R14H.
+           ACCEPT TCONTA
+           IF CONTA = 0
+              MOVE "*** CONTA NAO INFORMADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14H.
+       R14I.
+           ACCEPT TCONTADV
+           IF CONTADV = SPACES
+              MOVE "CAMPO VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14I.
+       R14I1.
+           DISPLAY (23, 40) "FILIAL: ".
+           ACCEPT (23, 48) FILIAL IN REGFUNC WITH UPDATE
+           IF FILIAL IN REGFUNC < 1
+              MOVE "*** FILIAL INVALIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14I1.
       * ------------- VERICAR SE E ALTERACAO -----------------
-
+       R14E.
+           IF W-SEL = 1
+                GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -522,6 +1062,13 @@
        INC-WR1.
                 WRITE REGFUNC
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-REGANTES
+                      MOVE "CADFUNC" TO LOG-ARQUIVO
+                      MOVE "I" TO LOG-ACAO
+                      MOVE CODFUNC TO LOG-CHAVE
+                      MOVE W-REGANTES TO LOG-ANTES
+                      MOVE REGFUNC TO LOG-DEPOIS
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -534,6 +1081,230 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1A
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R2
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE REGFUNC TO W-REGANTES
+                DELETE CADFUNC RECORD
+                IF ST-ERRO = "00"
+                   MOVE "CADFUNC" TO LOG-ARQUIVO
+                   MOVE "E" TO LOG-ACAO
+                   MOVE CODFUNC TO LOG-CHAVE
+                   MOVE W-REGANTES TO LOG-ANTES
+                   MOVE SPACES TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   MOVE "*** FUNCIONARIO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "CADFUNC" TO LOG-ARQUIVO
+                   MOVE "A" TO LOG-ACAO
+                   MOVE CODFUNC TO LOG-CHAVE
+                   MOVE W-REGANTES TO LOG-ANTES
+                   MOVE REGFUNC TO LOG-DEPOIS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   MOVE "*** FUNCIONARIO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1A.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE FUNCIONARIO"
+                                                         TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       R6A-LIMITES.
+           MOVE REGFUNC TO W-REGFUNC-SAVE
+           MOVE CODFUNC TO W-CURFUNC
+           MOVE ZEROS TO W-DEPHEADCNT W-DEPSALTOT
+           MOVE LOW-VALUES TO CODFUNC
+           START CADFUNC KEY IS NOT LESS CODFUNC INVALID KEY
+                 GO TO R6A-LIMITES-CHK.
+       R6A-LIMITES-LOOP.
+           READ CADFUNC NEXT RECORD
+              AT END
+                 GO TO R6A-LIMITES-CHK.
+           IF FUNCDEP = CODDEP AND CODFUNC NOT = W-CURFUNC
+              ADD 1 TO W-DEPHEADCNT
+              MOVE FUNCCAR TO CODCAR
+              READ CADCAR
+              IF ST-ERRO = "00"
+                 ADD SALBASE TO W-DEPSALTOT.
+           GO TO R6A-LIMITES-LOOP.
+       R6A-LIMITES-CHK.
+           MOVE W-REGFUNC-SAVE TO REGFUNC
+           MOVE W-DEPHEADCNT TO W-DEPNEWCNT
+           ADD 1 TO W-DEPNEWCNT
+           IF LIMFUNC IN REGDEP NOT = ZEROS
+              AND W-DEPNEWCNT > LIMFUNC IN REGDEP
+              MOVE "*** ATENCAO: LIMITE DE FUNCIONARIOS DO DEPTO" TO
+                                                                 MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           IF LIMSAL IN REGDEP NOT = ZEROS
+              AND W-DEPSALTOT >= LIMSAL IN REGDEP
+              MOVE "*** ATENCAO: ORCAMENTO SALARIAL DO DEPTO ESTOURADO"
+                                                                 TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R6A-LIMITES-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+       CALC-CPF.
+           MOVE CPF TO W-CPFCALC
+           MOVE "00" TO W-CPFOK
+           MOVE 1 TO W-CPFIND
+       CALC-CPF-REPET.
+           IF CPF = TBCPFINVALIDO(W-CPFIND)
+              MOVE "*** CPF INVALIDO ***" TO MENS
+              MOVE "99" TO W-CPFOK
+              GO TO CALC-CPF-FIM.
+           ADD 1 TO W-CPFIND
+           IF W-CPFIND < 11
+              GO TO CALC-CPF-REPET.
+           MOVE ZEROS TO W-SOMA1
+           MOVE 1 TO W-CPFIND
+           MOVE 10 TO W-PESO.
+       CALC-CPF-SOMA1.
+           COMPUTE W-SOMA1 = W-SOMA1 + W-CPFD(W-CPFIND) * W-PESO
+           SUBTRACT 1 FROM W-PESO
+           ADD 1 TO W-CPFIND
+           IF W-CPFIND < 10
+              GO TO CALC-CPF-SOMA1.
+           DIVIDE W-SOMA1 BY 11 GIVING W-TMP2 REMAINDER W-RESTO1
+           IF W-RESTO1 < 2
+              MOVE 0 TO W-DV1
+           ELSE
+              COMPUTE W-DV1 = 11 - W-RESTO1.
+           IF W-DV1 NOT = W-CPFD(10)
+              MOVE "*** CPF INVALIDO (DV1) ***" TO MENS
+              MOVE "99" TO W-CPFOK
+              GO TO CALC-CPF-FIM.
+           MOVE ZEROS TO W-SOMA2
+           MOVE 1 TO W-CPFIND
+           MOVE 11 TO W-PESO.
+       CALC-CPF-SOMA2.
+           COMPUTE W-SOMA2 = W-SOMA2 + W-CPFD(W-CPFIND) * W-PESO
+           SUBTRACT 1 FROM W-PESO
+           ADD 1 TO W-CPFIND
+           IF W-CPFIND < 11
+              GO TO CALC-CPF-SOMA2.
+           DIVIDE W-SOMA2 BY 11 GIVING W-TMP2 REMAINDER W-RESTO2
+           IF W-RESTO2 < 2
+              MOVE 0 TO W-DV2
+           ELSE
+              COMPUTE W-DV2 = 11 - W-RESTO2.
+           IF W-DV2 NOT = W-CPFD(11)
+              MOVE "*** CPF INVALIDO (DV2) ***" TO MENS
+              MOVE "99" TO W-CPFOK.
+       CALC-CPF-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+      * LEGENDA DE CODIGOS VALIDOS
+      *----------------------------------------------------------------
+       LEG-GENERO.
+           MOVE 1 TO W-LEGIND.
+       LEG-GENERO-LOOP.
+           COMPUTE W-LEGLIN = 3 + W-LEGIND
+           DISPLAY (W-LEGLIN, 45) TBGENERO(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 7
+              GO TO LEG-GENERO-LOOP.
+       LEG-GENERO-FIM.
+           EXIT.
+      *
+       LEG-STATUS.
+           MOVE 1 TO W-LEGIND.
+       LEG-STATUS-LOOP.
+           COMPUTE W-LEGLIN = 3 + W-LEGIND
+           DISPLAY (W-LEGLIN, 45) TBSTATUS(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 4
+              GO TO LEG-STATUS-LOOP.
+       LEG-STATUS-FIM.
+           EXIT.
+      *
+       LEG-MOTIVODEM.
+           MOVE 1 TO W-LEGIND.
+       LEG-MOTIVODEM-LOOP.
+           COMPUTE W-LEGLIN = 3 + W-LEGIND
+           DISPLAY (W-LEGLIN, 45) TBMOTIVODEM(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 4
+              GO TO LEG-MOTIVODEM-LOOP.
+       LEG-MOTIVODEM-FIM.
+           EXIT.
+      *
+       LEG-TIPOAFAST.
+           MOVE 1 TO W-LEGIND.
+       LEG-TIPOAFAST-LOOP.
+           COMPUTE W-LEGLIN = 3 + W-LEGIND
+           DISPLAY (W-LEGLIN, 45) TBTIPOAFAST(W-LEGIND)
+           ADD 1 TO W-LEGIND
+           IF W-LEGIND < 4
+              GO TO LEG-TIPOAFAST-LOOP.
+       LEG-TIPOAFAST-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      * GRAVACAO DO LOG DE AUDITORIA
+      *----------------------------------------------------------------
+       GRAVA-LOG.
+                MOVE W-OPERID TO LOG-OPERID
+                ACCEPT W-HOJELOG FROM DATE YYYYMMDD
+                ACCEPT W-HORALOG FROM TIME
+                STRING W-HOJELOG W-HORALOG(1:6) DELIMITED BY SIZE
+                       INTO LOG-DATAHORA
+                OPEN EXTEND CADLOG
+                IF ST-ERRO NOT = "00"
+                   OPEN OUTPUT CADLOG.
+                WRITE REGLOG
+                CLOSE CADLOG.
+       GRAVA-LOG-FIM.
+                EXIT.
       *----------------------------------------------------------------
        ROT-FIM.
            CLOSE CADFUNC CADCAR CADDEP CADCEP.
