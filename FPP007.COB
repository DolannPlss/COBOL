@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP007.
+       AUTHOR. MARCOS THADEU OLIVEIRA DA SILVA
+      *******************************
+      * GUIA DE RECOLHIMENTO FGTS   *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCAR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODCAR
+                      ALTERNATE RECORD KEY IS DENCAR
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODFUNC
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS DATANASC
+                      WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FUNCCEP
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+           SELECT CADFGTTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+          03 CODFUNC                  PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 DATANASC                 PIC X(08).
+          03 SEXO                     PIC X(01).
+          03 GENERO                   PIC X(01).
+          03 FUNCDEP                  PIC 9(03).
+          03 FUNCCAR                  PIC 9(03).
+          03 NVLSAL                   PIC 9(02).
+          03 IMPRENDA                 PIC X(01).
+          03 QUANTDEP                 PIC 9(01).
+          03 FUNCCEP                  PIC 9(08).
+          03 NUMRES                   PIC 9(04).
+          03 COMPRES                  PIC X(12).
+          03 FUNCSTAT                 PIC X(01).
+          03 CPF                      PIC 9(11).
+          03 RG                       PIC X(12).
+          03 CTPS                     PIC X(12).
+          03 PIS                      PIC 9(11).
+          03 DATAADM                  PIC 9(08).
+          03 DATADEM                  PIC 9(08).
+          03 MOTIVODEM                PIC X(01).
+          03 BANCO                    PIC 9(03).
+          03 AGENCIA                  PIC 9(04).
+          03 CONTA                    PIC 9(08).
+          03 CONTADV                  PIC X(01).
+          03 TIPOAFAST                PIC X(01).
+          03 DATAINIAFAST             PIC 9(08).
+          03 DATAPREVRET              PIC 9(08).
+          03 FILIAL                   PIC 9(02).
+      *-----------------------------------------------------------------
+       FD CADFGTTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMEARQ.
+       01 REGFGTTX    PIC X(100).
+      *-----------------------------------------------------------------
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCAR.DAT".
+       01 REGCAR.
+          03 CODCAR                   PIC 9(03).
+          03 DENCAR                   PIC X(25).
+          03 TIPOSAL                  PIC X(01).
+          03 SALBASE                  PIC 9(06)V99.
+          03 STAT                     PIC X(01).
+          03 GRAURISCO                PIC 9(01).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-MESCOMPET     PIC 9(02) VALUE ZEROS.
+       01 W-ANOCOMPET     PIC 9(04) VALUE ZEROS.
+       01 W-NOMEARQ       PIC X(20) VALUE SPACES.
+       01 W-NOMEARQ1.
+          03 FILLER       PIC X(08) VALUE "CADFGTRL".
+          03 W-NOMEARQ-MM PIC 9(02) VALUE ZEROS.
+          03 W-NOMEARQ-AA PIC 9(04) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE ".DOC".
+       01 SALBRUTO        PIC 9(06)V99 VALUE ZEROS.
+       01 W-FGTS          PIC 9(06)V99 VALUE ZEROS.
+       01 W-ALIQFGTS      PIC 9(01)V9999 VALUE 0,0800.
+       01 W-TOTFUNC       PIC 9(06) VALUE ZEROS.
+       01 W-TOTBRUTO      PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTFGTS       PIC 9(08)V99 VALUE ZEROS.
+
+       01 FGTTX.
+                03 CODFUNCTX      PIC 999999.
+                03 FILLER            PIC X(01) VALUE " ".
+                03 NOMETX       PIC X(25).
+                03 FUNCCARTX      PIC 9(03).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 SALBRUTOTX          PIC 9(06)V99.
+                03 FILLER            PIC X(01) VALUE " ".
+                03 FGTSTX          PIC 9(06)V99.
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(30) VALUE
+                        "   *** GUIA DE RECOLHIMENTO FGTS ***".
+       01 CAB0B.
+                03 FILLER         PIC X(13) VALUE "COMPETENCIA: ".
+                03 CAB-MESCOMPET  PIC 99.
+                03 FILLER         PIC X(01) VALUE "/".
+                03 CAB-ANOCOMPET  PIC 9999.
+       01 CAB1.
+                03 CAB-CODFUNCTX     PIC X(06) VALUE "COD".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOMETX        PIC X(15) VALUE "   NOME FUNC   ".
+                03 FILLER            PIC X(10) VALUE " ".
+                03 CAB-FUNCCARTX     PIC X(05) VALUE "CARGO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-SALBRUTOTX    PIC X(07) VALUE "SAL.BRU".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-FGTSTX        PIC X(07) VALUE "FGTS 8%".
+       01 CAB2.
+                03 CAB-CODFUNCTX     PIC X(06) VALUE "------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOMETX        PIC X(15) VALUE "---------------".
+                03 FILLER            PIC X(10) VALUE " ".
+                03 CAB-FUNCCARTX     PIC X(05) VALUE "-----".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-SALBRUTOTX    PIC X(07) VALUE "-------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-FGTSTX        PIC X(07) VALUE "-------".
+       01 CABTOT.
+                03 FILLER            PIC X(05) VALUE "FUNC:".
+                03 CABTOT-TOTFUNC    PIC ZZZ.ZZ9.
+                03 FILLER            PIC X(01) VALUE SPACES.
+                03 FILLER            PIC X(06) VALUE "BRUTO:".
+                03 CABTOT-TOTBRUTO   PIC ZZZ.ZZZ,99.
+                03 FILLER            PIC X(01) VALUE SPACES.
+                03 FILLER            PIC X(05) VALUE "FGTS:".
+                03 CABTOT-TOTFGTS    PIC ZZZ.ZZZ,99.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "        *** GUIA DE RECOLHIMENTO FGTS  ***".
+           05  LINE 09  COLUMN 01
+               VALUE  "                         COMPETENCIA (MM/A".
+           05  LINE 09  COLUMN 44
+               VALUE  "AAA) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERA".
+           05  LINE 12  COLUMN 41
+               VALUE  "CAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-MESCOMPET
+               LINE 09  COLUMN 51  PIC 99
+               USING  W-MESCOMPET
+               HIGHLIGHT.
+           05  LINE 09  COLUMN 53
+               VALUE  "/".
+           05  TW-ANOCOMPET
+               LINE 09  COLUMN 54  PIC 9999
+               USING  W-ANOCOMPET
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO NOME DENCAR TIPOSAL
+                MOVE ZEROS TO CODFUNC FUNCCAR
+                MOVE ZEROS TO SALBASE SALBRUTO W-FGTS
+                MOVE ZEROS TO W-MESCOMPET W-ANOCOMPET
+                MOVE ZEROS TO W-TOTFUNC W-TOTBRUTO W-TOTFGTS
+                DISPLAY TELAPRINCIPAL.
+       INC-COMPET.
+                ACCEPT TW-MESCOMPET
+                IF W-MESCOMPET < 1 OR W-MESCOMPET > 12
+                   MOVE "*** MES DE COMPETENCIA INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-COMPET.
+                ACCEPT TW-ANOCOMPET
+                IF W-ANOCOMPET < 1900
+                   MOVE "*** ANO DE COMPETENCIA INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-COMPET.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO FUNC NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CAR NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO FUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           MOVE W-MESCOMPET TO W-NOMEARQ-MM
+           MOVE W-ANOCOMPET TO W-NOMEARQ-AA
+           MOVE W-NOMEARQ1 TO W-NOMEARQ
+           OPEN OUTPUT CADFGTTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADFGTTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           WRITE REGFGTTX FROM CAB0.
+           MOVE W-MESCOMPET TO CAB-MESCOMPET
+           MOVE W-ANOCOMPET TO CAB-ANOCOMPET
+           WRITE REGFGTTX FROM CAB0B.
+           MOVE SPACES TO REGFGTTX
+           WRITE REGFGTTX.
+           WRITE REGFGTTX FROM CAB1.
+           WRITE REGFGTTX FROM CAB2.
+      *
+       LER-FUNC01.
+                READ CADFUNC NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADFUNC ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-TOTAIS
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADFUNC"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+           IF FUNCSTAT NOT = "A"
+              GO TO LER-FUNC01.
+       INC-003.
+           MOVE CODFUNC TO CODFUNCTX.
+           MOVE NOME  TO NOMETX.
+           MOVE FUNCCAR TO FUNCCARTX.
+
+           MOVE FUNCCAR TO CODCAR.
+           READ CADCAR
+
+           IF TIPOSAL = "H"
+                   COMPUTE SALBRUTO = SALBASE * 220.
+           IF TIPOSAL = "D"
+                   COMPUTE SALBRUTO = SALBASE * 30.
+           IF TIPOSAL = "M"
+                   COMPUTE SALBRUTO = SALBASE * 1.
+
+           MOVE SALBRUTO TO SALBRUTOTX.
+           COMPUTE W-FGTS = SALBRUTO * W-ALIQFGTS.
+           MOVE W-FGTS TO FGTSTX.
+
+       INC-WR1.
+                WRITE REGFGTTX FROM FGTTX
+                IF ST-ERRO = "00"
+                      ADD 1 TO W-TOTFUNC
+                      ADD SALBRUTO TO W-TOTBRUTO
+                      ADD W-FGTS TO W-TOTFGTS
+                      DISPLAY (20, 50) CODFUNCTX
+                      MOVE "*** DADOS IMPRESSOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LER-FUNC01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADFGTTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       ROT-TOTAIS.
+                WRITE REGFGTTX FROM CAB2
+                MOVE W-TOTFUNC TO CABTOT-TOTFUNC
+                MOVE W-TOTBRUTO TO CABTOT-TOTBRUTO
+                MOVE W-TOTFGTS TO CABTOT-TOTFGTS
+                WRITE REGFGTTX FROM CABTOT.
+      *----------------------------------------------------------------
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADFUNC CADCAR CADFGTTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
